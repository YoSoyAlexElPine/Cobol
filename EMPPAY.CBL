@@ -0,0 +1,121 @@
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  NOMINA / RECURSOS HUMANOS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       PAYROLL RUN.  READS EVERY EMPLEADOS-REGISTRO ON
+000060*                THE EMPLOYEE MASTER, DIVIDES ITS ANNUAL E-SALARIO
+000070*                BY 12 TO GET THE MONTHLY GROSS, AND PRINTS ONE
+000080*                LINE PER EMPLOYEE PLUS A GRAND TOTAL, SO PAYROLL
+000090*                NO LONGER HAS TO CROSS-REFERENCE A SPREADSHEET.
+000100* TECTONICS:     cobc -x -std=ibm -I copybooks EMPPAY.CBL
+000110*----------------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130*   DATE       INIT  DESCRIPTION
+000140*   ---------- ----  ----------------------------------------
+000150*   2026-08-09  RT   ORIGINAL PROGRAM.
+000160*   2026-08-09  RT   9999-EXIT NOW ENDS WITH GOBACK INSTEAD OF
+000170*                    STOP RUN.  THIS PROGRAM IS CALLED FROM
+000180*                    ANOTHER COBOL PROGRAM, AND STOP RUN WAS
+000190*                    TERMINATING THE WHOLE RUN UNIT INSTEAD OF
+000200*                    RETURNING CONTROL TO ITS CALLER.
+000210******************************************************************
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID. EMPPAY.
+000240
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     COPY EMPFSEL.
+000290
+000300     SELECT EMPLEADOS-NOMINA
+000310         ASSIGN TO "EMPPAY.RPT"
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS RPT-FILE-STATUS.
+000340
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  EMPLEADOS-ARCHIVO.
+000380     COPY EMPREG.
+000390
+000400 FD  EMPLEADOS-NOMINA.
+000410 01  RPT-LINEA                PIC X(80).
+000420
+000430 WORKING-STORAGE SECTION.
+000440 01  EMP-FILE-STATUS          PIC XX VALUE SPACES.
+000450 01  RPT-FILE-STATUS          PIC XX VALUE SPACES.
+000460 01  EMP-EOF-SW               PIC X VALUE "N".
+000470     88  EMP-EOF              VALUE "Y".
+000480
+000490 01  PY-TOTAL-COUNT           PIC 9(7) VALUE 0.
+000500 01  PY-MENSUAL               PIC 9(7)V99 VALUE 0.
+000510 01  PY-TOTAL-MENSUAL         PIC 9(9)V99 VALUE 0.
+000520 01  PY-MENSUAL-EDIT          PIC Z,ZZZ,ZZ9.99.
+000530 01  PY-TOTAL-EDIT            PIC Z,ZZZ,ZZZ,ZZ9.99.
+000540
+000550 PROCEDURE DIVISION.
+000560
+000570 0000-MAINLINE.
+000580     PERFORM 1000-INITIALIZE
+000590     PERFORM 2000-PROCESS-EMPLEADO UNTIL EMP-EOF
+000600     PERFORM 3000-PRINT-TOTALES
+000610     PERFORM 9999-EXIT.
+000620
+000630*----------------------------------------------------------------
+000640* 1000-INITIALIZE - OPEN THE EMPLOYEE MASTER FOR A FRONT-TO-BACK
+000650*                   PASS AND THE PAYROLL REPORT, THEN PRIME THE
+000660*                   READ AND WRITE THE REPORT HEADING.
+000670*----------------------------------------------------------------
+000680 1000-INITIALIZE.
+000690     OPEN INPUT EMPLEADOS-ARCHIVO
+000700     OPEN OUTPUT EMPLEADOS-NOMINA
+000710     MOVE "E-ID / E-NOMBRE / SALARIO MENSUAL" TO RPT-LINEA
+000720     WRITE RPT-LINEA
+000730     PERFORM 2100-READ-EMPLEADO.
+000740
+000750*----------------------------------------------------------------
+000760* 2000-PROCESS-EMPLEADO - COMPUTE ONE EMPLOYEE'S MONTHLY GROSS
+000770*                         AND PRINT IT, THEN READ THE NEXT ONE.
+000780*----------------------------------------------------------------
+000790 2000-PROCESS-EMPLEADO.
+000800     ADD 1 TO PY-TOTAL-COUNT
+000810     DIVIDE E-SALARIO BY 12 GIVING PY-MENSUAL ROUNDED
+000820     ADD PY-MENSUAL TO PY-TOTAL-MENSUAL
+000830     PERFORM 2200-WRITE-LINEA
+000840     PERFORM 2100-READ-EMPLEADO.
+000850
+000860 2100-READ-EMPLEADO.
+000870     READ EMPLEADOS-ARCHIVO NEXT RECORD
+000880         AT END
+000890             MOVE "Y" TO EMP-EOF-SW
+000900     END-READ.
+000910
+000920*----------------------------------------------------------------
+000930* 2200-WRITE-LINEA - FORMAT AND WRITE ONE DETAIL LINE OF THE
+000940*                    PAYROLL REPORT.
+000950*----------------------------------------------------------------
+000960 2200-WRITE-LINEA.
+000970     MOVE PY-MENSUAL TO PY-MENSUAL-EDIT
+000980     STRING FUNCTION TRIM(E-ID) " / "
+000990         FUNCTION TRIM(E-NOMBRE) " / "
+001000         PY-MENSUAL-EDIT DELIMITED BY SIZE
+001010         INTO RPT-LINEA
+001020     WRITE RPT-LINEA.
+001030
+001040*----------------------------------------------------------------
+001050* 3000-PRINT-TOTALES - WRITE THE GRAND TOTAL LINE OF THE PAYROLL
+001060*                      REPORT AND DISPLAY A RUN SUMMARY.
+001070*----------------------------------------------------------------
+001080 3000-PRINT-TOTALES.
+001090     MOVE PY-TOTAL-MENSUAL TO PY-TOTAL-EDIT
+001100     MOVE SPACES TO RPT-LINEA
+001110     STRING "TOTAL NOMINA MENSUAL: " PY-TOTAL-EDIT
+001120         DELIMITED BY SIZE INTO RPT-LINEA
+001130     WRITE RPT-LINEA
+001140     DISPLAY "EMPPAY: " PY-TOTAL-COUNT " EMPLEADO(S) PROCESADO(S)"
+001150     DISPLAY "EMPPAY: TOTAL NOMINA MENSUAL: " PY-TOTAL-EDIT.
+001160
+001170 9999-EXIT.
+001180     CLOSE EMPLEADOS-ARCHIVO
+001190     CLOSE EMPLEADOS-NOMINA
+001200     GOBACK.
+001210 END PROGRAM EMPPAY.
