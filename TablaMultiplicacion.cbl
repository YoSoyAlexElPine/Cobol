@@ -1,48 +1,397 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TABLA.
-       DATA DIVISION.
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-
-       01 ELECCION PIC XXXXX.
-       01 NUMERO PIC 9(1) VALUE 2.
-       01 I PIC 9(2) VALUE 1.
-       01 RESULTADO PIC 9(3).
-
-       PROCEDURE DIVISION.
-
-
-       INICIO.
-         DISPLAY "INTRODUCE 'salir' PARA SALIR. PULSA ENTER PARA ENTRAR"
-         ACCEPT ELECCION.
-         IF ELECCION = "salir"
-           GO TO TERMINAR
-         ELSE
-           GO TO EJECUTAR.
-
-
-
-       EJECUTAR.
-         DISPLAY "INTRODUCE EL NUMERO".
-         ACCEPT NUMERO.
-
-         PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-
-           MULTIPLY I BY NUMERO GIVING RESULTADO
-           DISPLAY NUMERO " x " I " = " RESULTADO
-
-         END-PERFORM.
-
-         GO TO INICIO.
-
-       TERMINAR.
-         DISPLAY "GOODBYE"
-         STOP RUN.
-       END PROGRAM TABLA.
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  CENTRO DE CAPACITACION
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       GENERATES MULTIPLICATION TABLES FOR A RANGE OF
+000060*                NUMEROS AND WRITES THEM TO A SPOOLED REPORT
+000070*                INSTEAD OF DISPLAYING ONE TABLE AT A TIME.
+000080* TECTONICS:     cobc -x -std=ibm TablaMultiplicacion.cbl
+000090*----------------------------------------------------------------
+000100* MODIFICATION HISTORY
+000110*   DATE       INIT  DESCRIPTION
+000120*   ---------- ----  ----------------------------------------
+000130*   2026-08-09  RT   REWORKED FROM AN INTERACTIVE, ONE-NUMERO-AT-
+000140*                    A-TIME DISPLAY LOOP INTO A BULK REPORT
+000150*                    WRITER: THE OPERATOR NOW ENTERS A START AND
+000160*                    END NUMERO ONCE, AND EVERY TABLE IN THAT
+000170*                    RANGE IS WRITTEN TO TABLA.RPT IN ONE RUN.
+000180*                    THIS ALSO REPLACED THE OLD INICIO/EJECUTAR
+000190*                    GO TO LOOP WITH A STRAIGHT PERFORM VARYING,
+000200*                    SINCE A REPORT RUN NO LONGER NEEDS TO LOOP
+000210*                    BACK TO AN OPERATOR PROMPT BETWEEN TABLES.
+000220*   2026-08-09  RT   ADDED A CHECKPOINT WRITTEN TO TABLA.CKP
+000230*                    AFTER EACH COMPLETED TABLE.  A RESTARTED RUN
+000240*                    READS THE CHECKPOINT AND SKIPS EVERY NUMERO
+000250*                    ALREADY TABULATED, SO A KILLED JOB CAN BE
+000260*                    RERUN WITHOUT REDOING FINISHED WORK.
+000270*   2026-08-09  RT   PRINTED A BANNER LINE, BUILT BY THE SHARED
+000280*                    RPTBANNER SUBPROGRAM, AS THE FIRST LINE OF
+000290*                    TABLA.RPT SO THE REPORT IS SELF-IDENTIFYING.
+000300*   2026-08-09  RT   VALIDATED THE RANGE-ENTRY ACCEPTS: EACH ONE
+000310*                    NOW REJECTS AND RE-PROMPTS ON ANYTHING THAT
+000320*                    IS NOT ALL DIGITS 0-9 INSTEAD OF LETTING BAD
+000330*                    INPUT FLOW STRAIGHT INTO THE REPORT.
+000340*   2026-08-09  RT   GAVE TABLA.RPT A PROPER PRINT LAYOUT: A PAGE
+000350*                    HEADER WITH COLUMN TITLES EVERY TEN TABLES,
+000360*                    COLUMNAR NUMERO/I/RESULTADO DETAIL LINES, AND
+000370*                    A TOTALS FOOTER, SINCE THE REPORT IS NOW
+000380*                    ACTUALLY PRINTED FOR THE TRAINING BINDER.
+000390*   2026-08-09  RT   SPLIT THE INNER TABLA LOOP IN TWO: ONE PASS
+000400*                    NOW ONLY MULTIPLIES AND FILLS A WORKING-
+000410*                    STORAGE RESULT TABLE, AND A SECOND PASS ONLY
+000420*                    WRITES THE FILLED TABLE TO THE REPORT, SO A
+000430*                    BULK RUN OVER NUMERO 1 THROUGH 999 IS NOT
+000440*                    DOING FILE I/O AND ARITHMETIC ON EVERY SAME
+000450*                    ITERATION OF THE LOOP.
+000460*   2026-08-09  RT   ADDED AN UNATTENDED BATCH MODE: WHEN
+000470*                    TABLA.PRM IS PRESENT, TB-NUM-INICIO AND
+000480*                    TB-NUM-FIN ARE READ FROM IT INSTEAD OF
+000490*                    PROMPTING THE OPERATOR, FOLLOWING DATOS.CBL'S
+000500*                    DATOS.PRM PRECEDENT, SO THIS REPORT CAN BE
+000510*                    SCHEDULED OVERNIGHT WITHOUT A LIVE OPERATOR
+000520*                    AT THE KEYBOARD.  WITHOUT TABLA.PRM THE
+000530*                    ORIGINAL INTERACTIVE ACCEPT PROMPTS STILL
+000540*                    APPLY.
+000550*   2026-08-09  RT   OUTPUT ROUTING IS NOW CONFIGURABLE: THE
+000560*                    SHARED RPTROUTE SUBPROGRAM SAYS WHETHER THIS
+000570*                    RUN GOES TO TABLA.RPT OR TO A PRINTER-SPOOL
+000580*                    FILE, TABLA.PRN, AND EVERY DETAIL/HEADER/
+000590*                    FOOTER LINE NOW GOES THROUGH ONE WRITE
+000600*                    PARAGRAPH, 9500-ESCRIBIR-LINEA, INSTEAD OF
+000610*                    WRITING LINEA-REPORTE DIRECTLY AT EACH CALL
+000620*                    SITE.
+000630*   2026-08-09  RT   9999-EXIT NOW ENDS WITH GOBACK INSTEAD OF
+000640*                    STOP RUN.  THIS PROGRAM IS CALLED FROM
+000650*                    ANOTHER COBOL PROGRAM, AND STOP RUN WAS
+000660*                    TERMINATING THE WHOLE RUN UNIT INSTEAD OF
+000670*                    RETURNING CONTROL TO ITS CALLER.
+000680*   2026-08-09  RT   A RESUMED RUN WAS OPENING TABLA-REPORTE/
+000690*                    TABLA-IMPRESORA WITH OPEN OUTPUT, WHICH
+000700*                    TRUNCATED EVERY TABLE A PRIOR, INTERRUPTED
+000710*                    RUN HAD ALREADY WRITTEN - EXACTLY THE DATA
+000720*                    LOSS THE CHECKPOINT WAS SUPPOSED TO PREVENT.
+000730*                    THE REPORT/PRINTER FILE IS NOW OPENED EXTEND
+000740*                    WHENEVER TB-ULTIMO-COMPLETADO SHOWS THIS RUN
+000750*                    IS RESUMING.
+000760*   2026-08-09  RT   1100-LEER-CHECKPOINT ONLY CLOSED TABLA-
+000770*                    CHECKPOINT WHEN OPEN INPUT CAME BACK "00" -
+000780*                    BUT A BRAND-NEW ENVIRONMENT WITH NO CHECKPT
+000790*                    FILE YET OPENS WITH STATUS "05", SO THE
+000800*                    HANDLE WAS NEVER CLOSED AND THE FIRST 2200-
+000810*                    ESCRIBIR-CHECKPOINT'S OPEN OUTPUT FAILED WITH
+000820*                    "41" AND ITS WRITE FAILED WITH "48", SILENTLY
+000830*                    LOSING THE CHECKPOINT FOR THE FIRST COMPLETED
+000840*                    TABLA.  NOW CLOSES ON EITHER "00" OR "05".
+000850******************************************************************
+000860 IDENTIFICATION DIVISION.
+000870 PROGRAM-ID. TABLA.
+000880
+000890 ENVIRONMENT DIVISION.
+000900 INPUT-OUTPUT SECTION.
+000910 FILE-CONTROL.
+000920     SELECT TABLA-REPORTE
+000930         ASSIGN TO "TABLA.RPT"
+000940         ORGANIZATION IS LINE SEQUENTIAL
+000950         FILE STATUS IS RPT-FILE-STATUS.
+000960
+000970     SELECT OPTIONAL TABLA-CHECKPOINT
+000980         ASSIGN TO "TABLA.CKP"
+000990         ORGANIZATION IS LINE SEQUENTIAL
+001000         FILE STATUS IS CKP-FILE-STATUS.
+001010
+001020     SELECT OPTIONAL TABLA-PARAMETRO
+001030         ASSIGN TO "TABLA.PRM"
+001040         ORGANIZATION IS SEQUENTIAL
+001050         FILE STATUS IS TB-PARM-FILE-STATUS.
+001060
+001070     SELECT TABLA-IMPRESORA
+001080         ASSIGN TO "TABLA.PRN"
+001090         ORGANIZATION IS LINE SEQUENTIAL
+001100         FILE STATUS IS PRN-FILE-STATUS.
+001110
+001120 DATA DIVISION.
+001130 FILE SECTION.
+001140 FD  TABLA-REPORTE.
+001150 01  LINEA-REPORTE               PIC X(80).
+001160
+001170 FD  TABLA-IMPRESORA.
+001180 01  LINEA-IMPRESORA             PIC X(80).
+001190
+001200 FD  TABLA-CHECKPOINT.
+001210 01  LINEA-CHECKPOINT            PIC 9(3).
+001220
+001230 FD  TABLA-PARAMETRO.
+001240 01  PARM-REGISTRO-TABLA.
+001250     05  PARM-NUM-INICIO         PIC 9(3).
+001260     05  PARM-NUM-FIN            PIC 9(3).
+001270
+001280 WORKING-STORAGE SECTION.
+001290 01  RPT-FILE-STATUS             PIC XX VALUE SPACES.
+001300 01  CKP-FILE-STATUS             PIC XX VALUE SPACES.
+001310 01  TB-PARM-FILE-STATUS         PIC XX VALUE SPACES.
+001320 01  PRN-FILE-STATUS             PIC XX VALUE SPACES.
+001330 01  TB-MODO-BATCH-SW            PIC X VALUE "N".
+001340     88  TB-MODO-BATCH           VALUE "Y".
+001350 01  TB-DESTINO                  PIC X(01) VALUE "F".
+001360     88  TB-DESTINO-IMPRESORA    VALUE "P".
+001370 01  TB-ULTIMO-COMPLETADO         PIC 9(3) VALUE 0.
+001380 01  TB-REANUDANDO-SW             PIC X VALUE "N".
+001390     88  TB-REANUDANDO            VALUE "Y".
+001400
+001410 01  TB-NUM-INICIO                PIC 9(3) VALUE 1.
+001420 01  TB-NUM-FIN                   PIC 9(3) VALUE 10.
+001430 01  NUMERO                       PIC 9(3) VALUE 2.
+001440 01  I                            PIC 9(2) VALUE 1.
+001450 01  RESULTADO                    PIC 9(6).
+001460 01  TB-TABLA-RESULTADOS.
+001470     05  TB-RESULTADO-ENTRADA OCCURS 10 TIMES PIC 9(6).
+001480 01  TB-BANNER                    PIC X(80) VALUE SPACES.
+001490 01  TB-ENTRADA                   PIC X(3) VALUE SPACES.
+001500 01  TB-VALIDA-SW                 PIC X VALUE "N".
+001510     88  TB-VALIDA                VALUE "Y".
+001520 01  TB-PAGE-NUM                  PIC 9(4) VALUE 1.
+001530 01  TB-TABLAS-EN-PAGINA          PIC 9(2) VALUE 0.
+001540 01  TB-TOTAL-TABLAS              PIC 9(5) VALUE 0.
+001550 01  TB-TOTAL-RENGLONES           PIC 9(7) VALUE 0.
+001560 01  TB-NUMERO-EDIT               PIC ZZ9.
+001570 01  TB-I-EDIT                    PIC Z9.
+001580 01  TB-RESULTADO-EDIT            PIC ZZZZ9.
+001590
+001600 PROCEDURE DIVISION.
+001610
+001620 0000-MAINLINE.
+001630     PERFORM 1000-INITIALIZE
+001640     PERFORM 2000-PROCESS-RANGO
+001650         VARYING NUMERO FROM TB-NUM-INICIO BY 1
+001660         UNTIL NUMERO > TB-NUM-FIN
+001670     PERFORM 3000-PRINT-TOTALES-FOOTER
+001680     PERFORM 9999-EXIT.
+001690
+001700*----------------------------------------------------------------
+001710* 1000-INITIALIZE - ASK FOR THE RANGE OF NUMEROS TO TABULATE AND
+001720*                   OPEN THE REPORT FILE.
+001730*----------------------------------------------------------------
+001740 1000-INITIALIZE.
+001750     DISPLAY "GENERADOR DE TABLAS DE MULTIPLICAR"
+001760     PERFORM 1010-LEER-PARAMETRO
+001770     IF NOT TB-MODO-BATCH
+001780         MOVE "N" TO TB-VALIDA-SW
+001790         PERFORM 1020-ACEPTAR-NUM-INICIO UNTIL TB-VALIDA
+001800         MOVE "N" TO TB-VALIDA-SW
+001810         PERFORM 1030-ACEPTAR-NUM-FIN UNTIL TB-VALIDA
+001820     END-IF
+001830
+001840     PERFORM 1100-LEER-CHECKPOINT
+001850     MOVE "N" TO TB-REANUDANDO-SW
+001860     IF TB-ULTIMO-COMPLETADO >= TB-NUM-INICIO
+001870         DISPLAY "REANUDANDO DESPUES DEL NUMERO "
+001880             TB-ULTIMO-COMPLETADO
+001890         COMPUTE TB-NUM-INICIO = TB-ULTIMO-COMPLETADO + 1
+001900         MOVE "Y" TO TB-REANUDANDO-SW
+001910     END-IF
+001920
+001930     CALL "RPTROUTE" USING TB-DESTINO
+001940     IF TB-DESTINO-IMPRESORA
+001950         IF TB-REANUDANDO
+001960             OPEN EXTEND TABLA-IMPRESORA
+001970         ELSE
+001980             OPEN OUTPUT TABLA-IMPRESORA
+001990         END-IF
+002000         DISPLAY "SALIDA DIRIGIDA A TABLA.PRN (IMPRESORA)"
+002010     ELSE
+002020         IF TB-REANUDANDO
+002030             OPEN EXTEND TABLA-REPORTE
+002040         ELSE
+002050             OPEN OUTPUT TABLA-REPORTE
+002060         END-IF
+002070     END-IF
+002080     CALL "RPTBANNER" USING TB-BANNER
+002090     MOVE TB-BANNER TO LINEA-REPORTE
+002100     PERFORM 9500-ESCRIBIR-LINEA.
+002110
+002120*----------------------------------------------------------------
+002130* 1010-LEER-PARAMETRO - WHEN TABLA.PRM IS PRESENT, LOAD THE START
+002140*                       AND END NUMERO FROM IT AND SKIP THE
+002150*                       INTERACTIVE ACCEPT PROMPTS SO THE REPORT
+002160*                       CAN RUN UNATTENDED.
+002170*----------------------------------------------------------------
+002180 1010-LEER-PARAMETRO.
+002190     OPEN INPUT TABLA-PARAMETRO
+002200     IF TB-PARM-FILE-STATUS = "00"
+002210         READ TABLA-PARAMETRO
+002220             NOT AT END
+002230                 MOVE PARM-NUM-INICIO TO TB-NUM-INICIO
+002240                 MOVE PARM-NUM-FIN    TO TB-NUM-FIN
+002250                 MOVE "Y" TO TB-MODO-BATCH-SW
+002260                 DISPLAY "MODO BATCH: RANGO TOMADO DE TABLA.PRM"
+002270         END-READ
+002280         CLOSE TABLA-PARAMETRO
+002290     END-IF.
+002300
+002310*----------------------------------------------------------------
+002320* 1020-ACEPTAR-NUM-INICIO - ACCEPT THE START NUMERO OF THE RANGE
+002330*                           AND REJECT/RE-PROMPT ON ANYTHING THAT
+002340*                           IS NOT ALL DIGITS 0-9.
+002350*----------------------------------------------------------------
+002360 1020-ACEPTAR-NUM-INICIO.
+002370     DISPLAY "NUMERO INICIAL DEL RANGO (000-999): "
+002380     ACCEPT TB-ENTRADA
+002390     IF TB-ENTRADA IS NUMERIC
+002400         MOVE TB-ENTRADA TO TB-NUM-INICIO
+002410         MOVE "Y" TO TB-VALIDA-SW
+002420     ELSE
+002430         DISPLAY "ENTRADA INVALIDA - SOLO DIGITOS 0-9"
+002440     END-IF.
+002450
+002460*----------------------------------------------------------------
+002470* 1030-ACEPTAR-NUM-FIN - ACCEPT THE ENDING NUMERO OF THE RANGE AND
+002480*                        REJECT/RE-PROMPT ON ANYTHING THAT IS NOT
+002490*                        ALL DIGITS 0-9.
+002500*----------------------------------------------------------------
+002510 1030-ACEPTAR-NUM-FIN.
+002520     DISPLAY "NUMERO FINAL DEL RANGO   (000-999): "
+002530     ACCEPT TB-ENTRADA
+002540     IF TB-ENTRADA IS NUMERIC
+002550         MOVE TB-ENTRADA TO TB-NUM-FIN
+002560         MOVE "Y" TO TB-VALIDA-SW
+002570     ELSE
+002580         DISPLAY "ENTRADA INVALIDA - SOLO DIGITOS 0-9"
+002590     END-IF.
+002600
+002610*----------------------------------------------------------------
+002620* 1100-LEER-CHECKPOINT - READ THE LAST NUMERO THIS JOB COMPLETED
+002630*                        ON A PRIOR, INTERRUPTED RUN.
+002640*----------------------------------------------------------------
+002650 1100-LEER-CHECKPOINT.
+002660     OPEN INPUT TABLA-CHECKPOINT
+002670     IF CKP-FILE-STATUS = "00"
+002680         READ TABLA-CHECKPOINT
+002690             AT END
+002700                 CONTINUE
+002710             NOT AT END
+002720                 MOVE LINEA-CHECKPOINT TO TB-ULTIMO-COMPLETADO
+002730         END-READ
+002740     END-IF
+002750     IF CKP-FILE-STATUS = "00" OR CKP-FILE-STATUS = "05"
+002760         CLOSE TABLA-CHECKPOINT
+002770     END-IF.
+002780
+002790*----------------------------------------------------------------
+002800* 2000-PROCESS-RANGO - WRITE ONE COMPLETE TABLE (1 THRU 10) FOR
+002810*                      THE CURRENT NUMERO TO THE REPORT.
+002820*----------------------------------------------------------------
+002830 2000-PROCESS-RANGO.
+002840     IF TB-TABLAS-EN-PAGINA = 0
+002850         PERFORM 2050-ESCRIBIR-ENCABEZADO
+002860     END-IF
+002870
+002880     MOVE SPACES TO LINEA-REPORTE
+002890     STRING "TABLA DEL " NUMERO DELIMITED BY SIZE
+002900         INTO LINEA-REPORTE
+002910     PERFORM 9500-ESCRIBIR-LINEA
+002920
+002930     PERFORM 2080-CALCULAR-RENGLON
+002940         VARYING I FROM 1 BY 1 UNTIL I > 10
+002950     PERFORM 2100-WRITE-RENGLON
+002960         VARYING I FROM 1 BY 1 UNTIL I > 10
+002970
+002980     MOVE SPACES TO LINEA-REPORTE
+002990     PERFORM 9500-ESCRIBIR-LINEA
+003000
+003010     ADD 1 TO TB-TOTAL-TABLAS
+003020     ADD 1 TO TB-TABLAS-EN-PAGINA
+003030     IF TB-TABLAS-EN-PAGINA >= 10
+003040         ADD 1 TO TB-PAGE-NUM
+003050         MOVE 0 TO TB-TABLAS-EN-PAGINA
+003060     END-IF
+003070
+003080     PERFORM 2200-ESCRIBIR-CHECKPOINT.
+003090
+003100*----------------------------------------------------------------
+003110* 2050-ESCRIBIR-ENCABEZADO - WRITE THE PAGE HEADER (PAGE NUMBER
+003120*                            AND COLUMN TITLES) AT THE TOP OF
+003130*                            EVERY TEN TABLES.
+003140*----------------------------------------------------------------
+003150 2050-ESCRIBIR-ENCABEZADO.
+003160     MOVE SPACES TO LINEA-REPORTE
+003170     STRING "PAGINA " TB-PAGE-NUM DELIMITED BY SIZE
+003180         INTO LINEA-REPORTE
+003190     PERFORM 9500-ESCRIBIR-LINEA
+003200     MOVE SPACES TO LINEA-REPORTE
+003210     STRING "NUMERO      I      RESULTADO" DELIMITED BY SIZE
+003220         INTO LINEA-REPORTE
+003230     PERFORM 9500-ESCRIBIR-LINEA
+003240     MOVE SPACES TO LINEA-REPORTE
+003250     PERFORM 9500-ESCRIBIR-LINEA.
+003260
+003270*----------------------------------------------------------------
+003280* 2200-ESCRIBIR-CHECKPOINT - RECORD THAT THIS NUMERO IS DONE SO
+003290*                            A RESTARTED RUN CAN SKIP IT.
+003300*----------------------------------------------------------------
+003310 2200-ESCRIBIR-CHECKPOINT.
+003320     OPEN OUTPUT TABLA-CHECKPOINT
+003330     MOVE NUMERO TO LINEA-CHECKPOINT
+003340     WRITE LINEA-CHECKPOINT
+003350     CLOSE TABLA-CHECKPOINT.
+003360
+003370*----------------------------------------------------------------
+003380* 2080-CALCULAR-RENGLON - MULTIPLY ONE I AGAINST NUMERO AND STORE
+003390*                         THE RESULT IN THE WORKING-STORAGE TABLE.
+003400*                         NO FILE I/O HAPPENS IN THIS LOOP.
+003410*----------------------------------------------------------------
+003420 2080-CALCULAR-RENGLON.
+003430     MULTIPLY I BY NUMERO GIVING TB-RESULTADO-ENTRADA (I).
+003440
+003450 2100-WRITE-RENGLON.
+003460     MOVE NUMERO TO TB-NUMERO-EDIT
+003470     MOVE I TO TB-I-EDIT
+003480     MOVE TB-RESULTADO-ENTRADA (I) TO TB-RESULTADO-EDIT
+003490     MOVE SPACES TO LINEA-REPORTE
+003500     STRING TB-NUMERO-EDIT "   x   " TB-I-EDIT
+003510         "   =   " TB-RESULTADO-EDIT DELIMITED BY SIZE
+003520         INTO LINEA-REPORTE
+003530     PERFORM 9500-ESCRIBIR-LINEA
+003540     ADD 1 TO TB-TOTAL-RENGLONES.
+003550
+003560*----------------------------------------------------------------
+003570* 3000-PRINT-TOTALES-FOOTER - WRITE THE TOTALS FOOTER AT THE END
+003580*                             OF THE REPORT.
+003590*----------------------------------------------------------------
+003600 3000-PRINT-TOTALES-FOOTER.
+003610     MOVE SPACES TO LINEA-REPORTE
+003620     PERFORM 9500-ESCRIBIR-LINEA
+003630     MOVE SPACES TO LINEA-REPORTE
+003640     STRING "TOTAL TABLAS IMPRESAS: " TB-TOTAL-TABLAS
+003650         DELIMITED BY SIZE INTO LINEA-REPORTE
+003660     PERFORM 9500-ESCRIBIR-LINEA
+003670     MOVE SPACES TO LINEA-REPORTE
+003680     STRING "TOTAL RENGLONES IMPRESOS: " TB-TOTAL-RENGLONES
+003690         DELIMITED BY SIZE INTO LINEA-REPORTE
+003700     PERFORM 9500-ESCRIBIR-LINEA.
+003710
+003720*----------------------------------------------------------------
+003730* 9500-ESCRIBIR-LINEA - WRITE ONE LINE OF THE REPORT TO WHICHEVER
+003740*                       DESTINATION RPTROUTE SELECTED AT STARTUP.
+003750*----------------------------------------------------------------
+003760 9500-ESCRIBIR-LINEA.
+003770     IF TB-DESTINO-IMPRESORA
+003780         MOVE LINEA-REPORTE TO LINEA-IMPRESORA
+003790         WRITE LINEA-IMPRESORA
+003800     ELSE
+003810         WRITE LINEA-REPORTE
+003820     END-IF.
+003830
+003840 9999-EXIT.
+003850     IF TB-DESTINO-IMPRESORA
+003860         CLOSE TABLA-IMPRESORA
+003870         DISPLAY "REPORTE ESCRITO EN TABLA.PRN"
+003880     ELSE
+003890         CLOSE TABLA-REPORTE
+003900         DISPLAY "REPORTE ESCRITO EN TABLA.RPT"
+003910     END-IF
+003920     OPEN OUTPUT TABLA-CHECKPOINT
+003930     MOVE 0 TO LINEA-CHECKPOINT
+003940     WRITE LINEA-CHECKPOINT
+003950     CLOSE TABLA-CHECKPOINT
+003960     GOBACK.
+003970 END PROGRAM TABLA.
