@@ -0,0 +1,119 @@
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  NOMINA / RECURSOS HUMANOS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       BATCH REPORT THAT READS EVERY EMPLEADOS-REGISTRO
+000060*                ON THE EMPLOYEE MASTER, ACCUMULATES A HEADCOUNT
+000070*                AND RUNNING TOTAL OF E-EDAD, AND PRINTS THE
+000080*                COMPANY-WIDE AVERAGE AGE ALONGSIDE THE SAME
+000090*                JOVEN/MADURO/ANCIANO PER-BRACKET BREAKDOWN
+000100*                EDADRPT ALREADY PRINTS.
+000110* TECTONICS:     cobc -x -std=ibm -I copybooks EMPSUM.CBL
+000120*----------------------------------------------------------------
+000130* MODIFICATION HISTORY
+000140*   DATE       INIT  DESCRIPTION
+000150*   ---------- ----  ----------------------------------------
+000160*   2026-08-09  RT   ORIGINAL PROGRAM.
+000170*   2026-08-09  RT   9999-EXIT NOW ENDS WITH GOBACK INSTEAD OF
+000180*                    STOP RUN.  THIS PROGRAM IS CALLED FROM
+000190*                    ANOTHER COBOL PROGRAM, AND STOP RUN WAS
+000200*                    TERMINATING THE WHOLE RUN UNIT INSTEAD OF
+000210*                    RETURNING CONTROL TO ITS CALLER.
+000220******************************************************************
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. EMPSUM.
+000250
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     COPY EMPFSEL.
+000300
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  EMPLEADOS-ARCHIVO.
+000340     COPY EMPREG.
+000350
+000360 WORKING-STORAGE SECTION.
+000370 01  EMP-FILE-STATUS          PIC XX VALUE SPACES.
+000380 01  EMP-EOF-SW               PIC X VALUE "N".
+000390     88  EMP-EOF              VALUE "Y".
+000400
+000410 01  ES-TOTAL-COUNT           PIC 9(7) VALUE 0.
+000420 01  ES-JOVEN-COUNT           PIC 9(7) VALUE 0.
+000430 01  ES-MADURO-COUNT          PIC 9(7) VALUE 0.
+000440 01  ES-ANCIANO-COUNT         PIC 9(7) VALUE 0.
+000450 01  ES-EDAD-TOTAL            PIC 9(9) VALUE 0.
+000460 01  ES-EDAD-PROMEDIO         PIC 9(3)V99 VALUE 0.
+000470 01  ES-BANNER                PIC X(80) VALUE SPACES.
+000480
+000490 PROCEDURE DIVISION.
+000500
+000510 0000-MAINLINE.
+000520     PERFORM 1000-INITIALIZE
+000530     PERFORM 2000-PROCESS-EMPLEADO UNTIL EMP-EOF
+000540     PERFORM 3000-PRINT-REPORT
+000550     PERFORM 9999-EXIT.
+000560
+000570*----------------------------------------------------------------
+000580* 1000-INITIALIZE - OPEN THE EMPLOYEE MASTER FOR A FRONT-TO-BACK
+000590*                   PASS AND PRIME THE READ.
+000600*----------------------------------------------------------------
+000610 1000-INITIALIZE.
+000620     OPEN INPUT EMPLEADOS-ARCHIVO
+000630     PERFORM 2100-READ-EMPLEADO.
+000640
+000650*----------------------------------------------------------------
+000660* 2000-PROCESS-EMPLEADO - ADD ONE ACTIVE EMPLOYEE TO THE
+000670*                         HEADCOUNT, THE RUNNING AGE TOTAL, AND
+000680*                         ITS AGE BRACKET, THEN READ THE NEXT
+000690*                         ONE.
+000700*----------------------------------------------------------------
+000710 2000-PROCESS-EMPLEADO.
+000720     IF E-ACTIVO
+000730         ADD 1 TO ES-TOTAL-COUNT
+000740         ADD E-EDAD TO ES-EDAD-TOTAL
+000750         EVALUATE TRUE
+000760             WHEN JOVEN
+000770                 ADD 1 TO ES-JOVEN-COUNT
+000780             WHEN MADURO
+000790                 ADD 1 TO ES-MADURO-COUNT
+000800             WHEN ANCIANO
+000810                 ADD 1 TO ES-ANCIANO-COUNT
+000820         END-EVALUATE
+000830     END-IF
+000840     PERFORM 2100-READ-EMPLEADO.
+000850
+000860 2100-READ-EMPLEADO.
+000870     READ EMPLEADOS-ARCHIVO NEXT RECORD
+000880         AT END
+000890             MOVE "Y" TO EMP-EOF-SW
+000900     END-READ.
+000910
+000920*----------------------------------------------------------------
+000930* 3000-PRINT-REPORT - DISPLAY THE PER-BRACKET BREAKDOWN, THE
+000940*                     HEADCOUNT, AND THE COMPANY-WIDE AVERAGE
+000950*                     AGE.  A ZERO HEADCOUNT LEAVES THE AVERAGE
+000960*                     AT ITS ZERO DEFAULT INSTEAD OF DIVIDING BY
+000970*                     ZERO.
+000980*----------------------------------------------------------------
+000990 3000-PRINT-REPORT.
+001000     CALL "RPTBANNER" USING ES-BANNER
+001010     DISPLAY FUNCTION TRIM(ES-BANNER)
+001020     DISPLAY "===================================="
+001030     DISPLAY "RESUMEN GENERAL DE PLANTILLA"
+001040     DISPLAY "===================================="
+001050     DISPLAY "JOVEN   (1-30)  : " ES-JOVEN-COUNT
+001060     DISPLAY "MADURO  (31-80) : " ES-MADURO-COUNT
+001070     DISPLAY "ANCIANO (81-120): " ES-ANCIANO-COUNT
+001080     DISPLAY "------------------------------------"
+001090     DISPLAY "TOTAL EMPLEADOS : " ES-TOTAL-COUNT
+001100     IF ES-TOTAL-COUNT > 0
+001110         COMPUTE ES-EDAD-PROMEDIO
+001120             = ES-EDAD-TOTAL / ES-TOTAL-COUNT
+001130         DISPLAY "EDAD PROMEDIO   : " ES-EDAD-PROMEDIO
+001140     END-IF.
+001150
+001160 9999-EXIT.
+001170     CLOSE EMPLEADOS-ARCHIVO
+001180     GOBACK.
+001190 END PROGRAM EMPSUM.
