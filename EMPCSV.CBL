@@ -0,0 +1,258 @@
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  NOMINA / RECURSOS HUMANOS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       READS EVERY EMPLEADOS-REGISTRO ON THE EMPLOYEE
+000060*                MASTER AND WRITES ONE COMMA-DELIMITED LINE PER
+000070*                EMPLOYEE TO EMPLEADOS.CSV FOR THE PAYROLL
+000080*                INTERFACE TO PICK UP.
+000090* TECTONICS:     cobc -x -std=ibm -I copybooks EMPCSV.CBL
+000100*----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120*   DATE       INIT  DESCRIPTION
+000130*   ---------- ----  ----------------------------------------
+000140*   2026-08-09  RT   ORIGINAL PROGRAM.
+000150*   2026-08-09  RT   ADDED A BANNER LINE, BUILT BY THE SHARED
+000160*                    RPTBANNER SUBPROGRAM, AHEAD OF THE CSV
+000170*                    HEADER SO THE EXPORT IS SELF-IDENTIFYING.
+000180*   2026-08-09  RT   SKIPS E-INACTIVO RECORDS NOW THAT
+000190*                    EMPLEADOS-REGISTRO CARRIES E-STATUS, SO A
+000200*                    TERMINATED EMPLOYEE NO LONGER GOES OUT TO
+000210*                    THE PAYROLL INTERFACE.
+000220*   2026-08-09  RT   ADDED A CHECKPOINT WRITTEN TO EMPCSV.CKP
+000230*                    AFTER EVERY DETAIL LINE.  A RESTARTED RUN
+000240*                    STARTS THE MASTER JUST PAST THE LAST E-ID
+000250*                    CHECKPOINTED AND EXTENDS THE EXISTING
+000260*                    EMPLEADOS.CSV INSTEAD OF REBUILDING IT FROM
+000270*                    SCRATCH, SO A KILLED EXPORT ON A LARGE FILE
+000280*                    CAN BE RERUN WITHOUT REDOING FINISHED WORK.
+000290*   2026-08-09  RT   OUTPUT ROUTING IS NOW CONFIGURABLE ON A
+000300*                    FRESH RUN: RPTROUTE SAYS WHETHER THIS RUN
+000310*                    GOES TO EMPLEADOS.CSV OR TO A PRINTER-SPOOL
+000320*                    FILE, EMPLEADOS.PRN, AND EVERY LINE NOW
+000330*                    GOES THROUGH ONE WRITE PARAGRAPH,
+000340*                    2900-ESCRIBIR-CSV-LINEA.  A RESTARTED RUN
+000350*                    ALWAYS EXTENDS THE EXISTING EMPLEADOS.CSV
+000360*                    ON DISK REGARDLESS OF THE PARAMETER, SINCE
+000370*                    A PRINTER SPOOL HAS NO "EXTEND" TO RESUME.
+000380*   2026-08-09  RT   9999-EXIT NOW ENDS WITH GOBACK INSTEAD OF
+000390*                    STOP RUN.  THIS PROGRAM IS CALLED FROM
+000400*                    ANOTHER COBOL PROGRAM, AND STOP RUN WAS
+000410*                    TERMINATING THE WHOLE RUN UNIT INSTEAD OF
+000420*                    RETURNING CONTROL TO ITS CALLER.
+000430*   2026-08-09  RT   A RESTARTED RUN NEVER CALLS RPTROUTE AGAIN,
+000440*                    SO EC-DESTINO STAYS DEFAULTED TO DISK EVEN IF
+000450*                    THE ORIGINAL, INTERRUPTED RUN WAS ROUTED TO
+000460*                    THE PRINTER.  ADDED A DISPLAY WARNING SO THE
+000470*                    OPERATOR RESTARTING THE JOB KNOWS THE PRINTER
+000480*                    OUTPUT WILL BE INCOMPLETE INSTEAD OF SILENTLY
+000490*                    SWITCHING DESTINATIONS.
+000500*   2026-08-09  RT   1050-LEER-CHECKPOINT ONLY CLOSED
+000510*                    EMPCSV-CHECKPOINT WHEN OPEN INPUT CAME BACK
+000520*                    "00" - BUT A BRAND-NEW ENVIRONMENT WITH NO
+000530*                    CHECKPOINT FILE YET OPENS WITH STATUS "05",
+000540*                    SO THE HANDLE WAS NEVER CLOSED AND THE FIRST
+000550*                    2300-ESCRIBIR-CHECKPOINT'S OPEN OUTPUT FAILED
+000560*                    WITH "41" AND ITS WRITE FAILED WITH "48",
+000570*                    SILENTLY LOSING THE CHECKPOINT FOR RECORD 1.
+000580*                    NOW CLOSES ON EITHER "00" OR "05".
+000590******************************************************************
+000600 IDENTIFICATION DIVISION.
+000610 PROGRAM-ID. EMPCSV.
+000620
+000630 ENVIRONMENT DIVISION.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     COPY EMPFSEL.
+000670
+000680     SELECT EMPLEADOS-CSV
+000690         ASSIGN TO "EMPLEADOS.CSV"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS CSV-FILE-STATUS.
+000720
+000730     SELECT OPTIONAL EMPCSV-CHECKPOINT
+000740         ASSIGN TO "EMPCSV.CKP"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS CKP-FILE-STATUS.
+000770
+000780     SELECT EMPLEADOS-PRN
+000790         ASSIGN TO "EMPLEADOS.PRN"
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS PRN-FILE-STATUS.
+000820
+000830 DATA DIVISION.
+000840 FILE SECTION.
+000850 FD  EMPLEADOS-ARCHIVO.
+000860     COPY EMPREG.
+000870
+000880 FD  EMPLEADOS-CSV.
+000890 01  CSV-LINEA                PIC X(200).
+000900
+000910 FD  EMPLEADOS-PRN.
+000920 01  LINEA-IMPRESORA          PIC X(200).
+000930
+000940 FD  EMPCSV-CHECKPOINT.
+000950 01  LINEA-CHECKPOINT         PIC X(50).
+000960
+000970 WORKING-STORAGE SECTION.
+000980 01  EMP-FILE-STATUS          PIC XX VALUE SPACES.
+000990 01  CSV-FILE-STATUS          PIC XX VALUE SPACES.
+001000 01  CKP-FILE-STATUS          PIC XX VALUE SPACES.
+001010 01  PRN-FILE-STATUS          PIC XX VALUE SPACES.
+001020 01  EMP-EOF-SW               PIC X VALUE "N".
+001030     88  EMP-EOF              VALUE "Y".
+001040
+001050 01  EC-DESTINO               PIC X(01) VALUE "F".
+001060     88  EC-DESTINO-IMPRESORA VALUE "P".
+001070
+001080 01  EC-EDAD-EDIT             PIC ZZ9.
+001090 01  EC-WRITE-COUNT           PIC 9(7) VALUE 0.
+001100 01  EC-BANNER                PIC X(80) VALUE SPACES.
+001110 01  EC-ULTIMO-COMPLETADO     PIC X(50) VALUE SPACES.
+001120
+001130 PROCEDURE DIVISION.
+001140
+001150 0000-MAINLINE.
+001160     PERFORM 1000-INITIALIZE
+001170     PERFORM 2000-PROCESS-EMPLEADO UNTIL EMP-EOF
+001180     PERFORM 8000-TERMINATE
+001190     PERFORM 9999-EXIT.
+001200
+001210*----------------------------------------------------------------
+001220* 1000-INITIALIZE - OPEN THE EMPLOYEE MASTER FOR A FRONT-TO-BACK
+001230*                   PASS, OPEN THE CSV OUTPUT FILE AND WRITE ITS
+001240*                   HEADER LINE, AND PRIME THE READ.
+001250*----------------------------------------------------------------
+001260 1000-INITIALIZE.
+001270     PERFORM 1050-LEER-CHECKPOINT
+001280     OPEN INPUT EMPLEADOS-ARCHIVO
+001290     IF EC-ULTIMO-COMPLETADO NOT = SPACES
+001300         DISPLAY "EMPCSV: REANUDANDO DESPUES DEL E-ID "
+001310             EC-ULTIMO-COMPLETADO
+001320         MOVE EC-ULTIMO-COMPLETADO TO E-ID
+001330         START EMPLEADOS-ARCHIVO KEY IS GREATER THAN E-ID
+001340             INVALID KEY
+001350                 MOVE "Y" TO EMP-EOF-SW
+001360         END-START
+001370         DISPLAY "EMPCSV: REANUDANDO SIEMPRE A EMPLEADOS.CSV EN "
+001380             "DISCO - RPTROUTE NO SE CONSULTA DE NUEVO.  SI LA "
+001390             "CORRIDA ORIGINAL IBA A IMPRESORA, ESA SALIDA QUEDA "
+001400             "INCOMPLETA."
+001410         OPEN EXTEND EMPLEADOS-CSV
+001420         IF NOT EMP-EOF
+001430             PERFORM 2100-READ-EMPLEADO
+001440         END-IF
+001450     ELSE
+001460         CALL "RPTROUTE" USING EC-DESTINO
+001470         IF EC-DESTINO-IMPRESORA
+001480             OPEN OUTPUT EMPLEADOS-PRN
+001490             DISPLAY "EMPCSV: SALIDA A EMPLEADOS.PRN (IMPRESORA)"
+001500         ELSE
+001510             OPEN OUTPUT EMPLEADOS-CSV
+001520         END-IF
+001530         CALL "RPTBANNER" USING EC-BANNER
+001540         MOVE EC-BANNER TO CSV-LINEA
+001550         PERFORM 2900-ESCRIBIR-CSV-LINEA
+001560         MOVE '"E-ID","E-NOMBRE","E-EDAD","E-EMAIL"' TO CSV-LINEA
+001570         PERFORM 2900-ESCRIBIR-CSV-LINEA
+001580         PERFORM 2100-READ-EMPLEADO
+001590     END-IF.
+001600
+001610*----------------------------------------------------------------
+001620* 1050-LEER-CHECKPOINT - READ THE LAST E-ID THIS JOB EXPORTED ON
+001630*                        A PRIOR, INTERRUPTED RUN.
+001640*----------------------------------------------------------------
+001650 1050-LEER-CHECKPOINT.
+001660     OPEN INPUT EMPCSV-CHECKPOINT
+001670     IF CKP-FILE-STATUS = "00"
+001680         READ EMPCSV-CHECKPOINT
+001690             AT END
+001700                 CONTINUE
+001710             NOT AT END
+001720                 MOVE LINEA-CHECKPOINT TO EC-ULTIMO-COMPLETADO
+001730         END-READ
+001740     END-IF
+001750     IF CKP-FILE-STATUS = "00" OR CKP-FILE-STATUS = "05"
+001760         CLOSE EMPCSV-CHECKPOINT
+001770     END-IF.
+001780
+001790*----------------------------------------------------------------
+001800* 2000-PROCESS-EMPLEADO - FORMAT ONE EMPLOYEE INTO A CSV LINE
+001810*                         AND READ THE NEXT ONE.
+001820*----------------------------------------------------------------
+001830 2000-PROCESS-EMPLEADO.
+001840     IF E-ACTIVO
+001850         PERFORM 2200-WRITE-CSV-LINEA
+001860     END-IF
+001870     PERFORM 2100-READ-EMPLEADO.
+001880
+001890 2100-READ-EMPLEADO.
+001900     READ EMPLEADOS-ARCHIVO NEXT RECORD
+001910         AT END
+001920             MOVE "Y" TO EMP-EOF-SW
+001930     END-READ.
+001940
+001950*----------------------------------------------------------------
+001960* 2200-WRITE-CSV-LINEA - BUILD AND WRITE ONE COMMA-DELIMITED
+001970*                        DETAIL LINE FOR THE CURRENT EMPLOYEE.
+001980*----------------------------------------------------------------
+001990 2200-WRITE-CSV-LINEA.
+002000     MOVE E-EDAD TO EC-EDAD-EDIT
+002010     STRING '"' DELIMITED BY SIZE
+002020         FUNCTION TRIM(E-ID)         DELIMITED BY SIZE
+002030         '","'                       DELIMITED BY SIZE
+002040         FUNCTION TRIM(E-NOMBRE)     DELIMITED BY SIZE
+002050         '","'                       DELIMITED BY SIZE
+002060         FUNCTION TRIM(EC-EDAD-EDIT) DELIMITED BY SIZE
+002070         '","'                       DELIMITED BY SIZE
+002080         FUNCTION TRIM(E-EMAIL)      DELIMITED BY SIZE
+002090         '"'                         DELIMITED BY SIZE
+002100         INTO CSV-LINEA
+002110     END-STRING
+002120     PERFORM 2900-ESCRIBIR-CSV-LINEA
+002130     ADD 1 TO EC-WRITE-COUNT
+002140     MOVE E-ID TO EC-ULTIMO-COMPLETADO
+002150     PERFORM 2300-ESCRIBIR-CHECKPOINT.
+002160
+002170*----------------------------------------------------------------
+002180* 2300-ESCRIBIR-CHECKPOINT - RECORD THAT THIS E-ID IS EXPORTED SO
+002190*                            A RESTARTED RUN CAN SKIP IT.
+002200*----------------------------------------------------------------
+002210 2300-ESCRIBIR-CHECKPOINT.
+002220     OPEN OUTPUT EMPCSV-CHECKPOINT
+002230     MOVE EC-ULTIMO-COMPLETADO TO LINEA-CHECKPOINT
+002240     WRITE LINEA-CHECKPOINT
+002250     CLOSE EMPCSV-CHECKPOINT.
+002260
+002270*----------------------------------------------------------------
+002280* 2900-ESCRIBIR-CSV-LINEA - WRITE ONE LINE TO WHICHEVER
+002290*                           DESTINATION RPTROUTE SELECTED AT
+002300*                           STARTUP.
+002310*----------------------------------------------------------------
+002320 2900-ESCRIBIR-CSV-LINEA.
+002330     IF EC-DESTINO-IMPRESORA
+002340         MOVE CSV-LINEA TO LINEA-IMPRESORA
+002350         WRITE LINEA-IMPRESORA
+002360     ELSE
+002370         WRITE CSV-LINEA
+002380     END-IF.
+002390
+002400*----------------------------------------------------------------
+002410* 8000-TERMINATE - SUMMARIZE THE RUN FOR THE OPERATOR LOG.
+002420*----------------------------------------------------------------
+002430 8000-TERMINATE.
+002440     DISPLAY "EMPCSV - REGISTROS EXPORTADOS: " EC-WRITE-COUNT.
+002450
+002460 9999-EXIT.
+002470     CLOSE EMPLEADOS-ARCHIVO
+002480     IF EC-DESTINO-IMPRESORA
+002490         CLOSE EMPLEADOS-PRN
+002500     ELSE
+002510         CLOSE EMPLEADOS-CSV
+002520     END-IF
+002530     OPEN OUTPUT EMPCSV-CHECKPOINT
+002540     MOVE SPACES TO LINEA-CHECKPOINT
+002550     WRITE LINEA-CHECKPOINT
+002560     CLOSE EMPCSV-CHECKPOINT
+002570     GOBACK.
+002580 END PROGRAM EMPCSV.
