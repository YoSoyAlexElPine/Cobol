@@ -0,0 +1,50 @@
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  NOMINA / RECURSOS HUMANOS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       REUSABLE NAME-NORMALIZATION ROUTINE.  TRIMS
+000060*                LEADING/TRAILING SPACES AND HYPHENATES ANY
+000070*                REMAINING EMBEDDED SPACES SO A NAME THAT ARRIVES
+000080*                FROM A FEED WITH INCONSISTENT SPACING (E.G. "JUAN
+000090*                PEREZ") ENDS UP STORED THE SAME WAY (E.G.
+000100*                "JUAN-PEREZ") NO MATTER WHICH PROGRAM WROTE IT.
+000110* TECTONICS:     cobc -x -std=ibm DATOS.CBL NOMNORM.CBL
+000120*----------------------------------------------------------------
+000130* MODIFICATION HISTORY
+000140*   DATE       INIT  DESCRIPTION
+000150*   ---------- ----  ----------------------------------------
+000160*   2026-08-09  RT   ORIGINAL SUBPROGRAM, FACTORED OUT OF DATOS
+000170*                    AND E-S.COB SO BOTH NORMALIZE NAMES THE
+000180*                    SAME WAY.
+000190*   2026-08-09  RT   REPLACED THE TRIM/UPPER-CASE PLACEHOLDER WITH
+000200*                    THE HYPHENATION LOGIC DATOS ACTUALLY HAD
+000210*                    (STRING/INSPECT REPLACING SPACE BY "-").  THE
+000220*                    INSPECT IS BOUNDED TO THE TRIMMED NAME'S OWN
+000230*                    LENGTH, NOT THE WHOLE 50-BYTE FIELD, SO THE
+000240*                    TRAILING PAD STAYS SPACES INSTEAD OF TURNING
+000250*                    TO DASHES - EMPCSV AND EMPPAY BOTH DEPEND ON
+000260*                    FUNCTION TRIM(E-NOMBRE) TO DROP THAT PAD.
+000270******************************************************************
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID. NOMNORM.
+000300
+000310 DATA DIVISION.
+000320 WORKING-STORAGE SECTION.
+000330 01  NN-LONGITUD              PIC 9(3) VALUE 0.
+000340
+000350 LINKAGE SECTION.
+000360 01  NN-ENTRADA               PIC X(50).
+000370 01  NN-SALIDA                PIC X(50).
+000380
+000390 PROCEDURE DIVISION USING NN-ENTRADA NN-SALIDA.
+000400
+000410 0000-MAINLINE.
+000420     MOVE SPACES TO NN-SALIDA
+000430     MOVE FUNCTION TRIM(NN-ENTRADA) TO NN-SALIDA
+000440     COMPUTE NN-LONGITUD =
+000450         FUNCTION LENGTH(FUNCTION TRIM(NN-ENTRADA))
+000460     IF NN-LONGITUD > 0
+000470         INSPECT NN-SALIDA(1:NN-LONGITUD) REPLACING ALL " " BY "-"
+000480     END-IF
+000490     GOBACK.
+000500 END PROGRAM NOMNORM.
