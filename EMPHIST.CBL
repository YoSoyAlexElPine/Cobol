@@ -0,0 +1,144 @@
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  NOMINA / RECURSOS HUMANOS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       READS THE EMPLOYEE AUDIT TRAIL FRONT TO BACK AND,
+000060*                FOR EACH ENTRY, COMPARES THE BEFORE/AFTER VALUE
+000070*                OF EVERY TRACKED FIELD AND PRINTS ONLY THE ONES
+000080*                THAT ACTUALLY CHANGED, SO A CLERK CAN SEE WHICH
+000090*                FIELD WAS CORRECTED ON A RECORD WITHOUT COMPARING
+000100*                THE FULL BEFORE/AFTER ENTRY BY EYE.
+000110* TECTONICS:     cobc -x -std=ibm -I copybooks EMPHIST.CBL
+000120*----------------------------------------------------------------
+000130* MODIFICATION HISTORY
+000140*   DATE       INIT  DESCRIPTION
+000150*   ---------- ----  ----------------------------------------
+000160*   2026-08-09  RT   ORIGINAL PROGRAM.
+000170*   2026-08-09  RT   9999-EXIT NOW ENDS WITH GOBACK INSTEAD OF
+000180*                    STOP RUN.  THIS PROGRAM IS CALLED FROM
+000190*                    ANOTHER COBOL PROGRAM, AND STOP RUN WAS
+000200*                    TERMINATING THE WHOLE RUN UNIT INSTEAD OF
+000210*                    RETURNING CONTROL TO ITS CALLER.
+000220******************************************************************
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. EMPHIST.
+000250
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     COPY EMPAUSEL.
+000300
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  EMPLEADOS-AUDITORIA.
+000340     COPY EMPAUD.
+000350
+000360 WORKING-STORAGE SECTION.
+000370 01  AUD-FILE-STATUS          PIC XX VALUE SPACES.
+000380 01  EH-EOF-SW                PIC X VALUE "N".
+000390     88  EH-EOF               VALUE "Y".
+000400
+000410 01  EH-ENTRY-COUNT           PIC 9(7) VALUE 0.
+000420 01  EH-CAMBIO-COUNT          PIC 9(7) VALUE 0.
+000430 01  EH-BANNER                PIC X(80) VALUE SPACES.
+000440
+000450 PROCEDURE DIVISION.
+000460
+000470 0000-MAINLINE.
+000480     PERFORM 1000-INITIALIZE
+000490     PERFORM 2000-PROCESS-ENTRY UNTIL EH-EOF
+000500     PERFORM 8000-TERMINATE
+000510     PERFORM 9999-EXIT.
+000520
+000530*----------------------------------------------------------------
+000540* 1000-INITIALIZE - OPEN THE AUDIT TRAIL FOR A FRONT-TO-BACK PASS
+000550*                   AND PRIME THE READ.
+000560*----------------------------------------------------------------
+000570 1000-INITIALIZE.
+000580     CALL "RPTBANNER" USING EH-BANNER
+000590     DISPLAY FUNCTION TRIM(EH-BANNER)
+000600     DISPLAY "HISTORIAL DE CAMBIOS POR CAMPO"
+000610     OPEN INPUT EMPLEADOS-AUDITORIA
+000620     IF AUD-FILE-STATUS = "35"
+000630         DISPLAY "EMPHIST: NO EXISTE TODAVIA EL ARCHIVO DE"
+000640             " AUDITORIA"
+000650         MOVE "Y" TO EH-EOF-SW
+000660     ELSE
+000670         PERFORM 2100-READ-ENTRY
+000680     END-IF.
+000690
+000700*----------------------------------------------------------------
+000710* 2000-PROCESS-ENTRY - PRINT THE CHANGED FIELDS FOR ONE AUDIT
+000720*                      ENTRY AND READ THE NEXT ONE.
+000730*----------------------------------------------------------------
+000740 2000-PROCESS-ENTRY.
+000750     ADD 1 TO EH-ENTRY-COUNT
+000760     DISPLAY " "
+000770     DISPLAY "E-ID: " AUD-E-ID
+000780         "  ACCION: " AUD-ACCION
+000790         "  FECHA: " AUD-FECHA " " AUD-HORA
+000800     PERFORM 2200-MOSTRAR-CAMBIOS
+000810     PERFORM 2100-READ-ENTRY.
+000820
+000830 2100-READ-ENTRY.
+000840     READ EMPLEADOS-AUDITORIA
+000850         AT END
+000860             MOVE "Y" TO EH-EOF-SW
+000870     END-READ.
+000880
+000890*----------------------------------------------------------------
+000900* 2200-MOSTRAR-CAMBIOS - COMPARE EACH TRACKED FIELD'S BEFORE AND
+000910*                        AFTER VALUE AND DISPLAY ONLY THE ONES
+000920*                        THAT DIFFER.
+000930*----------------------------------------------------------------
+000940 2200-MOSTRAR-CAMBIOS.
+000950     IF AUD-A-NOMBRE NOT = AUD-D-NOMBRE
+000960         DISPLAY "  E-NOMBRE        : " AUD-A-NOMBRE
+000970             " -> " AUD-D-NOMBRE
+000980         ADD 1 TO EH-CAMBIO-COUNT
+000990     END-IF
+001000     IF AUD-A-EDAD NOT = AUD-D-EDAD
+001010         DISPLAY "  E-EDAD          : " AUD-A-EDAD
+001020             " -> " AUD-D-EDAD
+001030         ADD 1 TO EH-CAMBIO-COUNT
+001040     END-IF
+001050     IF AUD-A-EMAIL NOT = AUD-D-EMAIL
+001060         DISPLAY "  E-EMAIL         : " AUD-A-EMAIL
+001070             " -> " AUD-D-EMAIL
+001080         ADD 1 TO EH-CAMBIO-COUNT
+001090     END-IF
+001100     IF AUD-A-SALARIO NOT = AUD-D-SALARIO
+001110         DISPLAY "  E-SALARIO       : " AUD-A-SALARIO
+001120             " -> " AUD-D-SALARIO
+001130         ADD 1 TO EH-CAMBIO-COUNT
+001140     END-IF
+001150     IF AUD-A-STATUS NOT = AUD-D-STATUS
+001160         DISPLAY "  E-STATUS        : " AUD-A-STATUS
+001170             " -> " AUD-D-STATUS
+001180         ADD 1 TO EH-CAMBIO-COUNT
+001190     END-IF
+001200     IF AUD-A-FECHA-INGRESO NOT = AUD-D-FECHA-INGRESO
+001210         DISPLAY "  E-FECHA-INGRESO : " AUD-A-FECHA-INGRESO
+001220             " -> " AUD-D-FECHA-INGRESO
+001230         ADD 1 TO EH-CAMBIO-COUNT
+001240     END-IF
+001250     IF AUD-A-FECHA-BAJA NOT = AUD-D-FECHA-BAJA
+001260         DISPLAY "  E-FECHA-BAJA    : " AUD-A-FECHA-BAJA
+001270             " -> " AUD-D-FECHA-BAJA
+001280         ADD 1 TO EH-CAMBIO-COUNT
+001290     END-IF.
+001300
+001310*----------------------------------------------------------------
+001320* 8000-TERMINATE - SUMMARIZE THE RUN FOR THE OPERATOR LOG.
+001330*----------------------------------------------------------------
+001340 8000-TERMINATE.
+001350     DISPLAY " "
+001360     DISPLAY "EMPHIST - ENTRADAS DE AUDITORIA LEIDAS: "
+001370         EH-ENTRY-COUNT
+001380     DISPLAY "EMPHIST - CAMBIOS DE CAMPO DETECTADOS  : "
+001390         EH-CAMBIO-COUNT.
+001400
+001410 9999-EXIT.
+001420     CLOSE EMPLEADOS-AUDITORIA
+001430     GOBACK.
+001440 END PROGRAM EMPHIST.
