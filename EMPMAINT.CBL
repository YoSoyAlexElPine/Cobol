@@ -0,0 +1,305 @@
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  NOMINA / RECURSOS HUMANOS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       MENU-DRIVEN MAINTENANCE SCREEN FOR THE EMPLOYEE
+000060*                MASTER FILE.  A CLERK KEYS AN E-ID AND CAN VIEW
+000070*                OR CHANGE E-NOMBRE, E-EDAD AND E-EMAIL FOR THAT
+000080*                ONE RECORD WITHOUT HAND-EDITING EMPLEADOS.DAT.
+000090* TECTONICS:     cobc -x -std=ibm -I copybooks EMPMAINT.CBL
+000100*----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120*   DATE       INIT  DESCRIPTION
+000130*   ---------- ----  ----------------------------------------
+000140*   2026-08-09  RT   ORIGINAL PROGRAM.
+000150*   2026-08-09  RT   4000-MODIFICAR AND 5000-BAJA NOW APPEND A
+000160*                    BEFORE/AFTER ENTRY TO THE EMPLEADOS-AUDITORIA
+000170*                    TRAIL SO EVERY CHANGE MADE FROM THIS SCREEN
+000180*                    CAN BE TRACED BACK TO WHO CHANGED WHAT.
+000190*   2026-08-09  RT   ADDED E-SALARIO TO 3000-CONSULTAR AND
+000200*                    4000-MODIFICAR SO A CLERK CAN VIEW AND SET
+000210*                    ANNUAL SALARY FROM THIS SCREEN INSTEAD OF
+000220*                    ONLY FROM AN OUTSIDE SPREADSHEET.
+000230*   2026-08-09  RT   ADDED A LOGICAL-DELETE OPTION THAT FLIPS
+000240*                    E-STATUS BETWEEN ACTIVE AND INACTIVE INSTEAD
+000250*                    OF REMOVING THE RECORD, SO A TERMINATED
+000260*                    EMPLOYEE CAN BE EXCLUDED FROM DOWNSTREAM
+000270*                    REPORTS WITHOUT LOSING THE RECORD.  DAR DE
+000280*                    BAJA (PHYSICAL DELETE) REMAINS FOR THE RARER
+000290*                    CASE WHERE THE RECORD ITSELF NEEDS TO GO
+000300*                    AWAY.
+000310*   2026-08-09  RT   5500-CAMBIAR-STATUS NOW STAMPS E-FECHA-BAJA
+000320*                    WITH TODAY'S RUN DATE WHEN E-STATUS FLIPS TO
+000330*                    INACTIVE, AND CLEARS IT AGAIN ON
+000340*                    REACTIVATION, SO THE NEW YEAR-END ARCHIVE JOB
+000350*                    HAS A DATE TO MEASURE THE RETENTION PERIOD
+000360*                    FROM.
+000370*   2026-08-09  RT   9999-EXIT NOW ENDS WITH GOBACK INSTEAD OF
+000380*                    STOP RUN.  THIS PROGRAM IS CALLED FROM
+000390*                    ANOTHER COBOL PROGRAM, AND STOP RUN WAS
+000400*                    TERMINATING THE WHOLE RUN UNIT INSTEAD OF
+000410*                    RETURNING CONTROL TO ITS CALLER.
+000420*   2026-08-09  RT   THE AUDIT TRAIL CAPTURED E-FECHA-BAJA BEFORE
+000430*                    AND AFTER BUT NEVER E-FECHA-INGRESO, SO
+000440*                    EMPHIST COULD NOT SHOW WHAT HAPPENED TO A
+000450*                    HIRE DATE.  ADDED MN-ANTES-FECHA-INGRESO AND
+000460*                    THE MATCHING AUD-A/D-FECHA-INGRESO MOVES.
+000470******************************************************************
+000480 IDENTIFICATION DIVISION.
+000490 PROGRAM-ID. EMPMAINT.
+000500
+000510 ENVIRONMENT DIVISION.
+000520 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540     COPY EMPFSEL.
+000550     COPY EMPAUSEL.
+000560
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590 FD  EMPLEADOS-ARCHIVO.
+000600     COPY EMPREG.
+000610
+000620 FD  EMPLEADOS-AUDITORIA.
+000630     COPY EMPAUD.
+000640
+000650 WORKING-STORAGE SECTION.
+000660 01  EMP-FILE-STATUS          PIC XX VALUE SPACES.
+000670 01  AUD-FILE-STATUS          PIC XX VALUE SPACES.
+000680 01  MAINT-EOJ-SW             PIC X VALUE "N".
+000690     88  MAINT-EOJ            VALUE "Y".
+000700 01  MAINT-FOUND-SW           PIC X VALUE "N".
+000710     88  MAINT-FOUND          VALUE "Y".
+000720
+000730 01  OPCION                   PIC 9(1) VALUE 0.
+000740 01  MN-E-ID                  PIC X(50) VALUE SPACES.
+000750 01  MN-CAMPO                 PIC X(50) VALUE SPACES.
+000760
+000770 01  MN-ACCION                PIC X(6)  VALUE SPACES.
+000780 01  MN-ANTES-NOMBRE          PIC X(50) VALUE SPACES.
+000790 01  MN-ANTES-EDAD            PIC 99    VALUE 0.
+000800 01  MN-ANTES-EMAIL           PIC X(50) VALUE SPACES.
+000810 01  MN-ANTES-SALARIO         PIC 9(7)V99 VALUE 0.
+000820 01  MN-ANTES-STATUS          PIC X(01) VALUE "A".
+000830 01  MN-ANTES-FECHA-BAJA      PIC 9(8) VALUE 0.
+000840 01  MN-ANTES-FECHA-INGRESO   PIC 9(8) VALUE 0.
+000850
+000860 PROCEDURE DIVISION.
+000870
+000880 0000-MAINLINE.
+000890     PERFORM 1000-INITIALIZE
+000900     PERFORM 2000-PROCESS-MENU UNTIL MAINT-EOJ
+000910     PERFORM 9999-EXIT.
+000920
+000930*----------------------------------------------------------------
+000940* 1000-INITIALIZE - OPEN THE EMPLOYEE MASTER FOR RANDOM ACCESS.
+000950*----------------------------------------------------------------
+000960 1000-INITIALIZE.
+000970     OPEN I-O EMPLEADOS-ARCHIVO
+000980     IF EMP-FILE-STATUS = "35"
+000990         OPEN OUTPUT EMPLEADOS-ARCHIVO
+001000         CLOSE EMPLEADOS-ARCHIVO
+001010         OPEN I-O EMPLEADOS-ARCHIVO
+001020     END-IF
+001030
+001040     OPEN EXTEND EMPLEADOS-AUDITORIA
+001050     IF AUD-FILE-STATUS = "35"
+001060         OPEN OUTPUT EMPLEADOS-AUDITORIA
+001070     END-IF.
+001080
+001090*----------------------------------------------------------------
+001100* 2000-PROCESS-MENU - DISPLAY THE OPTIONS AND DISPATCH ONE PASS.
+001110*----------------------------------------------------------------
+001120 2000-PROCESS-MENU.
+001130     DISPLAY " "
+001140     DISPLAY "MANTENIMIENTO DE EMPLEADOS"
+001150     DISPLAY "1. CONSULTAR EMPLEADO"
+001160     DISPLAY "2. MODIFICAR EMPLEADO"
+001170     DISPLAY "3. DAR DE BAJA EMPLEADO (FISICA)"
+001180     DISPLAY "4. ACTIVAR/INACTIVAR EMPLEADO (LOGICA)"
+001190     DISPLAY "5. SALIR"
+001200     DISPLAY "INTRODUCE UNA OPCION DEL 1 AL 5"
+001210     ACCEPT OPCION
+001220
+001230     EVALUATE OPCION
+001240         WHEN 1
+001250             PERFORM 3000-CONSULTAR
+001260         WHEN 2
+001270             PERFORM 4000-MODIFICAR
+001280         WHEN 3
+001290             PERFORM 5000-BAJA
+001300         WHEN 4
+001310             PERFORM 5500-CAMBIAR-STATUS
+001320         WHEN 5
+001330             MOVE "Y" TO MAINT-EOJ-SW
+001340         WHEN OTHER
+001350             DISPLAY "OPCION NO VALIDA: " OPCION
+001360     END-EVALUATE.
+001370
+001380*----------------------------------------------------------------
+001390* 3000-CONSULTAR - LOOK UP ONE EMPLOYEE BY E-ID AND DISPLAY IT.
+001400*----------------------------------------------------------------
+001410 3000-CONSULTAR.
+001420     PERFORM 6000-LEER-POR-ID
+001430     IF MAINT-FOUND
+001440         DISPLAY "E-ID     : " E-ID
+001450         DISPLAY "E-NOMBRE : " E-NOMBRE
+001460         DISPLAY "E-EDAD   : " E-EDAD
+001470         DISPLAY "E-EMAIL  : " E-EMAIL
+001480         DISPLAY "E-SALARIO: " E-SALARIO
+001490         DISPLAY "E-STATUS : " E-STATUS
+001500     END-IF.
+001510
+001520*----------------------------------------------------------------
+001530* 4000-MODIFICAR - LOOK UP ONE EMPLOYEE AND LET THE CLERK CHANGE
+001540*                  E-NOMBRE, E-EDAD AND/OR E-EMAIL.  BLANK INPUT
+001550*                  LEAVES THE FIELD UNCHANGED.
+001560*----------------------------------------------------------------
+001570 4000-MODIFICAR.
+001580     PERFORM 6000-LEER-POR-ID
+001590     IF MAINT-FOUND
+001600         MOVE E-NOMBRE TO MN-ANTES-NOMBRE
+001610         MOVE E-EDAD   TO MN-ANTES-EDAD
+001620         MOVE E-EMAIL  TO MN-ANTES-EMAIL
+001630         MOVE E-SALARIO TO MN-ANTES-SALARIO
+001640         MOVE E-STATUS  TO MN-ANTES-STATUS
+001650        MOVE E-FECHA-INGRESO TO MN-ANTES-FECHA-INGRESO
+001660         DISPLAY "NUEVO NOMBRE (ENTER PARA DEJAR IGUAL): "
+001670         ACCEPT MN-CAMPO
+001680         IF MN-CAMPO NOT = SPACES
+001690             MOVE MN-CAMPO TO E-NOMBRE
+001700         END-IF
+001710
+001720         DISPLAY "NUEVA EDAD (ENTER PARA DEJAR IGUAL): "
+001730         ACCEPT MN-CAMPO
+001740         IF MN-CAMPO NOT = SPACES
+001750             MOVE MN-CAMPO TO E-EDAD
+001760         END-IF
+001770
+001780         DISPLAY "NUEVO EMAIL (ENTER PARA DEJAR IGUAL): "
+001790         ACCEPT MN-CAMPO
+001800         IF MN-CAMPO NOT = SPACES
+001810             MOVE MN-CAMPO TO E-EMAIL
+001820         END-IF
+001830
+001840         DISPLAY "NUEVO SALARIO ANUAL (ENTER PARA DEJAR IGUAL): "
+001850         ACCEPT MN-CAMPO
+001860         IF MN-CAMPO NOT = SPACES
+001870             MOVE MN-CAMPO TO E-SALARIO
+001880         END-IF
+001890
+001900         REWRITE EMPLEADOS-REGISTRO
+001910         IF EMP-FILE-STATUS NOT = "00"
+001920             DISPLAY "ERROR AL GRABAR, ESTADO: " EMP-FILE-STATUS
+001930         ELSE
+001940             DISPLAY "REGISTRO ACTUALIZADO"
+001950             MOVE "CAMBIO" TO MN-ACCION
+001960             PERFORM 7000-WRITE-AUDIT
+001970         END-IF
+001980     END-IF.
+001990
+002000*----------------------------------------------------------------
+002010* 5000-BAJA - PHYSICALLY REMOVE ONE EMPLOYEE RECORD.
+002020*----------------------------------------------------------------
+002030 5000-BAJA.
+002040     PERFORM 6000-LEER-POR-ID
+002050     IF MAINT-FOUND
+002060         MOVE E-NOMBRE TO MN-ANTES-NOMBRE
+002070         MOVE E-EDAD   TO MN-ANTES-EDAD
+002080         MOVE E-EMAIL  TO MN-ANTES-EMAIL
+002090         MOVE E-SALARIO TO MN-ANTES-SALARIO
+002100         MOVE E-STATUS  TO MN-ANTES-STATUS
+002110        MOVE E-FECHA-INGRESO TO MN-ANTES-FECHA-INGRESO
+002120         DELETE EMPLEADOS-ARCHIVO
+002130         IF EMP-FILE-STATUS NOT = "00"
+002140             DISPLAY "ERROR AL BORRAR, ESTADO: " EMP-FILE-STATUS
+002150         ELSE
+002160             DISPLAY "REGISTRO ELIMINADO"
+002170             MOVE "BAJA" TO MN-ACCION
+002180             MOVE SPACES TO E-NOMBRE E-EMAIL
+002190             MOVE ZERO   TO E-EDAD
+002200             MOVE ZERO   TO E-SALARIO
+002210             MOVE "I"    TO E-STATUS
+002220             PERFORM 7000-WRITE-AUDIT
+002230         END-IF
+002240     END-IF.
+002250
+002260*----------------------------------------------------------------
+002270* 5500-CAMBIAR-STATUS - FLIP E-STATUS BETWEEN ACTIVE AND INACTIVE.
+002280*                       USED TO MARK A TERMINATED EMPLOYEE INACTIVE
+002290*                       (OR REACTIVATE ONE REHIRED LATER) WITHOUT
+002300*                       PHYSICALLY REMOVING THE RECORD.
+002310*----------------------------------------------------------------
+002320 5500-CAMBIAR-STATUS.
+002330     PERFORM 6000-LEER-POR-ID
+002340     IF MAINT-FOUND
+002350         MOVE E-NOMBRE TO MN-ANTES-NOMBRE
+002360         MOVE E-EDAD   TO MN-ANTES-EDAD
+002370         MOVE E-EMAIL  TO MN-ANTES-EMAIL
+002380         MOVE E-SALARIO TO MN-ANTES-SALARIO
+002390         MOVE E-STATUS  TO MN-ANTES-STATUS
+002400        MOVE E-FECHA-INGRESO TO MN-ANTES-FECHA-INGRESO
+002410         MOVE E-FECHA-BAJA TO MN-ANTES-FECHA-BAJA
+002420         IF E-ACTIVO
+002430             MOVE "I" TO E-STATUS
+002440             MOVE FUNCTION CURRENT-DATE(1:8) TO E-FECHA-BAJA
+002450         ELSE
+002460             MOVE "A" TO E-STATUS
+002470             MOVE ZERO TO E-FECHA-BAJA
+002480         END-IF
+002490         REWRITE EMPLEADOS-REGISTRO
+002500         IF EMP-FILE-STATUS NOT = "00"
+002510             DISPLAY "ERROR AL GRABAR, ESTADO: " EMP-FILE-STATUS
+002520         ELSE
+002530             DISPLAY "NUEVO E-STATUS: " E-STATUS
+002540             MOVE "STATUS" TO MN-ACCION
+002550             PERFORM 7000-WRITE-AUDIT
+002560         END-IF
+002570     END-IF.
+002580
+002590*----------------------------------------------------------------
+002600* 6000-LEER-POR-ID - PROMPT FOR AN E-ID AND READ THAT RECORD.
+002610*                    SETS MAINT-FOUND-SW SO CALLERS CAN TEST IT.
+002620*----------------------------------------------------------------
+002630 6000-LEER-POR-ID.
+002640     MOVE "N" TO MAINT-FOUND-SW
+002650     DISPLAY "INTRODUCE E-ID: "
+002660     ACCEPT MN-E-ID
+002670     MOVE MN-E-ID TO E-ID
+002680     READ EMPLEADOS-ARCHIVO
+002690         INVALID KEY
+002700             DISPLAY "NO EXISTE EMPLEADO CON E-ID: " MN-E-ID
+002710         NOT INVALID KEY
+002720             MOVE "Y" TO MAINT-FOUND-SW
+002730     END-READ.
+002740
+002750*----------------------------------------------------------------
+002760* 7000-WRITE-AUDIT - APPEND ONE BEFORE/AFTER ENTRY TO THE
+002770*                    EMPLOYEE AUDIT TRAIL FOR THE CHANGE JUST
+002780*                    MADE FROM THIS SCREEN.
+002790*----------------------------------------------------------------
+002800 7000-WRITE-AUDIT.
+002810     MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+002820     MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+002830     MOVE MN-ACCION                  TO AUD-ACCION
+002840     MOVE MN-E-ID                    TO AUD-E-ID
+002850     MOVE MN-ANTES-NOMBRE            TO AUD-A-NOMBRE
+002860     MOVE MN-ANTES-EDAD              TO AUD-A-EDAD
+002870     MOVE MN-ANTES-EMAIL             TO AUD-A-EMAIL
+002880     MOVE MN-ANTES-SALARIO           TO AUD-A-SALARIO
+002890     MOVE MN-ANTES-STATUS            TO AUD-A-STATUS
+002900     MOVE MN-ANTES-FECHA-BAJA        TO AUD-A-FECHA-BAJA
+002910     MOVE MN-ANTES-FECHA-INGRESO     TO AUD-A-FECHA-INGRESO
+002920     MOVE E-NOMBRE                   TO AUD-D-NOMBRE
+002930     MOVE E-EDAD                     TO AUD-D-EDAD
+002940     MOVE E-EMAIL                    TO AUD-D-EMAIL
+002950     MOVE E-SALARIO                  TO AUD-D-SALARIO
+002960     MOVE E-STATUS                   TO AUD-D-STATUS
+002970     MOVE E-FECHA-BAJA               TO AUD-D-FECHA-BAJA
+002980     MOVE E-FECHA-INGRESO            TO AUD-D-FECHA-INGRESO
+002990     WRITE AUD-REGISTRO.
+003000
+003010 9999-EXIT.
+003020     CLOSE EMPLEADOS-ARCHIVO
+003030     CLOSE EMPLEADOS-AUDITORIA
+003040     GOBACK.
+003050 END PROGRAM EMPMAINT.
