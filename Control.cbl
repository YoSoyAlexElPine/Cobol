@@ -1,62 +1,208 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-
-       01 CONTADOR PIC 9(2) VALUE 0.
-       01 EDAD PIC 9(4) VALUE 0.
-       01 I PIC 9(3) VALUE 0.
-       01 OPCION PIC 9(2) VALUE 0.
-
-       PROCEDURE DIVISION.
-
-       DISPLAY "NUMEROS DEL 1 AL 10:"
-
-       PERFORM UNTIL CONTADOR > 9
-         ADD 1 TO CONTADOR
-         DISPLAY CONTADOR
-       END-PERFORM.
-
-       DISPLAY " "
-       DISPLAY "INTRODUCE TU EDAD: ".
-       ACCEPT EDAD.
-       IF EDAD>18
-         DISPLAY "ERES MAYOR DE EDAD"
-       ELSE
-         DISPLAY "ERES MENOR DE EDAD"
-
-       DISPLAY " "
-       DISPLAY "DEL 0 AL 10 USANDO VARYING"
-
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-       DISPLAY I
-       END-PERFORM.
-
-
-       DISPLAY " "
-       DISPLAY "INTRODUCE UNA OPCION DEL 1 AL 3"
-       ACCEPT OPCION.
-
-       EVALUATE OPCION
-         WHEN 1
-           DISPLAY "ELEGISTE OPCION 1"
-         WHEN 2
-           DISPLAY "ELEGISTE OPCION 2"
-         WHEN 3
-           DISPLAY "ELEGISTE OPCION 3"
-         WHEN OTHER
-           DISPLAY "OPCION NO VALIDA: "OPCION
-
-       END-EVALUATE.
-
-       STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  NOMINA / RECURSOS HUMANOS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       OPERATOR DISPATCH MENU.  RUNS A FEW STANDALONE
+000060*                DEMONSTRATIONS AND THEN OFFERS A REAL MENU THAT
+000070*                CALLS THE EMPLOYEE-MASTER BATCH PROGRAMS INSTEAD
+000080*                OF JUST ECHOING BACK THE CHOSEN OPTION NUMBER.
+000090* TECTONICS:     cobc -x -std=ibm -I copybooks Control.cbl EMPVAL
+000100*                EMPMAINT EDADRPT EMPCSV EMPDUP EMPBATCH EMPPAY
+000110*                EMPARCH EMPHIST EMPSUM TABLA RPTBANNER RPTROUTE
+000120*                NOMNORM EMPMRG EMPDOM EMPTEN
+000130*----------------------------------------------------------------
+000140* MODIFICATION HISTORY
+000150*   DATE       INIT  DESCRIPTION
+000160*   ---------- ----  ----------------------------------------
+000170*   2026-08-09  RT   PROGRAM RENAMED FROM THE YOUR-PROGRAM-NAME
+000180*                    PLACEHOLDER TO MENU.  THE OPCION EVALUATE,
+000190*                    WHICH ONLY DISPLAYED "ELEGISTE OPCION n",
+000200*                    NOW DISPATCHES TO THE REAL EMPLOYEE-MASTER
+000210*                    BATCH PROGRAMS.  ALSO FIXED A MISSING END-IF
+000220*                    ON THE EDAD CHECK THAT WAS LETTING THE
+000230*                    "DEL 0 AL 10" DEMO FALL INSIDE THE ELSE
+000240*                    BRANCH, AND REPLACED THE INLINE PERFORM
+000250*                    ... END-PERFORM LOOPS WITH PERFORM-PARAGRAPH
+000260*                    LOOPS.
+000270*   2026-08-09  RT   ADDED OPTION 7, THE NIGHTLY BATCH DRIVER
+000280*                    (EMPBATCH), TO THE MENU.
+000290*   2026-08-09  RT   ADDED OPTION 8, THE PAYROLL RUN (EMPPAY),
+000300*                    TO THE MENU, RENUMBERING SALIR TO 8.
+000310*   2026-08-09  RT   ADDED OPTION 9, THE YEAR-END ARCHIVE/PURGE
+000320*                    JOB (EMPARCH), TO THE MENU, RENUMBERING SALIR
+000330*                    TO 9.
+000340*   2026-08-09  RT   MOVED SALIR TO OPTION 0 SO A TENTH MENU LINE,
+000350*                    THE PER-FIELD AUDIT CHANGE-HISTORY REPORT
+000360*                    (EMPHIST), COULD BE ADDED AS OPTION 9 WITHOUT
+000370*                    RUNNING PAST WHAT A SINGLE-DIGIT OPCION CAN
+000380*                    HOLD.
+000390*   2026-08-09  RT   ADDED OPTION 10, THE COMPANY-WIDE HEADCOUNT
+000400*                    AND AVERAGE-AGE SUMMARY (EMPSUM), TO THE
+000410*                    MENU.  MU-OPCION WAS ALREADY FULL AT NINE
+000420*                    REAL CHOICES PLUS SALIR ON A SINGLE DIGIT, SO
+000430*                    IT WAS WIDENED TO PIC 9(2) TO MAKE ROOM
+000440*                    INSTEAD OF RENUMBERING SALIR AGAIN.
+000450*   2026-08-09  RT   ADDED THE SHARED RPTROUTE SUBPROGRAM TO THE
+000460*                    LINK LIST SO TABLA AND EMPCSV, WHICH NOW
+000470*                    CALL IT TO CHOOSE BETWEEN A DISK FILE AND A
+000480*                    PRINTER SPOOL, RESOLVE AT LINK TIME.
+000490*   2026-08-09  RT   VALIDATED THE EDAD DEMO ACCEPT: IT NOW
+000500*                    RE-PROMPTS UNTIL THE ENTRY IS ALL DIGITS
+000510*                    0-9 AND A PLAUSIBLE HUMAN AGE (1-120)
+000520*                    INSTEAD OF LETTING A BLANK OR AN ABSURD
+000530*                    VALUE FLOW STRAIGHT INTO THE MAYOR/MENOR
+000540*                    DE EDAD BRANCH.
+000550*   2026-08-09  RT   ADDED OPTION 11, THE MULTIPLICATION-TABLE
+000560*                    REPORT (TABLA), WHICH THIS MENU HAD NEVER
+000570*                    ACTUALLY OFFERED.  APPENDED RATHER THAN
+000580*                    RENUMBERED SO THE 1-10 ASSIGNMENTS DOCUMENTED
+000590*                    ABOVE, AND ALREADY REFERENCED FROM ELSEWHERE
+000600*                    IN THIS HISTORY, STAY STABLE.
+000610*   2026-08-09  RT   TECTONICS WAS MISSING NOMNORM, EMPMRG, EMPDOM
+000620*                    AND EMPTEN - ALL FOUR ARE CALLED, DIRECTLY OR
+000630*                    TRANSITIVELY THROUGH EMPVAL AND EMPBATCH, BY
+000640*                    PROGRAMS ALREADY ON THIS MENU.  ADDED THEM TO
+000650*                    THE LINK LIST.
+000660******************************************************************
+000670 IDENTIFICATION DIVISION.
+000680 PROGRAM-ID. MENU.
+000690
+000700 DATA DIVISION.
+000710 WORKING-STORAGE SECTION.
+000720 01  MU-CONTADOR              PIC 9(2) VALUE 0.
+000730 01  MU-EDAD                  PIC 9(4) VALUE 0.
+000740 01  MU-I                     PIC 9(3) VALUE 0.
+000750 01  MU-OPCION                PIC 9(2) VALUE 0.
+000760
+000770 01  MU-EOJ-SW                PIC X VALUE "N".
+000780     88  MU-EOJ               VALUE "Y".
+000790
+000800 01  MU-EDAD-ENTRADA          PIC X(3) VALUE SPACES.
+000810 01  MU-VALIDA-SW             PIC X VALUE "N".
+000820     88  MU-VALIDA            VALUE "Y".
+000830
+000840 PROCEDURE DIVISION.
+000850
+000860 0000-MAINLINE.
+000870     PERFORM 1000-DEMO-CONTADOR
+000880     PERFORM 2000-DEMO-EDAD
+000890     PERFORM 3000-DEMO-VARYING
+000900     PERFORM 4000-PROCESS-MENU UNTIL MU-EOJ
+000910     PERFORM 9999-EXIT.
+000920
+000930*----------------------------------------------------------------
+000940* 1000-DEMO-CONTADOR - DISPLAY THE NUMBERS 1 THROUGH 10.
+000950*----------------------------------------------------------------
+000960 1000-DEMO-CONTADOR.
+000970     DISPLAY "NUMEROS DEL 1 AL 10:"
+000980     MOVE 0 TO MU-CONTADOR
+000990     PERFORM 1100-MOSTRAR-CONTADOR UNTIL MU-CONTADOR > 9.
+001000
+001010 1100-MOSTRAR-CONTADOR.
+001020     ADD 1 TO MU-CONTADOR
+001030     DISPLAY MU-CONTADOR.
+001040
+001050*----------------------------------------------------------------
+001060* 2000-DEMO-EDAD - ASK FOR AN AGE AND CLASSIFY IT AS MAYOR OR
+001070*                  MENOR DE EDAD.  THE ACCEPT IS VALIDATED AND
+001080*                  RE-PROMPTED THE SAME WAY AS TABLA'S RANGE
+001090*                  ENTRY, SINCE THIS PATTERN IS THE ONE THE
+001100*                  MAINTENANCE SCREEN WILL REUSE FOR REAL
+001110*                  EMPLOYEE-AGE ENTRY.
+001120*----------------------------------------------------------------
+001130 2000-DEMO-EDAD.
+001140     DISPLAY " "
+001150     MOVE "N" TO MU-VALIDA-SW
+001160     PERFORM 2010-ACEPTAR-EDAD UNTIL MU-VALIDA
+001170     IF MU-EDAD > 18
+001180         DISPLAY "ERES MAYOR DE EDAD"
+001190     ELSE
+001200         DISPLAY "ERES MENOR DE EDAD"
+001210     END-IF.
+001220
+001230*----------------------------------------------------------------
+001240* 2010-ACEPTAR-EDAD - ACCEPT THE AGE AND REJECT/RE-PROMPT ON
+001250*                     ANYTHING THAT IS NOT ALL DIGITS 0-9 OR
+001260*                     THAT IS NOT A PLAUSIBLE HUMAN AGE.
+001270*----------------------------------------------------------------
+001280 2010-ACEPTAR-EDAD.
+001290     DISPLAY "INTRODUCE TU EDAD: "
+001300     ACCEPT MU-EDAD-ENTRADA
+001310     IF MU-EDAD-ENTRADA IS NUMERIC
+001320         MOVE MU-EDAD-ENTRADA TO MU-EDAD
+001330         IF MU-EDAD > 0 AND MU-EDAD <= 120
+001340             MOVE "Y" TO MU-VALIDA-SW
+001350         ELSE
+001360             DISPLAY "ENTRADA INVALIDA - EDAD DEBE SER DE 1 A 120"
+001370         END-IF
+001380     ELSE
+001390         DISPLAY "ENTRADA INVALIDA - SOLO DIGITOS 0-9"
+001400     END-IF.
+001410
+001420*----------------------------------------------------------------
+001430* 3000-DEMO-VARYING - DISPLAY THE NUMBERS 1 THROUGH 10 USING A
+001440*                     PERFORM VARYING LOOP.
+001450*----------------------------------------------------------------
+001460 3000-DEMO-VARYING.
+001470     DISPLAY " "
+001480     DISPLAY "DEL 0 AL 10 USANDO VARYING"
+001490     PERFORM 3100-MOSTRAR-VARYING
+001500         VARYING MU-I FROM 1 BY 1 UNTIL MU-I > 10.
+001510
+001520 3100-MOSTRAR-VARYING.
+001530     DISPLAY MU-I.
+001540
+001550*----------------------------------------------------------------
+001560* 4000-PROCESS-MENU - DISPLAY THE OPERATOR MENU AND DISPATCH ONE
+001570*                     PASS TO THE CHOSEN BATCH PROGRAM.
+001580*----------------------------------------------------------------
+001590 4000-PROCESS-MENU.
+001600     DISPLAY " "
+001610     DISPLAY "MENU PRINCIPAL"
+001620     DISPLAY "1. VALIDAR Y CARGAR EL FEED DE EMPLEADOS"
+001630     DISPLAY "2. MANTENIMIENTO DE EMPLEADOS"
+001640     DISPLAY "3. REPORTE DE FRANJAS DE EDAD"
+001650     DISPLAY "4. EXPORTAR CSV PARA NOMINA"
+001660     DISPLAY "5. DETECTAR E-ID DUPLICADOS EN EL FEED"
+001670     DISPLAY "6. CORRIDA NOCTURNA COMPLETA (VALIDAR/REPORTE/CSV)"
+001680     DISPLAY "7. CORRIDA DE NOMINA (SALARIO MENSUAL)"
+001690     DISPLAY "8. ARCHIVAR Y PURGAR FIN DE ANO (EMPARCH)"
+001700     DISPLAY "9. HISTORIAL DE CAMBIOS POR CAMPO (EMPHIST)"
+001710     DISPLAY "10. RESUMEN GENERAL DE PLANTILLA (EMPSUM)"
+001720     DISPLAY "11. TABLA DE MULTIPLICAR (TABLA)"
+001730     DISPLAY "0. SALIR"
+001740     DISPLAY "INTRODUCE UNA OPCION DEL 0 AL 11"
+001750     ACCEPT MU-OPCION
+001760
+001770     EVALUATE MU-OPCION
+001780         WHEN 1
+001790             CALL "EMPVAL"
+001800         WHEN 2
+001810             CALL "EMPMAINT"
+001820         WHEN 3
+001830             CALL "EDADRPT"
+001840         WHEN 4
+001850             CALL "EMPCSV"
+001860         WHEN 5
+001870             CALL "EMPDUP"
+001880         WHEN 6
+001890             CALL "EMPBATCH"
+001900         WHEN 7
+001910             CALL "EMPPAY"
+001920         WHEN 8
+001930             CALL "EMPARCH"
+001940         WHEN 9
+001950             CALL "EMPHIST"
+001960         WHEN 10
+001970             CALL "EMPSUM"
+001980         WHEN 11
+001990             CALL "TABLA"
+002000         WHEN 0
+002010             MOVE "Y" TO MU-EOJ-SW
+002020         WHEN OTHER
+002030             DISPLAY "OPCION NO VALIDA: " MU-OPCION
+002040     END-EVALUATE.
+002050
+002060 9999-EXIT.
+002070     STOP RUN.
+002080 END PROGRAM MENU.
