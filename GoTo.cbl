@@ -1,38 +1,45 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RUTINAS.
-
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 ELECCION PIC X.
-
-       PROCEDURE DIVISION.
-
-           PREGUNTA.
-             PERFORM CONTINUACION.
-
-           IF ELECCION = "N" OR ELECCION = "n"
-              GO TO FINALIZA-PROGRAMA.
-           IF ELECCION = "S" OR ELECCION = "s"
-              PERFORM PROGRAMA
-           ELSE
-             DISPLAY "INTRODUCE N O S".
-
-           CONTINUACION.
-             DISPLAY "EJECUTAR ? (S/N)"
-             ACCEPT ELECCION.
-
-           PROGRAMA.
-             DISPLAY "SE EJECUTA EL PROGRAMA".
-
-           FINALIZA-PROGRAMA.
-             STOP RUN.
-
-       END PROGRAM RUTINAS.
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  CENTRO DE CAPACITACION
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       ASKS FOR A Y/N CONFIRMATION BEFORE RUNNING ITS
+000060*                ONE ACTION.  THE PROMPT ITSELF NOW LIVES IN THE
+000070*                SHARED CONFIRM SUBPROGRAM SO OTHER BATCH JOBS
+000080*                CAN REUSE THE SAME Y/N LOGIC.
+000090* TECTONICS:     cobc -x -std=ibm GoTo.cbl CONFIRM.CBL
+000100*----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120*   DATE       INIT  DESCRIPTION
+000130*   ---------- ----  ----------------------------------------
+000140*   2026-08-09  RT   PREGUNTA/CONTINUACION PROMPT FACTORED OUT
+000150*                    INTO THE REUSABLE CONFIRM SUBPROGRAM.  THE
+000160*                    GO TO FINALIZA-PROGRAMA JUMP WAS ALSO
+000170*                    REPLACED WITH A STRUCTURED PERFORM/IF SO
+000180*                    THE PROGRAM HAS ONE LINEAR EXECUTION PATH.
+000190******************************************************************
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. RUTINAS.
+000220
+000230 DATA DIVISION.
+000240 WORKING-STORAGE SECTION.
+000250 01  RU-ELECCION              PIC X.
+000260
+000270 PROCEDURE DIVISION.
+000280
+000290 0000-MAINLINE.
+000300     CALL "CONFIRM" USING "EJECUTAR", RU-ELECCION
+000310     IF RU-ELECCION = "S" OR RU-ELECCION = "s"
+000320         PERFORM 1000-PROGRAMA
+000330     END-IF
+000340     PERFORM 9999-EXIT.
+000350
+000360*----------------------------------------------------------------
+000370* 1000-PROGRAMA - THE ONE ACTION THIS ROUTINE RUNS ONCE THE
+000380*                 OPERATOR CONFIRMS.
+000390*----------------------------------------------------------------
+000400 1000-PROGRAMA.
+000410     DISPLAY "SE EJECUTA EL PROGRAMA".
+000420
+000430 9999-EXIT.
+000440     STOP RUN.
+000450 END PROGRAM RUTINAS.
