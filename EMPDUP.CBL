@@ -0,0 +1,190 @@
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  NOMINA / RECURSOS HUMANOS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       SORTS THE RAW FEED IN EMPLEADOS-ENTRADA BY E-ID
+000060*                AND SCANS THE SORTED SEQUENCE FOR REPEATED E-ID
+000070*                VALUES, WRITING ONE LINE PER DUPLICATE FOUND TO
+000080*                AN EXCEPTIONS REPORT SO THE NIGHTLY LOAD CAN BE
+000090*                REVIEWED BEFORE EMPVAL SIGNS IT OFF AS GOOD.
+000100*                NOTE - EMPLEADOS-ARCHIVO ITSELF WAS CONVERTED TO
+000110*                AN INDEXED FILE KEYED ON E-ID, SO THE MASTER CAN
+000120*                NO LONGER CARRY A DUPLICATE KEY.  THE EXPOSURE
+000130*                THIS REPORT GUARDS AGAINST IS TWO RECORDS FOR
+000140*                THE SAME E-ID ARRIVING IN THE SAME RAW FEED,
+000150*                WHICH WOULD OTHERWISE LOOK LIKE A SILENT UPDATE
+000160*                TO EMPVAL INSTEAD OF THE OPERATOR MISTAKE IT IS.
+000170* TECTONICS:     cobc -x -std=ibm -I copybooks EMPDUP.CBL
+000180*----------------------------------------------------------------
+000190* MODIFICATION HISTORY
+000200*   DATE       INIT  DESCRIPTION
+000210*   ---------- ----  ----------------------------------------
+000220*   2026-08-09  RT   ORIGINAL PROGRAM.
+000230*   2026-08-09  RT   9999-EXIT NOW ENDS WITH GOBACK INSTEAD OF
+000240*                    STOP RUN.  THIS PROGRAM IS CALLED FROM
+000250*                    ANOTHER COBOL PROGRAM, AND STOP RUN WAS
+000260*                    TERMINATING THE WHOLE RUN UNIT INSTEAD OF
+000270*                    RETURNING CONTROL TO ITS CALLER.
+000280*   2026-08-09  RT   ED-E-ID-ANTERIOR STARTED OUT AS SPACES, THE
+000290*                    SAME VALUE A LEGITIMATELY BLANK E-ID WOULD
+000300*                    HAVE - A FEED WHOSE FIRST SORTED RECORD
+000310*                    HAPPENED TO HAVE A BLANK E-ID WAS WRONGLY
+000320*                    FLAGGED AS A DUPLICATE OF NOTHING.  THE
+000330*                    SENTINEL IS NOW HIGH-VALUES, WHICH CANNOT
+000340*                    OCCUR IN A REAL E-ID.
+000350******************************************************************
+000360 IDENTIFICATION DIVISION.
+000370 PROGRAM-ID. EMPDUP.
+000380
+000390 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     COPY EMPENSEL.
+000430
+000440     SELECT DUP-WORK-FILE
+000450         ASSIGN TO "EMPDUP.WRK".
+000460
+000470     SELECT EMPLEADOS-ORDENADO
+000480         ASSIGN TO "EMPENT.SRT"
+000490         ORGANIZATION IS SEQUENTIAL
+000500         FILE STATUS IS SRT-FILE-STATUS.
+000510
+000520     SELECT EMPLEADOS-EXCEPCIONES
+000530         ASSIGN TO "EMPDUP.RPT"
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS RPT-FILE-STATUS.
+000560
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590 FD  EMPLEADOS-ENTRADA.
+000600 01  ENTRADA-REGISTRO.
+000610     05  ENT-E-ID            PIC X(50).
+000620     05  ENT-E-NOMBRE        PIC X(50).
+000630     05  ENT-E-EDAD          PIC 99.
+000640     05  ENT-E-EMAIL         PIC X(50).
+000650
+000660 SD  DUP-WORK-FILE.
+000670 01  DUP-REGISTRO.
+000680     05  DUP-E-ID            PIC X(50).
+000690     05  DUP-E-NOMBRE        PIC X(50).
+000700     05  DUP-E-EDAD          PIC 99.
+000710     05  DUP-E-EMAIL         PIC X(50).
+000720
+000730 FD  EMPLEADOS-ORDENADO.
+000740 01  ORD-REGISTRO.
+000750     05  ORD-E-ID            PIC X(50).
+000760     05  ORD-E-NOMBRE        PIC X(50).
+000770     05  ORD-E-EDAD          PIC 99.
+000780     05  ORD-E-EMAIL         PIC X(50).
+000790
+000800 FD  EMPLEADOS-EXCEPCIONES.
+000810 01  RPT-LINEA               PIC X(80).
+000820
+000830 WORKING-STORAGE SECTION.
+000840 01  ENT-FILE-STATUS          PIC XX VALUE SPACES.
+000850 01  SRT-FILE-STATUS          PIC XX VALUE SPACES.
+000860 01  RPT-FILE-STATUS          PIC XX VALUE SPACES.
+000870
+000880 01  ORD-EOF-SW               PIC X VALUE "N".
+000890     88  ORD-EOF              VALUE "Y".
+000900
+000910 01  ED-E-ID-ANTERIOR         PIC X(50) VALUE HIGH-VALUES.
+000920 01  ED-DUP-COUNT             PIC 9(7) VALUE 0.
+000930 01  ED-TOTAL-COUNT           PIC 9(7) VALUE 0.
+000940
+000950 PROCEDURE DIVISION.
+000960
+000970 0000-MAINLINE.
+000980     PERFORM 1000-INITIALIZE
+000990     PERFORM 2000-SORT-ENTRADA
+001000     PERFORM 3000-INITIALIZE-SCAN
+001010     PERFORM 3100-SCAN-ORDENADO UNTIL ORD-EOF
+001020     PERFORM 8000-TERMINATE
+001030     PERFORM 9999-EXIT.
+001040
+001050*----------------------------------------------------------------
+001060* 1000-INITIALIZE - OPEN THE EXCEPTIONS REPORT AND WRITE ITS
+001070*                   HEADING.
+001080*----------------------------------------------------------------
+001090 1000-INITIALIZE.
+001100     OPEN OUTPUT EMPLEADOS-EXCEPCIONES
+001110     MOVE "REPORTE DE E-ID DUPLICADOS EN EL FEED DE ENTRADA"
+001120         TO RPT-LINEA
+001130     WRITE RPT-LINEA
+001140     MOVE ALL "-" TO RPT-LINEA
+001150     WRITE RPT-LINEA.
+001160
+001170*----------------------------------------------------------------
+001180* 2000-SORT-ENTRADA - SORT THE RAW FEED BY E-ID SO REPEATED
+001190*                     VALUES BECOME ADJACENT RECORDS.
+001200*----------------------------------------------------------------
+001210 2000-SORT-ENTRADA.
+001220     SORT DUP-WORK-FILE
+001230         ON ASCENDING KEY DUP-E-ID
+001240         USING EMPLEADOS-ENTRADA
+001250         GIVING EMPLEADOS-ORDENADO.
+001260
+001270*----------------------------------------------------------------
+001280* 3000-INITIALIZE-SCAN - OPEN THE SORTED FEED AND PRIME THE
+001290*                        READ FOR THE DUPLICATE-DETECTION PASS.
+001300*----------------------------------------------------------------
+001310 3000-INITIALIZE-SCAN.
+001320     OPEN INPUT EMPLEADOS-ORDENADO
+001330     PERFORM 3200-READ-ORDENADO.
+001340
+001350*----------------------------------------------------------------
+001360* 3100-SCAN-ORDENADO - COMPARE EACH SORTED E-ID TO THE ONE READ
+001370*                      JUST BEFORE IT.  ADJACENT MATCHES ARE
+001380*                      DUPLICATES SINCE THE FILE IS NOW IN E-ID
+001390*                      SEQUENCE.
+001400*----------------------------------------------------------------
+001410 3100-SCAN-ORDENADO.
+001420     ADD 1 TO ED-TOTAL-COUNT
+001430     IF ORD-E-ID = ED-E-ID-ANTERIOR
+001440         PERFORM 3300-WRITE-EXCEPCION
+001450     END-IF
+001460     MOVE ORD-E-ID TO ED-E-ID-ANTERIOR
+001470     PERFORM 3200-READ-ORDENADO.
+001480
+001490 3200-READ-ORDENADO.
+001500     READ EMPLEADOS-ORDENADO
+001510         AT END
+001520             MOVE "Y" TO ORD-EOF-SW
+001530     END-READ.
+001540
+001550*----------------------------------------------------------------
+001560* 3300-WRITE-EXCEPCION - LOG ONE DUPLICATE E-ID TO THE EXCEPTIONS
+001570*                        REPORT.
+001580*----------------------------------------------------------------
+001590 3300-WRITE-EXCEPCION.
+001600     STRING "E-ID DUPLICADO: " DELIMITED BY SIZE
+001610         FUNCTION TRIM(ORD-E-ID) DELIMITED BY SIZE
+001620         INTO RPT-LINEA
+001630     END-STRING
+001640     WRITE RPT-LINEA
+001650     ADD 1 TO ED-DUP-COUNT.
+001660
+001670*----------------------------------------------------------------
+001680* 8000-TERMINATE - SUMMARIZE THE PASS AND SET RETURN-CODE SO A
+001690*                  BATCH DRIVER CAN REFUSE TO SIGN OFF A LOAD
+001700*                  THAT FOUND DUPLICATES.
+001710*----------------------------------------------------------------
+001720 8000-TERMINATE.
+001730     STRING "TOTAL REGISTROS EXAMINADOS: " DELIMITED BY SIZE
+001740         FUNCTION TRIM(ED-TOTAL-COUNT) DELIMITED BY SIZE
+001750         INTO RPT-LINEA
+001760     END-STRING
+001770     WRITE RPT-LINEA
+001780     STRING "TOTAL E-ID DUPLICADOS     : " DELIMITED BY SIZE
+001790         FUNCTION TRIM(ED-DUP-COUNT) DELIMITED BY SIZE
+001800         INTO RPT-LINEA
+001810     END-STRING
+001820     WRITE RPT-LINEA
+001830     DISPLAY "EMPDUP - E-ID DUPLICADOS ENCONTRADOS: " ED-DUP-COUNT
+001840     MOVE ED-DUP-COUNT TO RETURN-CODE
+001850     CLOSE EMPLEADOS-ORDENADO
+001860     CLOSE EMPLEADOS-EXCEPCIONES.
+001870
+001880 9999-EXIT.
+001890     GOBACK.
+001900 END PROGRAM EMPDUP.
