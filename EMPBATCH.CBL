@@ -0,0 +1,124 @@
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  NOMINA / RECURSOS HUMANOS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       NIGHTLY JOB STREAM.  MERGES THE REGIONAL FEEDS,
+000060*                THEN RUNS THE EMPLOYEE VALIDATE/LOAD PASS, THEN
+000070*                THE AGE-BRACKET REPORT, THEN THE PAYROLL CSV
+000080*                EXPORT, THEN THE EMAIL-DOMAIN RECONCILIATION
+000090*                REPORT, THEN THE LENGTH-OF-SERVICE REPORT, IN
+000100*                THAT ORDER.  THE CHAIN HALTS AFTER THE
+000110*                VALIDATE/LOAD STEP IF ANY EMPLEADOS-REGISTRO WAS
+000120*                REJECTED, SO A BAD FEED CANNOT REACH ANY
+000130*                DOWNSTREAM REPORT OR EXPORT.
+000140* TECTONICS:     cobc -x -std=ibm -I copybooks EMPBATCH.CBL
+000150*                EMPMRG EMPVAL EDADRPT EMPCSV EMPDOM EMPTEN
+000160*                NOMNORM RPTBANNER
+000170*----------------------------------------------------------------
+000180* MODIFICATION HISTORY
+000190*   DATE       INIT  DESCRIPTION
+000200*   ---------- ----  ----------------------------------------
+000210*   2026-08-09  RT   ORIGINAL PROGRAM.
+000220*   2026-08-09  RT   ADDED A FOURTH STEP THAT RUNS THE NEW EMPDOM
+000230*                    EMAIL-DOMAIN RECONCILIATION REPORT AFTER THE
+000240*                    CSV EXPORT, SO THE NIGHTLY CHAIN CATCHES
+000250*                    NON-CORPORATE ADDRESSES WITHOUT A SEPARATE
+000260*                    MANUAL RUN.
+000270*   2026-08-09  RT   ADDED A STEP AHEAD OF VALIDATION THAT RUNS
+000280*                    THE NEW EMPMRG REGIONAL-FEED MERGE, SO THE
+000290*                    CHAIN ALWAYS VALIDATES AND LOADS ONE COMBINED
+000300*                    FEED, DE-DUPLICATED, INSTEAD OF A SINGLE
+000310*                    OFFICE'S EXTRACT.
+000320*   2026-08-09  RT   ADDED A FIFTH STEP THAT RUNS THE NEW EMPTEN
+000330*                    LENGTH-OF-SERVICE REPORT AFTER THE
+000340*                    EMAIL-DOMAIN RECONCILIATION, SO HR GETS THE
+000350*                    TENURE BREAKDOWN EVERY NIGHT WITHOUT A
+000360*                    SEPARATE MANUAL RUN.
+000370*   2026-08-09  RT   9999-EXIT NOW ENDS WITH GOBACK INSTEAD OF
+000380*                    STOP RUN.  THIS PROGRAM IS CALLED FROM
+000390*                    ANOTHER COBOL PROGRAM, AND STOP RUN WAS
+000400*                    TERMINATING THE WHOLE RUN UNIT INSTEAD OF
+000410*                    RETURNING CONTROL TO ITS CALLER.
+000420******************************************************************
+000430 IDENTIFICATION DIVISION.
+000440 PROGRAM-ID. EMPBATCH.
+000450
+000460 DATA DIVISION.
+000470 WORKING-STORAGE SECTION.
+000480 01  EB-REJECT-COUNT          PIC 9(7) VALUE 0.
+000490 01  EB-STEP-SW               PIC X VALUE "N".
+000500     88  EB-STEP-HALTED       VALUE "Y".
+000510
+000520 PROCEDURE DIVISION.
+000530
+000540 0000-MAINLINE.
+000550     PERFORM 0500-RUN-FUSION
+000560     PERFORM 1000-RUN-VALIDACION
+000570     IF NOT EB-STEP-HALTED
+000580         PERFORM 2000-RUN-REPORTE
+000590         PERFORM 3000-RUN-EXPORTACION
+000600         PERFORM 4000-RUN-RECONCILIACION
+000610         PERFORM 5000-RUN-ANTIGUEDAD
+000620     END-IF
+000630     PERFORM 9999-EXIT.
+000640
+000650*----------------------------------------------------------------
+000660* 0500-RUN-FUSION - RUN EMPMRG TO COMBINE THE TWO REGIONAL FEEDS
+000670*                   INTO ONE DE-DUPLICATED EMPLEADOS-ENTRADA
+000680*                   BEFORE VALIDATION SEES IT.
+000690*----------------------------------------------------------------
+000700 0500-RUN-FUSION.
+000710     DISPLAY "EMPBATCH: FUSIONANDO FEEDS REGIONALES (EMPMRG)"
+000720     CALL "EMPMRG".
+000730
+000740*----------------------------------------------------------------
+000750* 1000-RUN-VALIDACION - RUN EMPVAL.  EMPVAL SETS RETURN-CODE TO
+000760*                       ITS REJECT COUNT, SO A NON-ZERO RETURN-
+000770*                       CODE HERE MEANS AT LEAST ONE
+000780*                       EMPLEADOS-REGISTRO FAILED VALIDATION AND
+000790*                       THE REST OF THE CHAIN MUST NOT RUN.
+000800*----------------------------------------------------------------
+000810 1000-RUN-VALIDACION.
+000820     DISPLAY "EMPBATCH: INICIANDO VALIDACION Y CARGA (EMPVAL)"
+000830     CALL "EMPVAL"
+000840     MOVE RETURN-CODE TO EB-REJECT-COUNT
+000850     IF EB-REJECT-COUNT > 0
+000860         MOVE "Y" TO EB-STEP-SW
+000870         DISPLAY "EMPBATCH: EMPVAL RECHAZO " EB-REJECT-COUNT
+000880             " REGISTRO(S) - CADENA DETENIDA"
+000890     ELSE
+000900         DISPLAY "EMPBATCH: EMPVAL COMPLETADO SIN RECHAZOS"
+000910     END-IF.
+000920
+000930*----------------------------------------------------------------
+000940* 2000-RUN-REPORTE - RUN THE AGE-BRACKET CLASSIFICATION REPORT.
+000950*----------------------------------------------------------------
+000960 2000-RUN-REPORTE.
+000970     DISPLAY "EMPBATCH: GENERANDO REPORTE DE FRANJAS (EDADRPT)"
+000980     CALL "EDADRPT".
+000990
+001000*----------------------------------------------------------------
+001010* 3000-RUN-EXPORTACION - RUN THE PAYROLL CSV EXPORT.
+001020*----------------------------------------------------------------
+001030 3000-RUN-EXPORTACION.
+001040     DISPLAY "EMPBATCH: EXPORTANDO CSV PARA NOMINA (EMPCSV)"
+001050     CALL "EMPCSV".
+001060
+001070*----------------------------------------------------------------
+001080* 4000-RUN-RECONCILIACION - RUN THE EMAIL-DOMAIN RECONCILIATION
+001090*                           REPORT.
+001100*----------------------------------------------------------------
+001110 4000-RUN-RECONCILIACION.
+001120     DISPLAY "EMPBATCH: RECONCILIANDO DOMINIOS DE CORREO (EMPDOM)"
+001130     CALL "EMPDOM".
+001140
+001150*----------------------------------------------------------------
+001160* 5000-RUN-ANTIGUEDAD - RUN THE LENGTH-OF-SERVICE REPORT.
+001170*----------------------------------------------------------------
+001180 5000-RUN-ANTIGUEDAD.
+001190     DISPLAY "EMPBATCH: GENERANDO REPORTE DE ANTIGUEDAD (EMPTEN)"
+001200     CALL "EMPTEN".
+001210
+001220 9999-EXIT.
+001230     GOBACK.
+001240 END PROGRAM EMPBATCH.
