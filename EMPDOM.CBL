@@ -0,0 +1,148 @@
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  NOMINA / RECURSOS HUMANOS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       READS EVERY EMPLEADOS-REGISTRO ON THE EMPLOYEE
+000060*                MASTER AND FLAGS ANY E-EMAIL THAT DOES NOT END IN
+000070*                THE CORPORATE DOMAIN, SO PERSONAL ADDRESSES THAT
+000080*                SLIPPED PAST DATA ENTRY GET CAUGHT ON A PERIODIC
+000090*                RUN INSTEAD OF STAYING HIDDEN IN THE MASTER.
+000100* TECTONICS:     cobc -x -std=ibm -I copybooks EMPDOM.CBL
+000110*----------------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130*   DATE       INIT  DESCRIPTION
+000140*   ---------- ----  ----------------------------------------
+000150*   2026-08-09  RT   ORIGINAL PROGRAM.
+000160*   2026-08-09  RT   9999-EXIT NOW ENDS WITH GOBACK INSTEAD OF
+000170*                    STOP RUN.  THIS PROGRAM IS CALLED FROM
+000180*                    ANOTHER COBOL PROGRAM, AND STOP RUN WAS
+000190*                    TERMINATING THE WHOLE RUN UNIT INSTEAD OF
+000200*                    RETURNING CONTROL TO ITS CALLER.
+000210******************************************************************
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID. EMPDOM.
+000240
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     COPY EMPFSEL.
+000290
+000300     SELECT EMPLEADOS-DOMINIO
+000310         ASSIGN TO "EMPDOM.RPT"
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS RPT-FILE-STATUS.
+000340
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  EMPLEADOS-ARCHIVO.
+000380     COPY EMPREG.
+000390
+000400 FD  EMPLEADOS-DOMINIO.
+000410 01  RPT-LINEA                   PIC X(120).
+000420
+000430 WORKING-STORAGE SECTION.
+000440 01  EMP-FILE-STATUS              PIC XX VALUE SPACES.
+000450 01  RPT-FILE-STATUS              PIC XX VALUE SPACES.
+000460 01  EMP-EOF-SW                   PIC X VALUE "N".
+000470     88  EMP-EOF                  VALUE "Y".
+000480
+000490 01  ED-DOM-CORP                  PIC X(30) VALUE "NOMINA.COM".
+000500 01  ED-DOM-LOCAL                 PIC X(50) VALUE SPACES.
+000510 01  ED-DOM-DOMINIO               PIC X(50) VALUE SPACES.
+000520 01  ED-BANNER                    PIC X(80) VALUE SPACES.
+000530
+000540 01  ED-TOTAL-COUNT               PIC 9(7) VALUE 0.
+000550 01  ED-FLAG-COUNT                PIC 9(7) VALUE 0.
+000560
+000570 PROCEDURE DIVISION.
+000580
+000590 0000-MAINLINE.
+000600     PERFORM 1000-INITIALIZE
+000610     PERFORM 2000-PROCESS-EMPLEADO UNTIL EMP-EOF
+000620     PERFORM 8000-TERMINATE
+000630     PERFORM 9999-EXIT.
+000640
+000650*----------------------------------------------------------------
+000660* 1000-INITIALIZE - OPEN THE EMPLOYEE MASTER FOR A FRONT-TO-BACK
+000670*                   PASS, OPEN THE REPORT AND WRITE ITS HEADING,
+000680*                   AND PRIME THE READ.
+000690*----------------------------------------------------------------
+000700 1000-INITIALIZE.
+000710     OPEN INPUT EMPLEADOS-ARCHIVO
+000720     OPEN OUTPUT EMPLEADOS-DOMINIO
+000730     CALL "RPTBANNER" USING ED-BANNER
+000740     MOVE ED-BANNER TO RPT-LINEA
+000750     WRITE RPT-LINEA
+000760     STRING "REPORTE DE RECONCILIACION DE DOMINIO DE CORREO - "
+000770             DELIMITED BY SIZE
+000780         "SE ESPERA @" DELIMITED BY SIZE
+000790         FUNCTION TRIM(ED-DOM-CORP) DELIMITED BY SIZE
+000800         INTO RPT-LINEA
+000810     END-STRING
+000820     WRITE RPT-LINEA
+000830     MOVE ALL "-" TO RPT-LINEA
+000840     WRITE RPT-LINEA
+000850     PERFORM 2100-READ-EMPLEADO.
+000860
+000870*----------------------------------------------------------------
+000880* 2000-PROCESS-EMPLEADO - CHECK ONE EMPLOYEE'S E-EMAIL DOMAIN AND
+000890*                         READ THE NEXT ONE.
+000900*----------------------------------------------------------------
+000910 2000-PROCESS-EMPLEADO.
+000920     ADD 1 TO ED-TOTAL-COUNT
+000930     PERFORM 2100-CHECK-DOMINIO
+000940     PERFORM 2100-READ-EMPLEADO.
+000950
+000960 2100-CHECK-DOMINIO.
+000970     MOVE SPACES TO ED-DOM-LOCAL ED-DOM-DOMINIO
+000980     UNSTRING E-EMAIL DELIMITED BY "@"
+000990         INTO ED-DOM-LOCAL, ED-DOM-DOMINIO
+001000     END-UNSTRING
+001010     IF FUNCTION UPPER-CASE(FUNCTION TRIM(ED-DOM-DOMINIO)) NOT =
+001020             FUNCTION UPPER-CASE(FUNCTION TRIM(ED-DOM-CORP))
+001030         PERFORM 2200-WRITE-EXCEPCION
+001040     END-IF.
+001050
+001060 2100-READ-EMPLEADO.
+001070     READ EMPLEADOS-ARCHIVO NEXT RECORD
+001080         AT END
+001090             MOVE "Y" TO EMP-EOF-SW
+001100     END-READ.
+001110
+001120*----------------------------------------------------------------
+001130* 2200-WRITE-EXCEPCION - LOG ONE E-ID/E-EMAIL PAIR THAT DID NOT
+001140*                        RESOLVE TO THE CORPORATE DOMAIN.
+001150*----------------------------------------------------------------
+001160 2200-WRITE-EXCEPCION.
+001170     STRING "E-ID=" DELIMITED BY SIZE
+001180         FUNCTION TRIM(E-ID)    DELIMITED BY SIZE
+001190         " E-EMAIL="            DELIMITED BY SIZE
+001200         FUNCTION TRIM(E-EMAIL) DELIMITED BY SIZE
+001210         INTO RPT-LINEA
+001220     END-STRING
+001230     WRITE RPT-LINEA
+001240     ADD 1 TO ED-FLAG-COUNT.
+001250
+001260*----------------------------------------------------------------
+001270* 8000-TERMINATE - SUMMARIZE THE PASS AND SET RETURN-CODE SO A
+001280*                  BATCH DRIVER CAN TEST FOR FLAGGED ADDRESSES.
+001290*----------------------------------------------------------------
+001300 8000-TERMINATE.
+001310     STRING "TOTAL REGISTROS EXAMINADOS : " DELIMITED BY SIZE
+001320         FUNCTION TRIM(ED-TOTAL-COUNT) DELIMITED BY SIZE
+001330         INTO RPT-LINEA
+001340     END-STRING
+001350     WRITE RPT-LINEA
+001360     STRING "TOTAL DOMINIOS NO CORPORATIVOS: " DELIMITED BY SIZE
+001370         FUNCTION TRIM(ED-FLAG-COUNT) DELIMITED BY SIZE
+001380         INTO RPT-LINEA
+001390     END-STRING
+001400     WRITE RPT-LINEA
+001410     DISPLAY "EMPDOM - CORREOS FUERA DE DOMINIO: " ED-FLAG-COUNT
+001420     MOVE ED-FLAG-COUNT TO RETURN-CODE
+001430     CLOSE EMPLEADOS-ARCHIVO
+001440     CLOSE EMPLEADOS-DOMINIO.
+001450
+001460 9999-EXIT.
+001470     GOBACK.
+001480 END PROGRAM EMPDOM.
