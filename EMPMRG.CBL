@@ -0,0 +1,194 @@
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  NOMINA / RECURSOS HUMANOS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       COMBINES THE TWO REGIONAL EMPLOYEE EXTRACTS,
+000060*                EMPREG1.DAT AND EMPREG2.DAT, INTO A SINGLE
+000070*                EMPLEADOS-ENTRADA FEED, KEYED AND DE-DUPLICATED
+000080*                ON E-ID, SO EMPDUP AND EMPVAL SEE ONE COMBINED
+000090*                FEED INSTEAD OF TWO SEPARATE REGIONAL FILES.
+000100*                WHEN THE SAME E-ID APPEARS FROM BOTH REGIONS THE
+000110*                FIRST ONE IN E-ID/REGION-ARRIVAL SEQUENCE IS
+000120*                KEPT AND THE REST ARE COUNTED AS DISCARDED, SINCE
+000130*                EMPVAL CAN ONLY EVER LOAD ONE RECORD PER E-ID.
+000140* TECTONICS:     cobc -x -std=ibm -I copybooks EMPMRG.CBL
+000150*----------------------------------------------------------------
+000160* MODIFICATION HISTORY
+000170*   DATE       INIT  DESCRIPTION
+000180*   ---------- ----  ----------------------------------------
+000190*   2026-08-09  RT   ORIGINAL PROGRAM.
+000200*   2026-08-09  RT   9999-EXIT NOW ENDS WITH GOBACK INSTEAD OF
+000210*                    STOP RUN.  THIS PROGRAM IS CALLED FROM
+000220*                    ANOTHER COBOL PROGRAM, AND STOP RUN WAS
+000230*                    TERMINATING THE WHOLE RUN UNIT INSTEAD OF
+000240*                    RETURNING CONTROL TO ITS CALLER.
+000250*   2026-08-09  RT   EM-E-ID-ANTERIOR STARTED OUT AS SPACES, THE
+000260*                    SAME VALUE A LEGITIMATELY BLANK E-ID WOULD
+000270*                    HAVE - A FIRST SORTED RECORD WITH A BLANK
+000280*                    E-ID WAS SILENTLY COUNTED AS A DUPLICATE AND
+000290*                    DISCARDED INSTEAD OF BEING WRITTEN THROUGH
+000300*                    TO THE MERGED FEED.  THE SENTINEL IS NOW
+000310*                    HIGH-VALUES, WHICH CANNOT OCCUR IN A REAL
+000320*                    E-ID.
+000330******************************************************************
+000340 IDENTIFICATION DIVISION.
+000350 PROGRAM-ID. EMPMRG.
+000360
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT OPTIONAL EMPLEADOS-REGION1
+000410         ASSIGN TO "EMPREG1.DAT"
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS REG1-FILE-STATUS.
+000440
+000450     SELECT OPTIONAL EMPLEADOS-REGION2
+000460         ASSIGN TO "EMPREG2.DAT"
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS REG2-FILE-STATUS.
+000490
+000500     SELECT MRG-WORK-FILE
+000510         ASSIGN TO "EMPMRG.WRK".
+000520
+000530     SELECT EMPLEADOS-ORDENADO
+000540         ASSIGN TO "EMPMRG.SRT"
+000550         ORGANIZATION IS SEQUENTIAL
+000560         FILE STATUS IS SRT-FILE-STATUS.
+000570
+000580     COPY EMPENSEL.
+000590
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  EMPLEADOS-REGION1.
+000630 01  REG1-REGISTRO.
+000640     05  REG1-E-ID           PIC X(50).
+000650     05  REG1-E-NOMBRE       PIC X(50).
+000660     05  REG1-E-EDAD         PIC 99.
+000670     05  REG1-E-EMAIL        PIC X(50).
+000680
+000690 FD  EMPLEADOS-REGION2.
+000700 01  REG2-REGISTRO.
+000710     05  REG2-E-ID           PIC X(50).
+000720     05  REG2-E-NOMBRE       PIC X(50).
+000730     05  REG2-E-EDAD         PIC 99.
+000740     05  REG2-E-EMAIL        PIC X(50).
+000750
+000760 SD  MRG-WORK-FILE.
+000770 01  MRG-REGISTRO.
+000780     05  MRG-E-ID            PIC X(50).
+000790     05  MRG-E-NOMBRE        PIC X(50).
+000800     05  MRG-E-EDAD          PIC 99.
+000810     05  MRG-E-EMAIL         PIC X(50).
+000820
+000830 FD  EMPLEADOS-ORDENADO.
+000840 01  ORD-REGISTRO.
+000850     05  ORD-E-ID            PIC X(50).
+000860     05  ORD-E-NOMBRE        PIC X(50).
+000870     05  ORD-E-EDAD          PIC 99.
+000880     05  ORD-E-EMAIL         PIC X(50).
+000890
+000900 FD  EMPLEADOS-ENTRADA.
+000910 01  ENTRADA-REGISTRO.
+000920     05  ENT-E-ID            PIC X(50).
+000930     05  ENT-E-NOMBRE        PIC X(50).
+000940     05  ENT-E-EDAD          PIC 99.
+000950     05  ENT-E-EMAIL         PIC X(50).
+000960
+000970 WORKING-STORAGE SECTION.
+000980 01  REG1-FILE-STATUS         PIC XX VALUE SPACES.
+000990 01  REG2-FILE-STATUS         PIC XX VALUE SPACES.
+001000 01  SRT-FILE-STATUS          PIC XX VALUE SPACES.
+001010 01  ENT-FILE-STATUS          PIC XX VALUE SPACES.
+001020
+001030 01  ORD-EOF-SW               PIC X VALUE "N".
+001040     88  ORD-EOF              VALUE "Y".
+001050
+001060 01  EM-E-ID-ANTERIOR         PIC X(50) VALUE HIGH-VALUES.
+001070 01  EM-KEPT-COUNT            PIC 9(7) VALUE 0.
+001080 01  EM-DISCARD-COUNT         PIC 9(7) VALUE 0.
+001090 01  EM-TOTAL-COUNT           PIC 9(7) VALUE 0.
+001100
+001110 PROCEDURE DIVISION.
+001120
+001130 0000-MAINLINE.
+001140     PERFORM 1000-INITIALIZE
+001150     PERFORM 2000-SORT-REGIONES
+001160     PERFORM 3000-INITIALIZE-SCAN
+001170     PERFORM 3100-SCAN-ORDENADO UNTIL ORD-EOF
+001180     PERFORM 8000-TERMINATE
+001190     PERFORM 9999-EXIT.
+001200
+001210*----------------------------------------------------------------
+001220* 1000-INITIALIZE - OPEN THE COMBINED FEED FOR OUTPUT.
+001230*----------------------------------------------------------------
+001240 1000-INITIALIZE.
+001250     OPEN OUTPUT EMPLEADOS-ENTRADA.
+001260
+001270*----------------------------------------------------------------
+001280* 2000-SORT-REGIONES - SORT BOTH REGIONAL EXTRACTS TOGETHER BY
+001290*                      E-ID SO MATCHING E-ID VALUES BECOME
+001300*                      ADJACENT RECORDS IN THE MERGED SEQUENCE.
+001310*----------------------------------------------------------------
+001320 2000-SORT-REGIONES.
+001330     SORT MRG-WORK-FILE
+001340         ON ASCENDING KEY MRG-E-ID
+001350         USING EMPLEADOS-REGION1, EMPLEADOS-REGION2
+001360         GIVING EMPLEADOS-ORDENADO.
+001370
+001380*----------------------------------------------------------------
+001390* 3000-INITIALIZE-SCAN - OPEN THE SORTED MERGE AND PRIME THE
+001400*                        READ FOR THE DE-DUPLICATION PASS.
+001410*----------------------------------------------------------------
+001420 3000-INITIALIZE-SCAN.
+001430     OPEN INPUT EMPLEADOS-ORDENADO
+001440     PERFORM 3200-READ-ORDENADO.
+001450
+001460*----------------------------------------------------------------
+001470* 3100-SCAN-ORDENADO - KEEP THE FIRST RECORD FOR EACH E-ID AND
+001480*                      DISCARD ANY LATER RECORD FOR AN E-ID
+001490*                      ALREADY WRITTEN, SINCE THE FILE IS NOW IN
+001500*                      E-ID SEQUENCE.
+001510*----------------------------------------------------------------
+001520 3100-SCAN-ORDENADO.
+001530     ADD 1 TO EM-TOTAL-COUNT
+001540     IF ORD-E-ID = EM-E-ID-ANTERIOR
+001550         ADD 1 TO EM-DISCARD-COUNT
+001560     ELSE
+001570         PERFORM 3300-WRITE-ENTRADA
+001580     END-IF
+001590     MOVE ORD-E-ID TO EM-E-ID-ANTERIOR
+001600     PERFORM 3200-READ-ORDENADO.
+001610
+001620 3200-READ-ORDENADO.
+001630     READ EMPLEADOS-ORDENADO
+001640         AT END
+001650             MOVE "Y" TO ORD-EOF-SW
+001660     END-READ.
+001670
+001680*----------------------------------------------------------------
+001690* 3300-WRITE-ENTRADA - COPY ONE MERGED, DE-DUPLICATED RECORD TO
+001700*                      THE COMBINED FEED.
+001710*----------------------------------------------------------------
+001720 3300-WRITE-ENTRADA.
+001730     MOVE ORD-E-ID     TO ENT-E-ID
+001740     MOVE ORD-E-NOMBRE TO ENT-E-NOMBRE
+001750     MOVE ORD-E-EDAD   TO ENT-E-EDAD
+001760     MOVE ORD-E-EMAIL  TO ENT-E-EMAIL
+001770     WRITE ENTRADA-REGISTRO
+001780     ADD 1 TO EM-KEPT-COUNT.
+001790
+001800*----------------------------------------------------------------
+001810* 8000-TERMINATE - SUMMARIZE THE MERGE FOR THE OPERATOR LOG.
+001820*----------------------------------------------------------------
+001830 8000-TERMINATE.
+001840     DISPLAY "EMPMRG - REGISTROS LEIDOS DE AMBAS REGIONES: "
+001850         EM-TOTAL-COUNT
+001860     DISPLAY "EMPMRG - REGISTROS ESCRITOS EN EMPLEADOS-ENTRADA: "
+001870         EM-KEPT-COUNT
+001880     DISPLAY "EMPMRG - REGISTROS DESCARTADOS POR E-ID DUPLICADO: "
+001890         EM-DISCARD-COUNT
+001900     CLOSE EMPLEADOS-ENTRADA.
+001910
+001920 9999-EXIT.
+001930     GOBACK.
+001940 END PROGRAM EMPMRG.
