@@ -0,0 +1,140 @@
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  NOMINA / RECURSOS HUMANOS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       BATCH REPORT THAT READS EVERY EMPLEADOS-REGISTRO
+000060*                ON THE EMPLOYEE MASTER, COMPUTES YEARS OF SERVICE
+000070*                FROM E-FECHA-INGRESO AGAINST TODAY'S RUN DATE,
+000080*                CLASSIFIES EACH ONE INTO A LENGTH-OF-SERVICE
+000090*                BRACKET AND PRINTS COUNTS AND SUBTOTALS PER
+000100*                BRACKET FOR HR, THE SAME WAY EDADRPT BUCKETS BY
+000110*                E-EDAD.
+000120* TECTONICS:     cobc -x -std=ibm -I copybooks EMPTEN.CBL
+000130*----------------------------------------------------------------
+000140* MODIFICATION HISTORY
+000150*   DATE       INIT  DESCRIPTION
+000160*   ---------- ----  ----------------------------------------
+000170*   2026-08-09  RT   ORIGINAL PROGRAM.
+000180*   2026-08-09  RT   9999-EXIT NOW ENDS WITH GOBACK INSTEAD OF
+000190*                    STOP RUN.  THIS PROGRAM IS CALLED FROM
+000200*                    ANOTHER COBOL PROGRAM, AND STOP RUN WAS
+000210*                    TERMINATING THE WHOLE RUN UNIT INSTEAD OF
+000220*                    RETURNING CONTROL TO ITS CALLER.
+000230******************************************************************
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID. EMPTEN.
+000260
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     COPY EMPFSEL.
+000310
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  EMPLEADOS-ARCHIVO.
+000350     COPY EMPREG.
+000360
+000370 WORKING-STORAGE SECTION.
+000380 01  EMP-FILE-STATUS          PIC XX VALUE SPACES.
+000390 01  EMP-EOF-SW               PIC X VALUE "N".
+000400     88  EMP-EOF              VALUE "Y".
+000410
+000420 01  ET-HOY                   PIC 9(8) VALUE ZERO.
+000430 01  ET-HOY-ANIO              PIC 9(4) VALUE ZERO.
+000440 01  ET-INGRESO-ANIO          PIC 9(4) VALUE ZERO.
+000450 01  ET-ANIOS-SERVICIO        PIC 9(4) VALUE ZERO.
+000460     88  ET-NUEVO             VALUE 0 THRU 2.
+000470     88  ET-INTERMEDIO        VALUE 3 THRU 9.
+000480     88  ET-VETERANO          VALUE 10 THRU 9999.
+000490
+000500 01  ET-TOTAL-COUNT           PIC 9(7) VALUE 0.
+000510 01  ET-NUEVO-COUNT           PIC 9(7) VALUE 0.
+000520 01  ET-INTERMEDIO-COUNT      PIC 9(7) VALUE 0.
+000530 01  ET-VETERANO-COUNT        PIC 9(7) VALUE 0.
+000540 01  ET-BANNER                PIC X(80) VALUE SPACES.
+000550
+000560 PROCEDURE DIVISION.
+000570
+000580 0000-MAINLINE.
+000590     PERFORM 1000-INITIALIZE
+000600     PERFORM 2000-PROCESS-EMPLEADO UNTIL EMP-EOF
+000610     PERFORM 3000-PRINT-REPORT
+000620     PERFORM 9999-EXIT.
+000630
+000640*----------------------------------------------------------------
+000650* 1000-INITIALIZE - OPEN THE EMPLOYEE MASTER FOR A FRONT-TO-BACK
+000660*                   PASS, CAPTURE TODAY'S RUN DATE, AND PRIME
+000670*                   THE READ.
+000680*----------------------------------------------------------------
+000690 1000-INITIALIZE.
+000700     MOVE FUNCTION CURRENT-DATE(1:8) TO ET-HOY
+000710     MOVE ET-HOY(1:4) TO ET-HOY-ANIO
+000720     OPEN INPUT EMPLEADOS-ARCHIVO
+000730     PERFORM 2100-READ-EMPLEADO.
+000740
+000750*----------------------------------------------------------------
+000760* 2000-PROCESS-EMPLEADO - COMPUTE ONE EMPLOYEE'S YEARS OF
+000770*                         SERVICE, CLASSIFY IT INTO A
+000780*                         LENGTH-OF-SERVICE BRACKET, AND READ
+000790*                         THE NEXT ONE.
+000800*----------------------------------------------------------------
+000810 2000-PROCESS-EMPLEADO.
+000820     IF E-ACTIVO
+000830         PERFORM 2050-CALCULAR-ANTIGUEDAD
+000840         ADD 1 TO ET-TOTAL-COUNT
+000850         EVALUATE TRUE
+000860             WHEN ET-NUEVO
+000870                 ADD 1 TO ET-NUEVO-COUNT
+000880             WHEN ET-INTERMEDIO
+000890                 ADD 1 TO ET-INTERMEDIO-COUNT
+000900             WHEN ET-VETERANO
+000910                 ADD 1 TO ET-VETERANO-COUNT
+000920         END-EVALUATE
+000930     END-IF
+000940     PERFORM 2100-READ-EMPLEADO.
+000950
+000960*----------------------------------------------------------------
+000970* 2050-CALCULAR-ANTIGUEDAD - YEARS OF SERVICE, APPROXIMATED AS
+000980*                            THE DIFFERENCE BETWEEN THE RUN
+000990*                            YEAR AND THE HIRE YEAR.  A HIRE
+001000*                            DATE OF ZERO (NEVER SET BY EMPVAL)
+001010*                            IS TREATED AS HIRED THIS YEAR.
+001020*----------------------------------------------------------------
+001030 2050-CALCULAR-ANTIGUEDAD.
+001040     IF E-FECHA-INGRESO = ZERO
+001050         MOVE ZERO TO ET-ANIOS-SERVICIO
+001060     ELSE
+001070         MOVE E-FECHA-INGRESO(1:4) TO ET-INGRESO-ANIO
+001080         COMPUTE ET-ANIOS-SERVICIO =
+001090             ET-HOY-ANIO - ET-INGRESO-ANIO
+001100         IF ET-ANIOS-SERVICIO < 0
+001110             MOVE ZERO TO ET-ANIOS-SERVICIO
+001120         END-IF
+001130     END-IF.
+001140
+001150 2100-READ-EMPLEADO.
+001160     READ EMPLEADOS-ARCHIVO NEXT RECORD
+001170         AT END
+001180             MOVE "Y" TO EMP-EOF-SW
+001190     END-READ.
+001200
+001210*----------------------------------------------------------------
+001220* 3000-PRINT-REPORT - DISPLAY THE COUNTS AND SUBTOTALS PER
+001230*                     LENGTH-OF-SERVICE BRACKET.
+001240*----------------------------------------------------------------
+001250 3000-PRINT-REPORT.
+001260     CALL "RPTBANNER" USING ET-BANNER
+001270     DISPLAY FUNCTION TRIM(ET-BANNER)
+001280     DISPLAY "===================================="
+001290     DISPLAY "REPORTE DE ANTIGUEDAD"
+001300     DISPLAY "===================================="
+001310     DISPLAY "NUEVO       (0-2 ANIOS) : " ET-NUEVO-COUNT
+001320     DISPLAY "INTERMEDIO  (3-9 ANIOS) : " ET-INTERMEDIO-COUNT
+001330     DISPLAY "VETERANO   (10+ ANIOS)  : " ET-VETERANO-COUNT
+001340     DISPLAY "------------------------------------"
+001350     DISPLAY "TOTAL EMPLEADOS         : " ET-TOTAL-COUNT.
+001360
+001370 9999-EXIT.
+001380     CLOSE EMPLEADOS-ARCHIVO
+001390     GOBACK.
+001400 END PROGRAM EMPTEN.
