@@ -1,35 +1,339 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-       SELECT OPTIONAL EMPLEADOS-ARCHIVO
-       ASSIGN TO "empleados.dat"
-       ORGANIZATION IS SEQUENTIAL.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMPLEADOS-ARCHIVO.
-         01 EMPLEADOS-REGISTRO.
-              05 E-ID       PIC X(50).
-              05 E-NOMBRE   PIC X(50).
-              05 E-EDAD     PIC 99.
-              05 E-EMAIL    PIC X(50).
-
-       WORKING-STORAGE SECTION.
-
-
-
-       PROCEDURE DIVISION.
-
-
-       STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  NOMINA / RECURSOS HUMANOS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       LOADS AND VALIDATES THE EMPLOYEE MASTER FILE,
+000060*                EMPLEADOS-ARCHIVO.  READS THE RAW FEED RECORDS
+000070*                IN EMPLEADOS-ENTRADA, REJECTS ANY RECORD THAT
+000080*                FAILS FIELD-LEVEL EDITS, AND WRITES EVERY
+000090*                ACCEPTED RECORD TO THE INDEXED EMPLOYEE MASTER.
+000100* TECTONICS:     cobc -x -std=ibm -I copybooks E-S.COB
+000110*----------------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130*   DATE       INIT  DESCRIPTION
+000140*   ---------- ----  ----------------------------------------
+000150*   2026-08-09  RT   EMPLEADOS-ARCHIVO CONVERTED FROM A
+000160*                    SEQUENTIAL FILE TO AN INDEXED FILE KEYED ON
+000170*                    E-ID.  RECORD LAYOUT AND FILE-CONTROL ENTRY
+000180*                    MOVED TO SHARED COPYBOOKS EMPREG/EMPFSEL SO
+000190*                    EMPMAINT AND THE REPORT PROGRAMS CAN OPEN
+000200*                    THE SAME FILE DEFINITION.  PROGRAM RENAMED
+000210*                    FROM THE YOUR-PROGRAM-NAME PLACEHOLDER TO
+000220*                    EMPVAL (EMPLOYEE VALIDATE/LOAD).
+000230*   2026-08-09  RT   ADDED THE VALIDATE-AND-LOAD DRIVING LOOP.
+000240*                    EMPVAL NOW READS THE RAW FEED IN
+000250*                    EMPLEADOS-ENTRADA, REJECTS ANY RECORD WITH
+000260*                    A ZERO/BLANK E-EDAD, AN E-EMAIL WITH NO "@",
+000270*                    OR AN ALL-SPACES E-ID, AND LOGS EACH REJECT
+000280*                    WITH ITS REASON TO THE EMPSUSP SUSPENSE FILE
+000290*                    INSTEAD OF SILENTLY DROPPING IT.  GOOD
+000300*                    RECORDS ARE WRITTEN TO THE INDEXED MASTER.
+000310*   2026-08-09  RT   EVERY WRITE TO THE MASTER NOW APPENDS A
+000320*                    BEFORE/AFTER ENTRY TO THE EMPLEADOS-AUDITORIA
+000330*                    TRAIL SO PAYROLL CAN SEE WHAT AN EMPLOYEE'S
+000340*                    RECORD LOOKED LIKE ON A GIVEN LOAD DATE.
+000350*   2026-08-09  RT   E-NOMBRE IS NOW SET THROUGH THE SHARED
+000360*                    NOMNORM SUBPROGRAM (ALSO USED BY DATOS) SO
+000370*                    NAMES ARE NORMALIZED THE SAME WAY REGARDLESS
+000380*                    OF WHICH PROGRAM LOADED THEM.
+000390*   2026-08-09  RT   THE RAW FEED CARRIES NO SALARY, SO A NEW
+000400*                    EMPLEADOS-REGISTRO NOW GETS E-SALARIO=0 ON
+000410*                    ALTA.  A CAMBIO LEAVES THE EXISTING E-SALARIO
+000420*                    ALONE (IT COMES IN ALREADY POPULATED FROM THE
+000430*                    READ) SINCE THIS FEED HAS NO AUTHORITY OVER
+000440*                    PAY - THAT IS MAINTAINED FROM EMPMAINT.  THE
+000450*                    AUDIT ENTRY NOW CARRIES THE BEFORE/AFTER
+000460*                    E-SALARIO TOO.
+000470*   2026-08-09  RT   A NEW EMPLEADOS-REGISTRO NOW GETS
+000480*                    E-STATUS="A" (ACTIVE) ON ALTA.  A CAMBIO
+000490*                    LEAVES THE EXISTING E-STATUS ALONE FOR THE
+000500*                    SAME REASON THE FEED DOES NOT TOUCH
+000510*                    E-SALARIO - LOGICAL DELETE IS MAINTAINED
+000520*                    FROM EMPMAINT, NOT THIS FEED.  THE AUDIT
+000530*                    ENTRY NOW CARRIES THE BEFORE/AFTER E-STATUS
+000540*                    TOO.
+000550*   2026-08-09  RT   THE RAW FEED CARRIES NO HIRE DATE EITHER,
+000560*                    SO A NEW EMPLEADOS-REGISTRO NOW GETS
+000570*                    E-FECHA-INGRESO SET TO TODAY'S RUN DATE ON
+000580*                    ALTA.  A CAMBIO LEAVES THE EXISTING
+000590*                    E-FECHA-INGRESO ALONE - A CORRECTION TO IT
+000600*                    IS MADE FROM EMPMAINT, NOT THIS FEED.  THE
+000610*                    AUDIT ENTRY NOW CARRIES ITS BEFORE/AFTER
+000620*                    VALUE TOO.
+000630*   2026-08-09  RT   9999-EXIT NOW ENDS WITH GOBACK INSTEAD OF
+000640*                    STOP RUN.  THIS PROGRAM IS CALLED FROM
+000650*                    ANOTHER COBOL PROGRAM, AND STOP RUN WAS
+000660*                    TERMINATING THE WHOLE RUN UNIT INSTEAD OF
+000670*                    RETURNING CONTROL TO ITS CALLER.
+000680*   2026-08-09  RT   6000-WRITE-AUDIT WAS MOVING THE RAW,
+000690*                    UNNORMALIZED ENT-E-NOMBRE INTO AUD-D-NOMBRE
+000700*                    INSTEAD OF THE NOMNORM-NORMALIZED E-NOMBRE,
+000710*                    SO THE AUDIT TRAIL'S "AFTER" NAME DID NOT
+000720*                    MATCH WHAT WAS ACTUALLY STORED ON
+000730*                    EMPLEADOS-ARCHIVO.
+000740*   2026-08-09  RT   AN ALTA NOW CLEARS E-FECHA-BAJA INSTEAD OF
+000750*                    LEAVING WHATEVER WAS LEFT IN THE FD RECORD
+000760*                    AREA BY THE PRIOR ITERATION'S READ - A NEW
+000770*                    HIRE COULD OTHERWISE BE WRITTEN SHOWING AN
+000780*                    OLD TERMINATION DATE FROM AN UNRELATED CAMBIO
+000790*                    EARLIER IN THE SAME RUN.  ALSO ADDED THE
+000800*                    MISSING EV-ANTES-FECHA-BAJA CAPTURE AND
+000810*                    AUD-A/D-FECHA-BAJA AUDIT MOVES, WHICH LEFT
+000820*                    THOSE AUDIT FIELDS AS UNPOPULATED FD GARBAGE
+000830*                    ON EVERY ENTRY THIS PROGRAM WROTE.
+000840******************************************************************
+000850 IDENTIFICATION DIVISION.
+000860 PROGRAM-ID. EMPVAL.
+000870
+000880 ENVIRONMENT DIVISION.
+000890 INPUT-OUTPUT SECTION.
+000900 FILE-CONTROL.
+000910     COPY EMPFSEL.
+000920     COPY EMPENSEL.
+000930     COPY EMPSUSEL.
+000940     COPY EMPAUSEL.
+000950
+000960 DATA DIVISION.
+000970 FILE SECTION.
+000980 FD  EMPLEADOS-ARCHIVO.
+000990     COPY EMPREG.
+001000
+001010 FD  EMPLEADOS-ENTRADA.
+001020 01  ENTRADA-REGISTRO.
+001030     05  ENT-E-ID            PIC X(50).
+001040     05  ENT-E-NOMBRE        PIC X(50).
+001050     05  ENT-E-EDAD          PIC 99.
+001060     05  ENT-E-EMAIL         PIC X(50).
+001070
+001080 FD  EMPSUSP-ARCHIVO.
+001090     COPY EMPSUSP.
+001100
+001110 FD  EMPLEADOS-AUDITORIA.
+001120     COPY EMPAUD.
+001130
+001140 WORKING-STORAGE SECTION.
+001150 01  EMP-FILE-STATUS          PIC XX VALUE SPACES.
+001160 01  ENT-FILE-STATUS          PIC XX VALUE SPACES.
+001170 01  SUS-FILE-STATUS          PIC XX VALUE SPACES.
+001180 01  AUD-FILE-STATUS          PIC XX VALUE SPACES.
+001190
+001200 01  ENT-EOF-SW               PIC X VALUE "N".
+001210     88  ENT-EOF              VALUE "Y".
+001220
+001230 01  EV-REASON                PIC X(60) VALUE SPACES.
+001240 01  EV-VALID-SW              PIC X VALUE "Y".
+001250     88  EV-VALID             VALUE "Y".
+001260
+001270 01  EV-AT-COUNT              PIC 9(3) VALUE 0.
+001280 01  EV-READ-COUNT            PIC 9(7) VALUE 0.
+001290 01  EV-ACCEPT-COUNT          PIC 9(7) VALUE 0.
+001300 01  EV-REJECT-COUNT          PIC 9(7) VALUE 0.
+001310
+001320 01  EV-ACCION                PIC X(6)  VALUE SPACES.
+001330 01  EV-ANTES-NOMBRE          PIC X(50) VALUE SPACES.
+001340 01  EV-ANTES-EDAD            PIC 99    VALUE 0.
+001350 01  EV-ANTES-EMAIL           PIC X(50) VALUE SPACES.
+001360 01  EV-ANTES-SALARIO         PIC 9(7)V99 VALUE 0.
+001370 01  EV-ANTES-STATUS          PIC X(01) VALUE "A".
+001380 01  EV-ANTES-FECHA-INGRESO   PIC 9(8)  VALUE ZERO.
+001390 01  EV-ANTES-FECHA-BAJA      PIC 9(8)  VALUE ZERO.
+001400
+001410 PROCEDURE DIVISION.
+001420
+001430 0000-MAINLINE.
+001440     PERFORM 1000-INITIALIZE
+001450     PERFORM 2000-PROCESS-ENTRADA UNTIL ENT-EOF
+001460     PERFORM 8000-TERMINATE
+001470     PERFORM 9999-EXIT.
+001480
+001490*----------------------------------------------------------------
+001500* 1000-INITIALIZE - OPEN THE EMPLOYEE MASTER, THE RAW INPUT FEED
+001510*                   AND THE SUSPENSE FILE FOR THIS RUN.
+001520*----------------------------------------------------------------
+001530 1000-INITIALIZE.
+001540     OPEN I-O EMPLEADOS-ARCHIVO
+001550     IF EMP-FILE-STATUS = "35"
+001560         OPEN OUTPUT EMPLEADOS-ARCHIVO
+001570         CLOSE EMPLEADOS-ARCHIVO
+001580         OPEN I-O EMPLEADOS-ARCHIVO
+001590     END-IF
+001600
+001610     OPEN INPUT EMPLEADOS-ENTRADA
+001620     OPEN OUTPUT EMPSUSP-ARCHIVO
+001630
+001640     OPEN EXTEND EMPLEADOS-AUDITORIA
+001650     IF AUD-FILE-STATUS = "35"
+001660         OPEN OUTPUT EMPLEADOS-AUDITORIA
+001670     END-IF
+001680
+001690     IF ENT-FILE-STATUS = "35"
+001700         MOVE "Y" TO ENT-EOF-SW
+001710     ELSE
+001720         PERFORM 2100-READ-ENTRADA
+001730     END-IF.
+001740
+001750*----------------------------------------------------------------
+001760* 2000-PROCESS-ENTRADA - VALIDATE ONE RAW FEED RECORD AND ROUTE
+001770*                        IT TO THE MASTER FILE OR THE SUSPENSE
+001780*                        FILE, THEN READ THE NEXT ONE.
+001790*----------------------------------------------------------------
+001800 2000-PROCESS-ENTRADA.
+001810     ADD 1 TO EV-READ-COUNT
+001820     PERFORM 3000-VALIDATE-REGISTRO
+001830     IF EV-VALID
+001840         PERFORM 4000-WRITE-MASTER
+001850     ELSE
+001860         PERFORM 5000-WRITE-SUSPENSE
+001870     END-IF
+001880     PERFORM 2100-READ-ENTRADA.
+001890
+001900 2100-READ-ENTRADA.
+001910     READ EMPLEADOS-ENTRADA
+001920         AT END
+001930             MOVE "Y" TO ENT-EOF-SW
+001940     END-READ.
+001950
+001960*----------------------------------------------------------------
+001970* 3000-VALIDATE-REGISTRO - REJECT A RECORD WHEN E-EDAD IS ZERO
+001980*                          OR BLANK, E-EMAIL HAS NO "@", OR E-ID
+001990*                          IS ALL SPACES.
+002000*----------------------------------------------------------------
+002010 3000-VALIDATE-REGISTRO.
+002020     MOVE "Y" TO EV-VALID-SW
+002030     MOVE SPACES TO EV-REASON
+002040
+002050     IF ENT-E-ID = SPACES
+002060         MOVE "N" TO EV-VALID-SW
+002070         STRING "E-ID EN BLANCO" DELIMITED BY SIZE
+002080             INTO EV-REASON
+002090     END-IF
+002100
+002110     IF EV-VALID
+002120         IF NOT ENT-E-EDAD NUMERIC OR ENT-E-EDAD = ZERO
+002130             MOVE "N" TO EV-VALID-SW
+002140             STRING "E-EDAD CERO O NO NUMERICA" DELIMITED BY SIZE
+002150                 INTO EV-REASON
+002160         END-IF
+002170     END-IF
+002180
+002190     IF EV-VALID
+002200         PERFORM 3100-CHECK-EMAIL
+002210     END-IF.
+002220
+002230*----------------------------------------------------------------
+002240* 3100-CHECK-EMAIL - GnuCOBOL 3.2 HAS NO REGEX MATCHES OPERATOR,
+002250*                    SO THE "@" TEST IS DONE WITH INSPECT.
+002260*----------------------------------------------------------------
+002270 3100-CHECK-EMAIL.
+002280     MOVE 0 TO EV-AT-COUNT
+002290     INSPECT ENT-E-EMAIL TALLYING EV-AT-COUNT FOR ALL "@"
+002300     IF EV-AT-COUNT = 0
+002310         MOVE "N" TO EV-VALID-SW
+002320         STRING "E-EMAIL SIN ARROBA" DELIMITED BY SIZE
+002330             INTO EV-REASON
+002340     END-IF.
+002350
+002360*----------------------------------------------------------------
+002370* 4000-WRITE-MASTER - WRITE (OR REPLACE) THE VALIDATED RECORD IN
+002380*                     THE INDEXED EMPLOYEE MASTER, THEN APPEND AN
+002390*                     AUDIT ENTRY SHOWING WHAT CHANGED.
+002400*----------------------------------------------------------------
+002410 4000-WRITE-MASTER.
+002420     MOVE "ALTA"  TO EV-ACCION
+002430     MOVE SPACES  TO EV-ANTES-NOMBRE
+002440     MOVE ZERO    TO EV-ANTES-EDAD
+002450     MOVE SPACES  TO EV-ANTES-EMAIL
+002460     MOVE ZERO    TO EV-ANTES-SALARIO
+002470     MOVE "A"     TO EV-ANTES-STATUS
+002480     MOVE ZERO    TO EV-ANTES-FECHA-INGRESO
+002490     MOVE ZERO    TO EV-ANTES-FECHA-BAJA
+002500
+002510     MOVE ENT-E-ID TO E-ID
+002520     READ EMPLEADOS-ARCHIVO
+002530         INVALID KEY
+002540             MOVE ZERO TO E-SALARIO
+002550             MOVE "A"  TO E-STATUS
+002560             MOVE FUNCTION CURRENT-DATE(1:8) TO E-FECHA-INGRESO
+002570             MOVE ZERO TO E-FECHA-BAJA
+002580         NOT INVALID KEY
+002590             MOVE "CAMBIO" TO EV-ACCION
+002600             MOVE E-NOMBRE TO EV-ANTES-NOMBRE
+002610             MOVE E-EDAD   TO EV-ANTES-EDAD
+002620             MOVE E-EMAIL  TO EV-ANTES-EMAIL
+002630             MOVE E-SALARIO TO EV-ANTES-SALARIO
+002640             MOVE E-STATUS  TO EV-ANTES-STATUS
+002650             MOVE E-FECHA-INGRESO TO EV-ANTES-FECHA-INGRESO
+002660             MOVE E-FECHA-BAJA     TO EV-ANTES-FECHA-BAJA
+002670     END-READ
+002680
+002690     MOVE ENT-E-ID     TO E-ID
+002700     CALL "NOMNORM" USING ENT-E-NOMBRE, E-NOMBRE
+002710     MOVE ENT-E-EDAD   TO E-EDAD
+002720     MOVE ENT-E-EMAIL  TO E-EMAIL
+002730
+002740     IF EV-ACCION = "ALTA"
+002750         WRITE EMPLEADOS-REGISTRO
+002760     ELSE
+002770         REWRITE EMPLEADOS-REGISTRO
+002780     END-IF
+002790
+002800     ADD 1 TO EV-ACCEPT-COUNT
+002810     PERFORM 6000-WRITE-AUDIT.
+002820
+002830*----------------------------------------------------------------
+002840* 6000-WRITE-AUDIT - APPEND ONE BEFORE/AFTER ENTRY TO THE
+002850*                    EMPLOYEE AUDIT TRAIL FOR THE RECORD JUST
+002860*                    WRITTEN.
+002870*----------------------------------------------------------------
+002880 6000-WRITE-AUDIT.
+002890     MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+002900     MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+002910     MOVE EV-ACCION                  TO AUD-ACCION
+002920     MOVE ENT-E-ID                   TO AUD-E-ID
+002930     MOVE EV-ANTES-NOMBRE            TO AUD-A-NOMBRE
+002940     MOVE EV-ANTES-EDAD              TO AUD-A-EDAD
+002950     MOVE EV-ANTES-EMAIL             TO AUD-A-EMAIL
+002960     MOVE EV-ANTES-SALARIO           TO AUD-A-SALARIO
+002970     MOVE EV-ANTES-STATUS            TO AUD-A-STATUS
+002980     MOVE EV-ANTES-FECHA-INGRESO     TO AUD-A-FECHA-INGRESO
+002990     MOVE EV-ANTES-FECHA-BAJA        TO AUD-A-FECHA-BAJA
+003000     MOVE E-NOMBRE                   TO AUD-D-NOMBRE
+003010     MOVE ENT-E-EDAD                 TO AUD-D-EDAD
+003020     MOVE ENT-E-EMAIL                TO AUD-D-EMAIL
+003030     MOVE E-SALARIO                  TO AUD-D-SALARIO
+003040     MOVE E-STATUS                   TO AUD-D-STATUS
+003050     MOVE E-FECHA-INGRESO            TO AUD-D-FECHA-INGRESO
+003060     MOVE E-FECHA-BAJA               TO AUD-D-FECHA-BAJA
+003070     WRITE AUD-REGISTRO.
+003080
+003090*----------------------------------------------------------------
+003100* 5000-WRITE-SUSPENSE - LOG A REJECTED RECORD WITH ITS REASON.
+003110*----------------------------------------------------------------
+003120 5000-WRITE-SUSPENSE.
+003130     MOVE FUNCTION CURRENT-DATE(1:8) TO SUS-FECHA
+003140     MOVE ENT-E-ID     TO SUS-E-ID
+003150     MOVE ENT-E-NOMBRE TO SUS-E-NOMBRE
+003160     MOVE ENT-E-EDAD   TO SUS-E-EDAD
+003170     MOVE ENT-E-EMAIL  TO SUS-E-EMAIL
+003180     MOVE EV-REASON    TO SUS-RAZON
+003190     WRITE EMPSUSP-REGISTRO
+003200     ADD 1 TO EV-REJECT-COUNT
+003210     DISPLAY "RECHAZADO E-ID=" ENT-E-ID " RAZON=" EV-REASON.
+003220
+003230*----------------------------------------------------------------
+003240* 8000-TERMINATE - SUMMARIZE THE RUN AND SET RETURN-CODE SO A
+003250*                  CALLING BATCH DRIVER CAN TEST FOR REJECTS.
+003260*----------------------------------------------------------------
+003270 8000-TERMINATE.
+003280     DISPLAY "EMPVAL - REGISTROS LEIDOS    : " EV-READ-COUNT
+003290     DISPLAY "EMPVAL - REGISTROS ACEPTADOS : " EV-ACCEPT-COUNT
+003300     DISPLAY "EMPVAL - REGISTROS RECHAZADOS: " EV-REJECT-COUNT
+003310     MOVE EV-REJECT-COUNT TO RETURN-CODE
+003320     CLOSE EMPLEADOS-ARCHIVO
+003330     CLOSE EMPLEADOS-ENTRADA
+003340     CLOSE EMPSUSP-ARCHIVO
+003350     CLOSE EMPLEADOS-AUDITORIA.
+003360
+003370 9999-EXIT.
+003380     GOBACK.
+003390 END PROGRAM EMPVAL.
