@@ -1,27 +1,110 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-       01  SALUDO PIC A(20) VALUE 'Hola a todes'.
-       01  MENSAJE PIC Z(50) VALUE "Hola, mundo!".
-       01  EDAD PIC 9(3).
-
-
-       PROCEDURE DIVISION.
-
-           MOVE "ADIOS" TO SALUDO.
-           MOVE 18 TO EDAD.
-
-           DISPLAY "VARIABLE SALUDO: " SALUDO
-           DISPLAY 'EDAD: 'EDAD.
-           STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  CENTRO DE CAPACITACION
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       ORIGINAL "HOLA, MUNDO" TRAINING EXERCISE.  NOW
+000060*                CALLS RPTBANNER TO BUILD ITS GREETING LINE
+000070*                INSTEAD OF HARDCODING A STATIC "ADIOS" MESSAGE,
+000080*                SO THE SAME OPERATOR-NAME/RUN-DATE BANNER LOGIC
+000090*                DEMONSTRATED HERE IS WHAT THE BATCH REPORTS CALL.
+000100* TECTONICS:     cobc -x -std=ibm hola_mundo.COB RPTBANNER
+000110*----------------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130*   DATE       INIT  DESCRIPTION
+000140*   ---------- ----  ----------------------------------------
+000150*   2026-08-09  RT   REWRITTEN FROM THE YOUR-PROGRAM-NAME
+000160*                    PLACEHOLDER.  THE HARDCODED
+000170*                    MOVE "ADIOS" TO SALUDO WAS REPLACED WITH A
+000180*                    CALL TO THE NEW RPTBANNER SUBPROGRAM, WHICH
+000190*                    BUILDS A BANNER FROM THE OPERATOR'S NAME AND
+000200*                    TODAY'S RUN DATE.
+000210*   2026-08-09  RT   ADDED A SITE-CODE-KEYED GREETING TABLE SO THE
+000220*                    ENGLISH-SPEAKING SITE GETS ITS OWN SALUDO AND
+000230*                    MENSAJE TEXT FROM THIS SAME COMPILED PROGRAM
+000240*                    INSTEAD OF A SECOND SOURCE COPY.  AN
+000250*                    UNRECOGNIZED SITE CODE FALLS BACK TO SPANISH.
+000260******************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. HOLAMUNDO.
+000290
+000300 DATA DIVISION.
+000310 WORKING-STORAGE SECTION.
+000320 01  HM-SALUDO                PIC A(20) VALUE "HOLA A TODES".
+000330 01  HM-MENSAJE               PIC X(50) VALUE "HOLA, MUNDO!".
+000340 01  HM-EDAD                  PIC 9(3) VALUE 0.
+000350 01  HM-BANNER                PIC X(80) VALUE SPACES.
+000360
+000370 01  HM-SITIO                 PIC X(02) VALUE "ES".
+000380 01  HM-IDIOMA-MAX             PIC 9(02) VALUE 2.
+000390 01  HM-ENCONTRADO-SW          PIC X(01) VALUE "N".
+000400     88  HM-ENCONTRADO         VALUE "Y".
+000410
+000420 01  HM-IDIOMA-TABLA.
+000430     05  HM-IDIOMA-ENTRADA OCCURS 2 TIMES INDEXED BY HM-IDX.
+000440         10  HM-ENT-CODIGO     PIC X(02).
+000450         10  HM-ENT-SALUDO     PIC A(20).
+000460         10  HM-ENT-MENSAJE    PIC X(50).
+000470
+000480 PROCEDURE DIVISION.
+000490
+000500 0000-MAINLINE.
+000510     PERFORM 1000-SALUDAR
+000520     PERFORM 9999-EXIT.
+000530
+000540*----------------------------------------------------------------
+000550* 1000-SALUDAR - BUILD THE PERSONALIZED, DATED BANNER, SELECT THE
+000560*                SITE'S GREETING FROM THE LANGUAGE TABLE, AND
+000570*                DISPLAY THE GREETING FIELDS.
+000580*----------------------------------------------------------------
+000590 1000-SALUDAR.
+000600     PERFORM 1100-CARGAR-IDIOMAS
+000610     CALL "RPTBANNER" USING HM-BANNER
+000620     DISPLAY "SITIO (ES/EN): " WITH NO ADVANCING
+000630     ACCEPT HM-SITIO
+000640     PERFORM 1200-BUSCAR-IDIOMA
+000650     MOVE 18 TO HM-EDAD
+000660     DISPLAY HM-BANNER
+000670     DISPLAY "VARIABLE SALUDO: " HM-SALUDO
+000680     DISPLAY "MENSAJE: " HM-MENSAJE
+000690     DISPLAY "EDAD: " HM-EDAD.
+000700
+000710*----------------------------------------------------------------
+000720* 1100-CARGAR-IDIOMAS - LOAD THE SMALL SITE-CODE/GREETING TABLE.
+000730*                       ONLY TWO SITES ARE KNOWN TODAY, SO THE
+000740*                       ENTRIES ARE LOADED BY DIRECT MOVE RATHER
+000750*                       THAN FROM A PARAMETER FILE.
+000760*----------------------------------------------------------------
+000770 1100-CARGAR-IDIOMAS.
+000780     MOVE "ES"           TO HM-ENT-CODIGO (1)
+000790     MOVE "HOLA A TODES" TO HM-ENT-SALUDO (1)
+000800     MOVE "HOLA, MUNDO!" TO HM-ENT-MENSAJE (1)
+000810     MOVE "EN"           TO HM-ENT-CODIGO (2)
+000820     MOVE "HELLO, ALL"   TO HM-ENT-SALUDO (2)
+000830     MOVE "HELLO, WORLD!" TO HM-ENT-MENSAJE (2).
+000840
+000850*----------------------------------------------------------------
+000860* 1200-BUSCAR-IDIOMA - FIND THE TABLE ENTRY FOR HM-SITIO AND MOVE
+000870*                      ITS SALUDO/MENSAJE INTO THE WORKING
+000880*                      FIELDS.  AN UNRECOGNIZED SITE CODE FALLS
+000890*                      BACK TO THE SPANISH ENTRY.
+000900*----------------------------------------------------------------
+000910 1200-BUSCAR-IDIOMA.
+000920     MOVE "N" TO HM-ENCONTRADO-SW
+000930     PERFORM 1210-COMPARAR-ENTRADA
+000940         VARYING HM-IDX FROM 1 BY 1
+000950         UNTIL HM-IDX > HM-IDIOMA-MAX OR HM-ENCONTRADO
+000960     IF NOT HM-ENCONTRADO
+000970         MOVE HM-ENT-SALUDO (1)  TO HM-SALUDO
+000980         MOVE HM-ENT-MENSAJE (1) TO HM-MENSAJE
+000990     END-IF.
+001000
+001010 1210-COMPARAR-ENTRADA.
+001020     IF HM-ENT-CODIGO (HM-IDX) = HM-SITIO
+001030         MOVE HM-ENT-SALUDO (HM-IDX)  TO HM-SALUDO
+001040         MOVE HM-ENT-MENSAJE (HM-IDX) TO HM-MENSAJE
+001050         MOVE "Y" TO HM-ENCONTRADO-SW
+001060     END-IF.
+001070
+001080 9999-EXIT.
+001090     STOP RUN.
+001100 END PROGRAM HOLAMUNDO.
