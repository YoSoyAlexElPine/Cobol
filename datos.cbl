@@ -1,56 +1,203 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DATOS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01  NOMBRE PIC A(20) VALUE 'ALEX'.
-       01  NUMERO PIC 9(3) VALUE 10.
-       01  RESULTADO PIC 9(3) VALUE 0.
-       01  MULTIPLO PIC 9(3) VALUE 2.
-       01  NUMEROS OCCURS 5 TIMES PIC 9(2).
-
-       PROCEDURE DIVISION.
-
-            DISPLAY "NUMERO: " NUMERO
-            ADD 10 TO NUMERO.
-            DISPLAY "NUMERO: " NUMERO.
-
-            DISPLAY " ".
-
-            DISPLAY "NUMERO: " NUMERO
-            DISPLAY "MULTIPLO: " MULTIPLO
-            MULTIPLY MULTIPLO BY NUMERO GIVING NUMERO.
-            DISPLAY "RESULTADO: " NUMERO.
-
-            DISPLAY " "
-
-            STRING "Hola" "Mundo" DELIMITED BY SPACE INTO NOMBRE.
-            INSPECT NOMBRE REPLACING ALL " " BY "-".
-            DISPLAY NOMBRE.
-
-            DISPLAY " ".
-
-            MOVE 5 TO NUMERO.
-            DISPLAY "NUMERO: "NUMERO.
-
-            IF NUMERO > 18
-               DISPLAY "Eres mayor de edad."
-            ELSE
-               DISPLAY "Eres menor de edad."
-
-            DISPLAY " ".
-
-
-           MOVE 10 TO NUMEROS(1).
-           MOVE 20 TO NUMEROS(2).
-
-
-            STOP RUN.
-       END PROGRAM DATOS.
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  CENTRO DE CAPACITACION
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       DEMONSTRATES BASIC DATA MOVEMENT AND ARITHMETIC.
+000060*                NUMERO AND MULTIPLO ARE READ FROM AN EXTERNAL
+000070*                PARAMETER FILE INSTEAD OF BEING WIRED IN AS
+000080*                LITERALS, AND NOMBRE IS RUN THROUGH THE SHARED
+000090*                NOMNORM NAME-NORMALIZATION ROUTINE.  ALSO LOADS
+000100*                EVERY EMPLEADOS-REGISTRO ON THE EMPLOYEE MASTER
+000110*                INTO AN IN-MEMORY TABLE AND AVERAGES E-EDAD FROM
+000120*                THAT TABLE.
+000130* TECTONICS:     cobc -x -std=ibm -I copybooks datos.cbl NOMNORM
+000140*----------------------------------------------------------------
+000150* MODIFICATION HISTORY
+000160*   DATE       INIT  DESCRIPTION
+000170*   ---------- ----  ----------------------------------------
+000180*   2026-08-09  RT   NUMERO AND MULTIPLO NO LONGER HARDCODED -
+000190*                    THEY ARE READ FROM DATOS.PRM WHEN IT EXISTS,
+000200*                    FALLING BACK TO THE ORIGINAL DEFAULTS
+000210*                    OTHERWISE.
+000220*   2026-08-09  RT   NOMBRE IS NOW PASSED THROUGH THE SHARED
+000230*                    NOMNORM SUBPROGRAM (ALSO USED BY EMPVAL) SO
+000240*                    BOTH PROGRAMS NORMALIZE NAMES THE SAME WAY.
+000250*   2026-08-09  RT   NUMEROS REWORKED FROM A 5-ELEMENT TABLE THAT
+000260*                    ONLY EVER HAD 2 ELEMENTS POPULATED INTO A
+000270*                    FULLY LOADED AND FULLY DISPLAYED TABLE.  ALSO
+000280*                    FIXED A MISSING END-IF ON THE EDAD CHECK
+000290*                    THAT WAS SILENTLY FOLDING THE FOLLOWING
+000300*                    DISPLAY " " INTO THE ELSE BRANCH.
+000310*   2026-08-09  RT   THE STRING/INSPECT HYPHENATION THAT USED TO
+000320*                    BUILD NOMBRE INLINE IS GONE - IT NOW LIVES IN
+000330*                    NOMNORM ITSELF, SO NOMBRE IS JUST MOVED IN AS
+000340*                    PLAIN TEXT AND NOMNORM DOES THE HYPHENATING.
+000350*   2026-08-09  RT   THE FIXED 5-ELEMENT NUMEROS TABLE, POPULATED
+000360*                    WITH MULTIPLES OF 10 AND UNRELATED TO ANY
+000370*                    REAL DATA, IS GONE.  DT-EMPLEADOS-TABLA IS AN
+000380*                    OCCURS DEPENDING ON TABLE LOADED WITH ONE
+000390*                    ENTRY PER EMPLEADOS-REGISTRO ON THE EMPLOYEE
+000400*                    MASTER, SO E-EDAD CAN BE AVERAGED IN MEMORY
+000410*                    WITHOUT REREADING THE FILE FOR EVERY
+000420*                    CALCULATION.
+000430******************************************************************
+000440 IDENTIFICATION DIVISION.
+000450 PROGRAM-ID. DATOS.
+000460
+000470 ENVIRONMENT DIVISION.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT OPTIONAL PARAMETROS
+000510         ASSIGN TO "DATOS.PRM"
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS DT-PARM-FILE-STATUS.
+000540
+000550     COPY EMPFSEL.
+000560
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590 FD  PARAMETROS.
+000600 01  PARM-REGISTRO.
+000610     05  PARM-NUMERO          PIC 9(3).
+000620     05  PARM-MULTIPLO        PIC 9(3).
+000630
+000640 FD  EMPLEADOS-ARCHIVO.
+000650     COPY EMPREG.
+000660
+000670 WORKING-STORAGE SECTION.
+000680 01  DT-PARM-FILE-STATUS      PIC XX VALUE SPACES.
+000690 01  EMP-FILE-STATUS          PIC XX VALUE SPACES.
+000700 01  DT-EOF-SW                PIC X VALUE "N".
+000710     88  DT-EOF               VALUE "Y".
+000720
+000730 01  NOMBRE                   PIC X(50) VALUE SPACES.
+000740 01  NUMERO                   PIC 9(3) VALUE 10.
+000750 01  RESULTADO                PIC 9(3) VALUE 0.
+000760 01  MULTIPLO                 PIC 9(3) VALUE 2.
+000770
+000780 01  DT-NOMBRE-NORM           PIC X(50) VALUE SPACES.
+000790
+000800 01  DT-NUM-EMPLEADOS         PIC 9(3) VALUE 0.
+000810 01  DT-EDAD-TOTAL            PIC 9(5) VALUE 0.
+000820 01  DT-EDAD-PROMEDIO         PIC 9(3)V99 VALUE 0.
+000830
+000840 01  DT-EMPLEADOS-TABLA.
+000850     05  DT-EMPLEADO OCCURS 1 TO 500 TIMES
+000860             DEPENDING ON DT-NUM-EMPLEADOS
+000870             INDEXED BY DT-EMP-IDX.
+000880         10  DT-TAB-EDAD      PIC 99.
+000890
+000900 PROCEDURE DIVISION.
+000910
+000920 0000-MAINLINE.
+000930     PERFORM 1000-LEER-PARAMETROS
+000940
+000950     DISPLAY "NUMERO: " NUMERO
+000960     ADD 10 TO NUMERO
+000970     DISPLAY "NUMERO: " NUMERO
+000980
+000990     DISPLAY " "
+001000
+001010     DISPLAY "NUMERO: " NUMERO
+001020     DISPLAY "MULTIPLO: " MULTIPLO
+001030     MULTIPLY MULTIPLO BY NUMERO GIVING NUMERO
+001040     DISPLAY "RESULTADO: " NUMERO
+001050
+001060     DISPLAY " "
+001070
+001080     MOVE "Hola Mundo" TO NOMBRE
+001090     DISPLAY NOMBRE
+001100     CALL "NOMNORM" USING NOMBRE, DT-NOMBRE-NORM
+001110     DISPLAY DT-NOMBRE-NORM
+001120
+001130     DISPLAY " "
+001140
+001150     MOVE 5 TO NUMERO
+001160     DISPLAY "NUMERO: " NUMERO
+001170
+001180     IF NUMERO > 18
+001190         DISPLAY "Eres mayor de edad."
+001200     ELSE
+001210         DISPLAY "Eres menor de edad."
+001220     END-IF
+001230
+001240     DISPLAY " "
+001250
+001260     PERFORM 2000-CARGAR-EMPLEADOS
+001270     PERFORM 3000-CALCULAR-PROMEDIO
+001280     PERFORM 9999-EXIT.
+001290
+001300*----------------------------------------------------------------
+001310* 1000-LEER-PARAMETROS - READ NUMERO AND MULTIPLO FROM DATOS.PRM
+001320*                        WHEN IT EXISTS.  WITHOUT A PARAMETER
+001330*                        FILE THE ORIGINAL BUILT-IN DEFAULTS
+001340*                        (NUMERO=10, MULTIPLO=2) STILL APPLY.
+001350*----------------------------------------------------------------
+001360 1000-LEER-PARAMETROS.
+001370     OPEN INPUT PARAMETROS
+001380     IF DT-PARM-FILE-STATUS = "00"
+001390         READ PARAMETROS
+001400             NOT AT END
+001410                 MOVE PARM-NUMERO   TO NUMERO
+001420                 MOVE PARM-MULTIPLO TO MULTIPLO
+001430         END-READ
+001440         CLOSE PARAMETROS
+001450     END-IF.
+001460
+001470*----------------------------------------------------------------
+001480* 2000-CARGAR-EMPLEADOS - OPEN THE EMPLOYEE MASTER, IF IT EXISTS,
+001490*                         AND LOAD UP TO 500 EMPLEADOS-REGISTRO
+001500*                         ENTRIES' E-EDAD INTO DT-EMPLEADOS-TABLA
+001510*                         FOR IN-MEMORY AGGREGATE MATH.
+001520*----------------------------------------------------------------
+001530 2000-CARGAR-EMPLEADOS.
+001540     MOVE 0 TO DT-NUM-EMPLEADOS
+001550     MOVE "N" TO DT-EOF-SW
+001560     OPEN INPUT EMPLEADOS-ARCHIVO
+001570     IF EMP-FILE-STATUS = "35"
+001580         DISPLAY "DATOS: NO EXISTE TODAVIA EMPLEADOS.DAT"
+001590     ELSE
+001600         PERFORM 2100-LEER-EMPLEADO
+001610         PERFORM 2200-ALMACENAR-EMPLEADO UNTIL DT-EOF
+001620         CLOSE EMPLEADOS-ARCHIVO
+001630     END-IF.
+001640
+001650 2100-LEER-EMPLEADO.
+001660     READ EMPLEADOS-ARCHIVO NEXT RECORD
+001670         AT END
+001680             MOVE "Y" TO DT-EOF-SW
+001690     END-READ.
+001700
+001710 2200-ALMACENAR-EMPLEADO.
+001720     IF DT-NUM-EMPLEADOS < 500
+001730         ADD 1 TO DT-NUM-EMPLEADOS
+001740         MOVE E-EDAD TO DT-TAB-EDAD(DT-NUM-EMPLEADOS)
+001750     END-IF
+001760     PERFORM 2100-LEER-EMPLEADO.
+001770
+001780*----------------------------------------------------------------
+001790* 3000-CALCULAR-PROMEDIO - SUM E-EDAD ACROSS EVERY ENTRY ALREADY
+001800*                          SITTING IN DT-EMPLEADOS-TABLA AND
+001810*                          DISPLAY THE AVERAGE.  NO FILE I/O
+001820*                          HAPPENS HERE - THE TABLE LOADED BY
+001830*                          2000-CARGAR-EMPLEADOS IS ALL THIS
+001840*                          PARAGRAPH TOUCHES.
+001850*----------------------------------------------------------------
+001860 3000-CALCULAR-PROMEDIO.
+001870     MOVE 0 TO DT-EDAD-TOTAL
+001880     PERFORM 3100-SUMAR-EDAD
+001890         VARYING DT-EMP-IDX FROM 1 BY 1
+001900         UNTIL DT-EMP-IDX > DT-NUM-EMPLEADOS
+001910     DISPLAY "EMPLEADOS CARGADOS EN MEMORIA: " DT-NUM-EMPLEADOS
+001920     IF DT-NUM-EMPLEADOS > 0
+001930         COMPUTE DT-EDAD-PROMEDIO =
+001940             DT-EDAD-TOTAL / DT-NUM-EMPLEADOS
+001950         DISPLAY "EDAD PROMEDIO (EN MEMORIA): " DT-EDAD-PROMEDIO
+001960     END-IF.
+001970
+001980 3100-SUMAR-EDAD.
+001990     ADD DT-TAB-EDAD(DT-EMP-IDX) TO DT-EDAD-TOTAL.
+002000
+002010 9999-EXIT.
+002020     STOP RUN.
+002030 END PROGRAM DATOS.
