@@ -0,0 +1,166 @@
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  NOMINA / RECURSOS HUMANOS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       YEAR-END BATCH JOB.  COPIES EVERY
+000060*                EMPLEADOS-REGISTRO ON THE EMPLOYEE MASTER TO
+000070*                EMPARCH.DAT, STAMPED WITH THE RUN DATE, AND THEN
+000080*                PURGES ANY LOGICALLY-INACTIVE RECORD WHOSE
+000090*                E-FECHA-BAJA IS OLDER THAN THE RETENTION PERIOD
+000100*                SO EMPLEADOS.DAT DOES NOT KEEP ACCUMULATING
+000110*                YEARS OF TERMINATED STAFF.  EMPARCH.DAT IS
+000120*                OPENED EXTEND SO SUCCESSIVE YEAR-END RUNS
+000130*                ACCUMULATE IN ONE FILE INSTEAD OF EACH RUN
+000140*                NEEDING ITS OWN DATED NAME.
+000150* TECTONICS:     cobc -x -std=ibm -I copybooks EMPARCH.CBL
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*   DATE       INIT  DESCRIPTION
+000190*   ---------- ----  ----------------------------------------
+000200*   2026-08-09  RT   ORIGINAL PROGRAM.
+000210*   2026-08-09  RT   9999-EXIT NOW ENDS WITH GOBACK INSTEAD OF
+000220*                    STOP RUN.  THIS PROGRAM IS CALLED FROM
+000230*                    ANOTHER COBOL PROGRAM, AND STOP RUN WAS
+000240*                    TERMINATING THE WHOLE RUN UNIT INSTEAD OF
+000250*                    RETURNING CONTROL TO ITS CALLER.
+000260******************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. EMPARCH.
+000290
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     COPY EMPFSEL.
+000340
+000350     SELECT EMPARCH-ARCHIVO
+000360         ASSIGN TO "EMPARCH.DAT"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS ARC-FILE-STATUS.
+000390
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  EMPLEADOS-ARCHIVO.
+000430     COPY EMPREG.
+000440
+000450 FD  EMPARCH-ARCHIVO.
+000460 01  EA-REGISTRO.
+000470     05  EA-FECHA-ARCHIVO    PIC 9(8).
+000480     05  EA-E-ID             PIC X(50).
+000490     05  EA-E-NOMBRE         PIC X(50).
+000500     05  EA-E-EDAD           PIC 99.
+000510     05  EA-E-EMAIL          PIC X(50).
+000520     05  EA-E-SALARIO        PIC 9(7)V99.
+000530     05  EA-E-STATUS         PIC X(01).
+000540     05  EA-E-FECHA-INGRESO  PIC 9(8).
+000550     05  EA-E-FECHA-BAJA     PIC 9(8).
+000560
+000570 WORKING-STORAGE SECTION.
+000580 01  EMP-FILE-STATUS          PIC XX VALUE SPACES.
+000590 01  ARC-FILE-STATUS          PIC XX VALUE SPACES.
+000600 01  EMP-EOF-SW               PIC X VALUE "N".
+000610     88  EMP-EOF              VALUE "Y".
+000620
+000630 01  EA-HOY                   PIC 9(8) VALUE ZERO.
+000640 01  EA-HOY-ANIO              PIC 9(4) VALUE ZERO.
+000650 01  EA-BAJA-ANIO             PIC 9(4) VALUE ZERO.
+000660 01  EA-ANIOS-INACTIVO        PIC 9(4) VALUE ZERO.
+000670 01  EA-RETENCION-ANIOS       PIC 9(2) VALUE 2.
+000680
+000690 01  EA-ARCHIVED-COUNT        PIC 9(7) VALUE 0.
+000700 01  EA-PURGED-COUNT          PIC 9(7) VALUE 0.
+000710 01  EA-BANNER                PIC X(80) VALUE SPACES.
+000720
+000730 PROCEDURE DIVISION.
+000740
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE
+000770     PERFORM 2000-PROCESS-EMPLEADO UNTIL EMP-EOF
+000780     PERFORM 8000-TERMINATE
+000790     PERFORM 9999-EXIT.
+000800
+000810*----------------------------------------------------------------
+000820* 1000-INITIALIZE - OPEN THE EMPLOYEE MASTER FOR A FRONT-TO-BACK
+000830*                   PASS THAT MAY DELETE THE CURRENT RECORD, OPEN
+000840*                   THE ARCHIVE FILE FOR APPEND, CAPTURE TODAY'S
+000850*                   RUN DATE, AND PRIME THE READ.
+000860*----------------------------------------------------------------
+000870 1000-INITIALIZE.
+000880     MOVE FUNCTION CURRENT-DATE(1:8) TO EA-HOY
+000890     MOVE EA-HOY(1:4) TO EA-HOY-ANIO
+000900     OPEN I-O EMPLEADOS-ARCHIVO
+000910     OPEN EXTEND EMPARCH-ARCHIVO
+000920     IF ARC-FILE-STATUS = "35"
+000930         OPEN OUTPUT EMPARCH-ARCHIVO
+000940     END-IF
+000950     CALL "RPTBANNER" USING EA-BANNER
+000960     DISPLAY FUNCTION TRIM(EA-BANNER)
+000970     PERFORM 2100-READ-EMPLEADO.
+000980
+000990*----------------------------------------------------------------
+001000* 2000-PROCESS-EMPLEADO - ARCHIVE ONE EMPLOYEE, PURGE IT IF IT IS
+001010*                         INACTIVE PAST THE RETENTION PERIOD, AND
+001020*                         READ THE NEXT ONE.
+001030*----------------------------------------------------------------
+001040 2000-PROCESS-EMPLEADO.
+001050     PERFORM 2200-ESCRIBIR-ARCHIVO
+001060     IF E-INACTIVO
+001070         PERFORM 2300-EVALUAR-PURGA
+001080     END-IF
+001090     PERFORM 2100-READ-EMPLEADO.
+001100
+001110 2100-READ-EMPLEADO.
+001120     READ EMPLEADOS-ARCHIVO NEXT RECORD
+001130         AT END
+001140             MOVE "Y" TO EMP-EOF-SW
+001150     END-READ.
+001160
+001170*----------------------------------------------------------------
+001180* 2200-ESCRIBIR-ARCHIVO - WRITE A COPY OF THE CURRENT EMPLOYEE,
+001190*                         STAMPED WITH TODAY'S RUN DATE, TO
+001200*                         EMPARCH.DAT.
+001210*----------------------------------------------------------------
+001220 2200-ESCRIBIR-ARCHIVO.
+001230     MOVE EA-HOY             TO EA-FECHA-ARCHIVO
+001240     MOVE E-ID               TO EA-E-ID
+001250     MOVE E-NOMBRE           TO EA-E-NOMBRE
+001260     MOVE E-EDAD             TO EA-E-EDAD
+001270     MOVE E-EMAIL            TO EA-E-EMAIL
+001280     MOVE E-SALARIO          TO EA-E-SALARIO
+001290     MOVE E-STATUS           TO EA-E-STATUS
+001300     MOVE E-FECHA-INGRESO    TO EA-E-FECHA-INGRESO
+001310     MOVE E-FECHA-BAJA       TO EA-E-FECHA-BAJA
+001320     WRITE EA-REGISTRO
+001330     ADD 1 TO EA-ARCHIVED-COUNT.
+001340
+001350*----------------------------------------------------------------
+001360* 2300-EVALUAR-PURGA - DELETE THE CURRENT RECORD FROM THE LIVE
+001370*                      MASTER IF IT HAS BEEN INACTIVE LONGER THAN
+001380*                      THE RETENTION PERIOD.  A RECORD FLIPPED
+001390*                      INACTIVE BEFORE E-FECHA-BAJA EXISTED HAS NO
+001400*                      DATE TO MEASURE FROM, SO IT IS LEFT ALONE
+001410*                      UNTIL A MAINTENANCE PASS SETS ONE.
+001420*----------------------------------------------------------------
+001430 2300-EVALUAR-PURGA.
+001440     IF E-FECHA-BAJA NOT = ZERO
+001450         MOVE E-FECHA-BAJA(1:4) TO EA-BAJA-ANIO
+001460         COMPUTE EA-ANIOS-INACTIVO = EA-HOY-ANIO - EA-BAJA-ANIO
+001470         IF EA-ANIOS-INACTIVO >= EA-RETENCION-ANIOS
+001480             DELETE EMPLEADOS-ARCHIVO
+001490             IF EMP-FILE-STATUS = "00"
+001500                 ADD 1 TO EA-PURGED-COUNT
+001510             END-IF
+001520         END-IF
+001530     END-IF.
+001540
+001550*----------------------------------------------------------------
+001560* 8000-TERMINATE - SUMMARIZE THE RUN FOR THE OPERATOR LOG.
+001570*----------------------------------------------------------------
+001580 8000-TERMINATE.
+001590     DISPLAY "EMPARCH - REGISTROS ARCHIVADOS: " EA-ARCHIVED-COUNT
+001600     DISPLAY "EMPARCH - REGISTROS PURGADOS  : " EA-PURGED-COUNT.
+001610
+001620 9999-EXIT.
+001630     CLOSE EMPLEADOS-ARCHIVO
+001640     CLOSE EMPARCH-ARCHIVO
+001650     GOBACK.
+001660 END PROGRAM EMPARCH.
