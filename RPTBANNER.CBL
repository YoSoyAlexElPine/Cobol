@@ -0,0 +1,102 @@
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  NOMINA / RECURSOS HUMANOS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       REUSABLE REPORT-HEADER ROUTINE.  A CALLING
+000060*                PROGRAM PASSES BACK AN 80-BYTE AREA; RPTBANNER
+000070*                ASKS FOR THE OPERATOR'S NAME, STAMPS TODAY'S RUN
+000080*                DATE FROM THE SYSTEM CLOCK, AND RETURNS ONE
+000090*                FORMATTED BANNER LINE SO PRINTED OUTPUT SITTING
+000100*                IN THE OUTPUT BIN IS SELF-IDENTIFYING INSTEAD OF
+000110*                ANONYMOUS.  FACTORED OUT OF HOLA_MUNDO'S OLD
+000120*                HARDCODED GREETING FOR REUSE ACROSS EVERY BATCH
+000130*                REPORT THAT NEEDS A HEADER LINE.
+000140* TECTONICS:     cobc -c -std=ibm RPTBANNER.CBL
+000150*----------------------------------------------------------------
+000160* MODIFICATION HISTORY
+000170*   DATE       INIT  DESCRIPTION
+000180*   ---------- ----  ----------------------------------------
+000190*   2026-08-09  RT   ORIGINAL PROGRAM, EXTRACTED FROM HOLA_MUNDO'S
+000200*                    SALUDO/MENSAJE GREETING FIELDS.
+000210*   2026-08-09  RT   1000-OBTENER-OPERADOR ALWAYS PROMPTED WITH
+000220*                    ACCEPT, SO EVERY CALLER RUNNING FROM AN
+000230*                    UNATTENDED JOB STREAM - TABLA IN ITS BATCH
+000240*                    MODE, OR ANY OF EMPBATCH'S NIGHTLY STEPS -
+000250*                    HUNG WAITING FOR CONSOLE INPUT.  RPTBANNER
+000260*                    NOW CHECKS FOR AN OPTIONAL RPTBANNER.PRM
+000270*                    FIRST, FOLLOWING RPTROUTE.PRM'S PRECEDENT,
+000280*                    AND ONLY FALLS BACK TO THE ACCEPT PROMPT
+000290*                    WHEN IT IS ABSENT.
+000300******************************************************************
+000310 IDENTIFICATION DIVISION.
+000320 PROGRAM-ID. RPTBANNER.
+000330
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT OPTIONAL RPTBANNER-PARM
+000380         ASSIGN TO "RPTBANNER.PRM"
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS RB-PARM-FILE-STATUS.
+000410
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  RPTBANNER-PARM.
+000450 01  PARM-REGISTRO-OPERADOR.
+000460     05  PARM-OPERADOR           PIC X(30).
+000470
+000480 WORKING-STORAGE SECTION.
+000490 01  RB-OPERADOR              PIC X(30) VALUE SPACES.
+000500 01  RB-FECHA-HOY             PIC 9(8) VALUE 0.
+000510 01  RB-PARM-FILE-STATUS      PIC XX VALUE SPACES.
+000520
+000530 LINKAGE SECTION.
+000540 01  RB-BANNER                PIC X(80).
+000550
+000560 PROCEDURE DIVISION USING RB-BANNER.
+000570
+000580 0000-MAINLINE.
+000590     PERFORM 1000-OBTENER-OPERADOR
+000600     PERFORM 2000-FORMAR-BANNER
+000610     GOBACK.
+000620
+000630*----------------------------------------------------------------
+000640* 1000-OBTENER-OPERADOR - WHEN RPTBANNER.PRM IS PRESENT, LOAD THE
+000650*                         OPERATOR NAME FROM IT INSTEAD OF ASKING,
+000660*                         SO A REPORT PROGRAM RUNNING UNATTENDED
+000670*                         DOES NOT BLOCK ON CONSOLE INPUT.
+000680*                         WITHOUT RPTBANNER.PRM THE ORIGINAL
+000690*                         ACCEPT PROMPT STILL APPLIES.
+000700*----------------------------------------------------------------
+000710 1000-OBTENER-OPERADOR.
+000720     MOVE SPACES TO RB-OPERADOR
+000730     OPEN INPUT RPTBANNER-PARM
+000740     IF RB-PARM-FILE-STATUS = "00"
+000750         READ RPTBANNER-PARM
+000760             NOT AT END
+000770                 MOVE PARM-OPERADOR TO RB-OPERADOR
+000780         END-READ
+000790     END-IF
+000800     IF RB-PARM-FILE-STATUS = "00" OR RB-PARM-FILE-STATUS = "05"
+000810         CLOSE RPTBANNER-PARM
+000820     END-IF
+000830     IF RB-OPERADOR = SPACES
+000840         DISPLAY "OPERADOR QUE EJECUTA EL REPORTE: "
+000850         ACCEPT RB-OPERADOR
+000860     END-IF.
+000870
+000880*----------------------------------------------------------------
+000890* 2000-FORMAR-BANNER - STAMP TODAY'S RUN DATE FROM THE SYSTEM
+000900*                      CLOCK AND BUILD THE BANNER LINE.
+000910*----------------------------------------------------------------
+000920 2000-FORMAR-BANNER.
+000930     MOVE FUNCTION CURRENT-DATE(1:8) TO RB-FECHA-HOY
+000940     MOVE SPACES TO RB-BANNER
+000950     STRING "REPORTE GENERADO POR " DELIMITED BY SIZE
+000960         FUNCTION TRIM(RB-OPERADOR) DELIMITED BY SIZE
+000970         " - FECHA " DELIMITED BY SIZE
+000980         RB-FECHA-HOY DELIMITED BY SIZE
+000990         INTO RB-BANNER
+001000     END-STRING.
+001010
+001020 END PROGRAM RPTBANNER.
