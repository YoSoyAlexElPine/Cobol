@@ -0,0 +1,60 @@
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  NOMINA / RECURSOS HUMANOS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       SHARED OUTPUT-ROUTING SUBPROGRAM.  READS THE
+000060*                OPTIONAL STARTUP PARAMETER FILE RPTROUTE.PRM AND
+000070*                RETURNS "P" (PRINTER SPOOL) OR "F" (DISK FILE)
+000080*                TO ITS CALLER, SO ANY REPORT PROGRAM CAN BE
+000090*                POINTED AT EITHER DESTINATION AT RUN TIME WITHOUT
+000100*                EACH ONE READING ITS OWN COPY OF THE PARAMETER.
+000110*                WITHOUT RPTROUTE.PRM, OR WITH ANY VALUE OTHER
+000120*                THAN "P", THE ANSWER DEFAULTS TO "F" SO EXISTING
+000130*                RUNS THAT NEVER HEARD OF THIS PARAMETER KEEP
+000140*                WRITING TO DISK.
+000150* TECTONICS:     cobc -x -std=ibm RPTROUTE.CBL
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*   DATE       INIT  DESCRIPTION
+000190*   ---------- ----  ----------------------------------------
+000200*   2026-08-09  RT   ORIGINAL PROGRAM.
+000210******************************************************************
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID. RPTROUTE.
+000240
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT OPTIONAL RPTROUTE-PARM
+000290         ASSIGN TO "RPTROUTE.PRM"
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS RR-PARM-FILE-STATUS.
+000320
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  RPTROUTE-PARM.
+000360 01  PARM-REGISTRO-RUTA.
+000370     05  PARM-DESTINO            PIC X(01).
+000380
+000390 WORKING-STORAGE SECTION.
+000400 01  RR-PARM-FILE-STATUS         PIC XX VALUE SPACES.
+000410
+000420 LINKAGE SECTION.
+000430 01  RR-DESTINO                  PIC X(01).
+000440
+000450 PROCEDURE DIVISION USING RR-DESTINO.
+000460
+000470 0000-MAINLINE.
+000480     MOVE "F" TO RR-DESTINO
+000490     OPEN INPUT RPTROUTE-PARM
+000500     IF RR-PARM-FILE-STATUS = "00"
+000510         READ RPTROUTE-PARM
+000520             NOT AT END
+000530                 IF PARM-DESTINO = "P"
+000540                     MOVE "P" TO RR-DESTINO
+000550                 END-IF
+000560         END-READ
+000570         CLOSE RPTROUTE-PARM
+000580     END-IF
+000590     GOBACK.
+000600 END PROGRAM RPTROUTE.
