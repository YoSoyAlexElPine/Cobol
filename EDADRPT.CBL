@@ -0,0 +1,212 @@
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  NOMINA / RECURSOS HUMANOS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       BATCH REPORT THAT READS EVERY EMPLEADOS-REGISTRO
+000060*                ON THE EMPLOYEE MASTER, CLASSIFIES EACH ONE INTO
+000070*                THE JOVEN/MADURO/ANCIANO AGE BRACKETS AND PRINTS
+000080*                COUNTS AND SUBTOTALS PER BRACKET FOR HR.
+000090* TECTONICS:     cobc -x -std=ibm -I copybooks EDADRPT.CBL
+000100*----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120*   DATE       INIT  DESCRIPTION
+000130*   ---------- ----  ----------------------------------------
+000140*   2026-08-09  RT   ORIGINAL PROGRAM.
+000150*   2026-08-09  RT   ADDED A BANNER LINE, BUILT BY THE SHARED
+000160*                    RPTBANNER SUBPROGRAM, AHEAD OF THE REPORT
+000170*                    HEADING SO IT IS SELF-IDENTIFYING.
+000180*   2026-08-09  RT   SKIPS E-INACTIVO RECORDS NOW THAT
+000190*                    EMPLEADOS-REGISTRO CARRIES E-STATUS, SO A
+000200*                    TERMINATED EMPLOYEE NO LONGER SKEWS THE
+000210*                    AGE-BRACKET COUNTS.
+000220*   2026-08-09  RT   ADDED A DRILL-DOWN MENU, IN THE SAME
+000230*                    OPCION-STYLE AS CONTROL.CBL, AFTER THE
+000240*                    SUBTOTALS SO AN OPERATOR CAN KEY IN A
+000250*                    BRACKET AND SEE THE E-ID/E-NOMBRE/E-EDAD OF
+000260*                    EVERY EMPLOYEE IN IT INSTEAD OF CALLING HR
+000270*                    BACK WITH JUST A COUNT.
+000280*   2026-08-09  RT   9999-EXIT NOW ENDS WITH GOBACK INSTEAD OF
+000290*                    STOP RUN.  THIS PROGRAM IS CALLED FROM
+000300*                    ANOTHER COBOL PROGRAM, AND STOP RUN WAS
+000310*                    TERMINATING THE WHOLE RUN UNIT INSTEAD OF
+000320*                    RETURNING CONTROL TO ITS CALLER.
+000330*   2026-08-09  RT   THE DRILL-DOWN MENU'S ACCEPT RAN EVEN WHEN
+000340*                    EDADRPT WAS INVOKED AS AN UNATTENDED STEP OF
+000350*                    EMPBATCH'S NIGHTLY CHAIN, HANGING THE JOB
+000360*                    WAITING FOR CONSOLE INPUT.  ADDED AN OPTIONAL
+000370*                    EDADRPT.PRM JOB-CARD FILE, FOLLOWING TABLA'S
+000380*                    TB-MODO-BATCH PRECEDENT: WHEN IT IS PRESENT,
+000390*                    4000-PROCESS-DRILLDOWN IS SKIPPED ENTIRELY.
+000400*                    WITHOUT EDADRPT.PRM THE MENU STILL RUNS AS
+000410*                    BEFORE FOR AN OPERATOR AT CONTROL.CBL'S MENU.
+000420******************************************************************
+000430 IDENTIFICATION DIVISION.
+000440 PROGRAM-ID. EDADRPT.
+000450
+000460 ENVIRONMENT DIVISION.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     COPY EMPFSEL.
+000500
+000510     SELECT OPTIONAL EDADRPT-PARAMETRO
+000520         ASSIGN TO "EDADRPT.PRM"
+000530         ORGANIZATION IS SEQUENTIAL
+000540         FILE STATUS IS ER-PARM-FILE-STATUS.
+000550
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  EMPLEADOS-ARCHIVO.
+000590     COPY EMPREG.
+000600
+000610 FD  EDADRPT-PARAMETRO.
+000620 01  PARM-REGISTRO-EDAD       PIC X(01).
+000630
+000640 WORKING-STORAGE SECTION.
+000650 01  EMP-FILE-STATUS          PIC XX VALUE SPACES.
+000660 01  EMP-EOF-SW               PIC X VALUE "N".
+000670     88  EMP-EOF              VALUE "Y".
+000680 01  ER-PARM-FILE-STATUS      PIC XX VALUE SPACES.
+000690 01  ER-MODO-BATCH-SW         PIC X VALUE "N".
+000700     88  ER-MODO-BATCH        VALUE "Y".
+000710
+000720 01  ER-TOTAL-COUNT           PIC 9(7) VALUE 0.
+000730 01  ER-JOVEN-COUNT           PIC 9(7) VALUE 0.
+000740 01  ER-MADURO-COUNT          PIC 9(7) VALUE 0.
+000750 01  ER-ANCIANO-COUNT         PIC 9(7) VALUE 0.
+000760 01  ER-BANNER                PIC X(80) VALUE SPACES.
+000770
+000780 01  ER-OPCION                PIC 9(1) VALUE 0.
+000790 01  ER-EOJ-SW                PIC X VALUE "N".
+000800     88  ER-EOJ               VALUE "Y".
+000810
+000820 PROCEDURE DIVISION.
+000830
+000840 0000-MAINLINE.
+000850     PERFORM 1000-INITIALIZE
+000860     PERFORM 2000-PROCESS-EMPLEADO UNTIL EMP-EOF
+000870     PERFORM 3000-PRINT-REPORT
+000880     CLOSE EMPLEADOS-ARCHIVO
+000890     IF NOT ER-MODO-BATCH
+000900         PERFORM 4000-PROCESS-DRILLDOWN UNTIL ER-EOJ
+000910     END-IF
+000920     PERFORM 9999-EXIT.
+000930
+000940*----------------------------------------------------------------
+000950* 1000-INITIALIZE - OPEN THE EMPLOYEE MASTER FOR A FRONT-TO-BACK
+000960*                   PASS AND PRIME THE READ.
+000970*----------------------------------------------------------------
+000980 1000-INITIALIZE.
+000990     PERFORM 1010-LEER-PARAMETRO
+001000     OPEN INPUT EMPLEADOS-ARCHIVO
+001010     PERFORM 2100-READ-EMPLEADO.
+001020
+001030*----------------------------------------------------------------
+001040* 1010-LEER-PARAMETRO - WHEN EDADRPT.PRM IS PRESENT, THIS RUN IS
+001050*                       UNATTENDED, SO THE DRILL-DOWN MENU MUST
+001060*                       BE SKIPPED.
+001070*----------------------------------------------------------------
+001080 1010-LEER-PARAMETRO.
+001090     OPEN INPUT EDADRPT-PARAMETRO
+001100     IF ER-PARM-FILE-STATUS = "00"
+001110         MOVE "Y" TO ER-MODO-BATCH-SW
+001120     END-IF
+001130     IF ER-PARM-FILE-STATUS = "00" OR ER-PARM-FILE-STATUS = "05"
+001140         CLOSE EDADRPT-PARAMETRO
+001150     END-IF.
+001160
+001170*----------------------------------------------------------------
+001180* 2000-PROCESS-EMPLEADO - CLASSIFY ONE EMPLOYEE INTO ITS AGE
+001190*                         BRACKET AND READ THE NEXT ONE.
+001200*----------------------------------------------------------------
+001210 2000-PROCESS-EMPLEADO.
+001220     IF E-ACTIVO
+001230         ADD 1 TO ER-TOTAL-COUNT
+001240         EVALUATE TRUE
+001250             WHEN JOVEN
+001260                 ADD 1 TO ER-JOVEN-COUNT
+001270             WHEN MADURO
+001280                 ADD 1 TO ER-MADURO-COUNT
+001290             WHEN ANCIANO
+001300                 ADD 1 TO ER-ANCIANO-COUNT
+001310         END-EVALUATE
+001320     END-IF
+001330     PERFORM 2100-READ-EMPLEADO.
+001340
+001350 2100-READ-EMPLEADO.
+001360     READ EMPLEADOS-ARCHIVO NEXT RECORD
+001370         AT END
+001380             MOVE "Y" TO EMP-EOF-SW
+001390     END-READ.
+001400
+001410*----------------------------------------------------------------
+001420* 3000-PRINT-REPORT - DISPLAY THE COUNTS AND SUBTOTALS PER
+001430*                     BRACKET.
+001440*----------------------------------------------------------------
+001450 3000-PRINT-REPORT.
+001460     CALL "RPTBANNER" USING ER-BANNER
+001470     DISPLAY FUNCTION TRIM(ER-BANNER)
+001480     DISPLAY "===================================="
+001490     DISPLAY "REPORTE DE FRANJAS DE EDAD"
+001500     DISPLAY "===================================="
+001510     DISPLAY "JOVEN   (1-30)  : " ER-JOVEN-COUNT
+001520     DISPLAY "MADURO  (31-80) : " ER-MADURO-COUNT
+001530     DISPLAY "ANCIANO (81-120): " ER-ANCIANO-COUNT
+001540     DISPLAY "------------------------------------"
+001550     DISPLAY "TOTAL EMPLEADOS : " ER-TOTAL-COUNT.
+001560
+001570*----------------------------------------------------------------
+001580* 4000-PROCESS-DRILLDOWN - OFFER A MENU TO LIST THE INDIVIDUAL
+001590*                          EMPLOYEES IN ONE AGE BRACKET.
+001600*----------------------------------------------------------------
+001610 4000-PROCESS-DRILLDOWN.
+001620     DISPLAY " "
+001630     DISPLAY "VER DETALLE DE UNA FRANJA?"
+001640     DISPLAY "1. JOVEN   (1-30)"
+001650     DISPLAY "2. MADURO  (31-80)"
+001660     DISPLAY "3. ANCIANO (81-120)"
+001670     DISPLAY "4. SALIR"
+001680     ACCEPT ER-OPCION
+001690
+001700     EVALUATE ER-OPCION
+001710         WHEN 1 THRU 3
+001720             PERFORM 4100-MOSTRAR-DETALLE
+001730         WHEN 4
+001740             MOVE "Y" TO ER-EOJ-SW
+001750         WHEN OTHER
+001760             DISPLAY "OPCION NO VALIDA: " ER-OPCION
+001770     END-EVALUATE.
+001780
+001790*----------------------------------------------------------------
+001800* 4100-MOSTRAR-DETALLE - RE-SCAN THE EMPLOYEE MASTER AND DISPLAY
+001810*                        E-ID/E-NOMBRE/E-EDAD FOR EVERY ACTIVE
+001820*                        EMPLOYEE IN THE CHOSEN BRACKET.
+001830*----------------------------------------------------------------
+001840 4100-MOSTRAR-DETALLE.
+001850     MOVE "N" TO EMP-EOF-SW
+001860     OPEN INPUT EMPLEADOS-ARCHIVO
+001870     PERFORM 4110-READ-DETALLE
+001880     PERFORM 4120-MOSTRAR-SI-COINCIDE UNTIL EMP-EOF
+001890     CLOSE EMPLEADOS-ARCHIVO.
+001900
+001910 4110-READ-DETALLE.
+001920     READ EMPLEADOS-ARCHIVO NEXT RECORD
+001930         AT END
+001940             MOVE "Y" TO EMP-EOF-SW
+001950     END-READ.
+001960
+001970 4120-MOSTRAR-SI-COINCIDE.
+001980     IF E-ACTIVO
+001990         EVALUATE TRUE
+002000             WHEN ER-OPCION = 1 AND JOVEN
+002010                 DISPLAY E-ID " " E-NOMBRE " " E-EDAD
+002020             WHEN ER-OPCION = 2 AND MADURO
+002030                 DISPLAY E-ID " " E-NOMBRE " " E-EDAD
+002040             WHEN ER-OPCION = 3 AND ANCIANO
+002050                 DISPLAY E-ID " " E-NOMBRE " " E-EDAD
+002060         END-EVALUATE
+002070     END-IF
+002080     PERFORM 4110-READ-DETALLE.
+002090
+002100 9999-EXIT.
+002110     GOBACK.
+002120 END PROGRAM EDADRPT.
