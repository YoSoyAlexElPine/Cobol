@@ -0,0 +1,52 @@
+000010******************************************************************
+000020* COPYBOOK:  EMPAUD.CPY
+000030* AUTHOR:    R. TORRES - APPLICATIONS PROGRAMMING
+000040* PURPOSE:   RECORD LAYOUT FOR THE EMPLOYEE AUDIT TRAIL.  EVERY
+000050*            INSERT, UPDATE OR DELETE AGAINST EMPLEADOS-REGISTRO
+000060*            APPENDS ONE OF THESE, CARRYING THE FIELD VALUES
+000070*            BEFORE AND AFTER THE CHANGE SO PAYROLL DISPUTES CAN
+000080*            BE ANSWERED FROM THE LOG INSTEAD OF MEMORY.
+000090*----------------------------------------------------------------
+000100* MODIFICATION HISTORY
+000110*   DATE       INIT  DESCRIPTION
+000120*   ---------- ----  ----------------------------------------
+000130*   2026-08-09  RT   ORIGINAL COPYBOOK.
+000140*   2026-08-09  RT   ADDED AUD-A-SALARIO/AUD-D-SALARIO NOW THAT
+000150*                    EMPLEADOS-REGISTRO CARRIES E-SALARIO, SO A
+000160*                    PAY CHANGE SHOWS UP IN THE TRAIL LIKE ANY
+000170*                    OTHER FIELD.
+000180*   2026-08-09  RT   ADDED AUD-A-STATUS/AUD-D-STATUS NOW THAT
+000190*                    EMPLEADOS-REGISTRO CARRIES E-STATUS, SO A
+000200*                    LOGICAL DELETE/REACTIVATION SHOWS UP IN THE
+000210*                    TRAIL LIKE ANY OTHER FIELD.
+000220*   2026-08-09  RT   ADDED AUD-A-FECHA-INGRESO/AUD-D-FECHA-INGRESO
+000230*                    NOW THAT EMPLEADOS-REGISTRO CARRIES
+000240*                    E-FECHA-INGRESO, SO A HIRE-DATE CORRECTION
+000250*                    SHOWS UP IN THE TRAIL LIKE ANY OTHER FIELD.
+000260*   2026-08-09  RT   ADDED AUD-A-FECHA-BAJA/AUD-D-FECHA-BAJA NOW
+000270*                    THAT EMPLEADOS-REGISTRO CARRIES E-FECHA-BAJA,
+000280*                    SO THE DATE AN EMPLOYEE WENT INACTIVE (OR WAS
+000290*                    REACTIVATED) SHOWS UP IN THE TRAIL LIKE ANY
+000300*                    OTHER FIELD.
+000310******************************************************************
+000320 01  AUD-REGISTRO.
+000330     05  AUD-FECHA           PIC 9(8).
+000340     05  AUD-HORA            PIC 9(6).
+000350     05  AUD-ACCION          PIC X(6).
+000360     05  AUD-E-ID            PIC X(50).
+000370     05  AUD-ANTES.
+000380         10  AUD-A-NOMBRE    PIC X(50).
+000390         10  AUD-A-EDAD      PIC 99.
+000400         10  AUD-A-EMAIL     PIC X(50).
+000410         10  AUD-A-SALARIO   PIC 9(7)V99.
+000420         10  AUD-A-STATUS    PIC X(01).
+000430         10  AUD-A-FECHA-INGRESO PIC 9(8).
+000440         10  AUD-A-FECHA-BAJA    PIC 9(8).
+000450     05  AUD-DESPUES.
+000460         10  AUD-D-NOMBRE    PIC X(50).
+000470         10  AUD-D-EDAD      PIC 99.
+000480         10  AUD-D-EMAIL     PIC X(50).
+000490         10  AUD-D-SALARIO   PIC 9(7)V99.
+000500         10  AUD-D-STATUS    PIC X(01).
+000510         10  AUD-D-FECHA-INGRESO PIC 9(8).
+000520         10  AUD-D-FECHA-BAJA    PIC 9(8).
