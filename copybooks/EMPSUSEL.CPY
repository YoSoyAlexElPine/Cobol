@@ -0,0 +1,18 @@
+000010******************************************************************
+000020* COPYBOOK:  EMPSUSEL.CPY
+000030* AUTHOR:    R. TORRES - APPLICATIONS PROGRAMMING
+000040* PURPOSE:   FILE-CONTROL ENTRY FOR EMPSUSP-ARCHIVO, THE SUSPENSE
+000050*            FILE THAT CATCHES EMPLEADOS-REGISTRO RECORDS REJECTED
+000060*            BY FIELD-LEVEL VALIDATION SO A CLERK CAN REVIEW AND
+000070*            RE-KEY THEM.
+000080*----------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100*   DATE       INIT  DESCRIPTION
+000110*   ---------- ----  ----------------------------------------
+000120*   2026-08-09  RT   ORIGINAL COPYBOOK, ADDED WITH THE FIELD
+000130*                    VALIDATION PASS IN EMPVAL.
+000140******************************************************************
+000150     SELECT OPTIONAL EMPSUSP-ARCHIVO
+000160         ASSIGN TO "EMPSUSP.DAT"
+000170         ORGANIZATION IS SEQUENTIAL
+000180         FILE STATUS IS SUS-FILE-STATUS.
