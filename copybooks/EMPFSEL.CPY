@@ -0,0 +1,22 @@
+000010******************************************************************
+000020* COPYBOOK:  EMPFSEL.CPY
+000030* AUTHOR:    R. TORRES - APPLICATIONS PROGRAMMING
+000040* PURPOSE:   FILE-CONTROL ENTRY FOR EMPLEADOS-ARCHIVO, THE
+000050*            EMPLOYEE MASTER FILE.  INDEXED ON E-ID SO A SINGLE
+000060*            EMPLEADOS-REGISTRO CAN BE READ, REWRITTEN OR DELETED
+000070*            DIRECTLY WITHOUT A FULL-FILE PASS.  SHARED BY EVERY
+000080*            PROGRAM THAT OPENS THE EMPLOYEE MASTER.
+000090*----------------------------------------------------------------
+000100* MODIFICATION HISTORY
+000110*   DATE       INIT  DESCRIPTION
+000120*   ---------- ----  ----------------------------------------
+000130*   2026-08-09  RT   ORIGINAL COPYBOOK - EMPLEADOS-ARCHIVO WAS
+000140*                    SEQUENTIAL; CONVERTED TO INDEXED KEYED ON
+000150*                    E-ID SO EMPMAINT CAN DO RANDOM LOOKUPS.
+000160******************************************************************
+000170     SELECT OPTIONAL EMPLEADOS-ARCHIVO
+000180         ASSIGN TO "EMPLEADOS.DAT"
+000190         ORGANIZATION IS INDEXED
+000200         ACCESS MODE IS DYNAMIC
+000210         RECORD KEY IS E-ID
+000220         FILE STATUS IS EMP-FILE-STATUS.
