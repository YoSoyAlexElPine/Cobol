@@ -0,0 +1,21 @@
+000010******************************************************************
+000020* COPYBOOK:  EMPSUSP.CPY
+000030* AUTHOR:    R. TORRES - APPLICATIONS PROGRAMMING
+000040* PURPOSE:   RECORD LAYOUT FOR EMPSUSP-ARCHIVO.  CARRIES THE
+000050*            FULL REJECTED EMPLEADOS-REGISTRO PLUS THE REASON
+000060*            VALIDATION FAILED, SO THE ORIGINAL DATA IS NEVER
+000070*            LOST WHEN A LOAD RECORD IS REJECTED.
+000080*----------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100*   DATE       INIT  DESCRIPTION
+000110*   ---------- ----  ----------------------------------------
+000120*   2026-08-09  RT   ORIGINAL COPYBOOK.
+000130******************************************************************
+000140 01  EMPSUSP-REGISTRO.
+000150     05  SUS-FECHA           PIC 9(8).
+000160     05  SUS-REGISTRO.
+000170         10  SUS-E-ID        PIC X(50).
+000180         10  SUS-E-NOMBRE    PIC X(50).
+000190         10  SUS-E-EDAD      PIC 99.
+000200         10  SUS-E-EMAIL     PIC X(50).
+000210     05  SUS-RAZON           PIC X(60).
