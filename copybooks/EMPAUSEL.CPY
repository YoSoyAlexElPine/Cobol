@@ -0,0 +1,17 @@
+000010******************************************************************
+000020* COPYBOOK:  EMPAUSEL.CPY
+000030* AUTHOR:    R. TORRES - APPLICATIONS PROGRAMMING
+000040* PURPOSE:   FILE-CONTROL ENTRY FOR THE EMPLOYEE AUDIT TRAIL
+000050*            FILE.  OPENED IN EXTEND MODE WHEN IT ALREADY EXISTS
+000060*            SO EVERY RUN APPENDS RATHER THAN OVERWRITING THE
+000070*            HISTORY.
+000080*----------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100*   DATE       INIT  DESCRIPTION
+000110*   ---------- ----  ----------------------------------------
+000120*   2026-08-09  RT   ORIGINAL COPYBOOK.
+000130******************************************************************
+000140     SELECT OPTIONAL EMPLEADOS-AUDITORIA
+000150         ASSIGN TO "EMPAUD.DAT"
+000160         ORGANIZATION IS SEQUENTIAL
+000170         FILE STATUS IS AUD-FILE-STATUS.
