@@ -0,0 +1,51 @@
+000010******************************************************************
+000020* COPYBOOK:  EMPREG.CPY
+000030* AUTHOR:    R. TORRES - APPLICATIONS PROGRAMMING
+000040* PURPOSE:   RECORD LAYOUT FOR EMPLEADOS-REGISTRO, THE EMPLOYEE
+000050*            MASTER RECORD.  SHARED BY EVERY PROGRAM THAT OPENS
+000060*            EMPLEADOS-ARCHIVO SO THE LAYOUT ONLY LIVES IN ONE
+000070*            PLACE.
+000080*----------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100*   DATE       INIT  DESCRIPTION
+000110*   ---------- ----  ----------------------------------------
+000120*   2026-08-09  RT   ORIGINAL COPYBOOK - EXTRACTED FROM E-S.COB
+000130*                    WHEN EMPLEADOS-ARCHIVO WAS CONVERTED TO AN
+000140*                    INDEXED FILE KEYED ON E-ID.
+000150*   2026-08-09  RT   ADDED THE JOVEN/MADURO/ANCIANO AGE-BRACKET
+000160*                    CONDITIONS UNDER E-EDAD (SAME BREAKS AS
+000170*                    NIVELESVARIABLES.CBL) SO EVERY PROGRAM THAT
+000180*                    CLASSIFIES EMPLOYEES BY AGE USES ONE
+000190*                    DEFINITION.
+000200*   2026-08-09  RT   ADDED E-SALARIO (ANNUAL SALARY) SO PAYROLL NO
+000210*                    LONGER LIVES ONLY IN A SPREADSHEET OUTSIDE
+000220*                    THIS SYSTEM.  EMPPAY DIVIDES IT BY 12 TO GET
+000230*                    THE MONTHLY GROSS.
+000240*   2026-08-09  RT   ADDED E-STATUS SO A TERMINATED EMPLOYEE CAN
+000250*                    BE MARKED INACTIVE (LOGICAL DELETE) AND
+000260*                    EXCLUDED FROM DOWNSTREAM REPORTS WITHOUT
+000270*                    PHYSICALLY REMOVING THE RECORD.
+000280*   2026-08-09  RT   ADDED E-FECHA-INGRESO (HIRE DATE, YYYYMMDD)
+000290*                    SO LENGTH OF SERVICE CAN BE COMPUTED FROM
+000300*                    THIS SYSTEM INSTEAD OF AN OUTSIDE SPREADSHEET
+000310*   2026-08-09  RT   ADDED E-FECHA-BAJA (DATE MARKED INACTIVE,
+000320*                    YYYYMMDD).  STAMPED BY EMPMAINT WHEN E-STATUS
+000330*                    FLIPS TO "I" AND CLEARED IF THE EMPLOYEE IS
+000340*                    LATER REACTIVATED, SO THE YEAR-END ARCHIVE
+000350*                    JOB HAS SOMETHING TO MEASURE THE RETENTION
+000360*                    PERIOD AGAINST.
+000370******************************************************************
+000380 01  EMPLEADOS-REGISTRO.
+000390     05  E-ID            PIC X(50).
+000400     05  E-NOMBRE        PIC X(50).
+000410     05  E-EDAD          PIC 99.
+000420         88  JOVEN       VALUE 1 THRU 30.
+000430         88  MADURO      VALUE 31 THRU 80.
+000440         88  ANCIANO     VALUE 81 THRU 120.
+000450     05  E-EMAIL         PIC X(50).
+000460     05  E-SALARIO       PIC 9(7)V99.
+000470     05  E-STATUS        PIC X(01) VALUE "A".
+000480         88  E-ACTIVO    VALUE "A".
+000490         88  E-INACTIVO  VALUE "I".
+000500     05  E-FECHA-INGRESO PIC 9(8) VALUE ZERO.
+000510     05  E-FECHA-BAJA    PIC 9(8) VALUE ZERO.
