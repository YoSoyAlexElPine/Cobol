@@ -0,0 +1,16 @@
+000010******************************************************************
+000020* COPYBOOK:  EMPENSEL.CPY
+000030* AUTHOR:    R. TORRES - APPLICATIONS PROGRAMMING
+000040* PURPOSE:   FILE-CONTROL ENTRY FOR EMPLEADOS-ENTRADA, THE RAW
+000050*            SEQUENTIAL FEED THAT EMPVAL VALIDATES AND LOADS
+000060*            INTO THE INDEXED EMPLEADOS-ARCHIVO.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   DATE       INIT  DESCRIPTION
+000100*   ---------- ----  ----------------------------------------
+000110*   2026-08-09  RT   ORIGINAL COPYBOOK.
+000120******************************************************************
+000130     SELECT OPTIONAL EMPLEADOS-ENTRADA
+000140         ASSIGN TO "EMPENT.DAT"
+000150         ORGANIZATION IS SEQUENTIAL
+000160         FILE STATUS IS ENT-FILE-STATUS.
