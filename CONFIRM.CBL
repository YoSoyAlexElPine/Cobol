@@ -0,0 +1,52 @@
+000010******************************************************************
+000020* AUTHOR:        R. TORRES - APPLICATIONS PROGRAMMING
+000030* INSTALLATION:  CENTRO DE CAPACITACION
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       REUSABLE Y/N BATCH-CONFIRMATION ROUTINE.  A
+000060*                CALLING PROGRAM PASSES IN A ONE-LINE DESCRIPTION
+000070*                OF THE ACTION IT WANTS TO TAKE; CONFIRM PROMPTS
+000080*                "<ACCION> ? (S/N)", RE-PROMPTS UNTIL IT GETS A
+000090*                S/N/s/n ANSWER, AND RETURNS IT.  FACTORED OUT OF
+000100*                RUTINAS SO EVERY BATCH PROGRAM DOES NOT NEED ITS
+000110*                OWN COPY OF THE SAME PROMPT LOGIC.
+000120* TECTONICS:     cobc -c -std=ibm CONFIRM.CBL
+000130*----------------------------------------------------------------
+000140* MODIFICATION HISTORY
+000150*   DATE       INIT  DESCRIPTION
+000160*   ---------- ----  ----------------------------------------
+000170*   2026-08-09  RT   ORIGINAL PROGRAM, EXTRACTED FROM RUTINAS'
+000180*                    PREGUNTA/CONTINUACION PROMPT.
+000190******************************************************************
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. CONFIRM.
+000220
+000230 DATA DIVISION.
+000240 WORKING-STORAGE SECTION.
+000250 01  CF-VALIDA-SW             PIC X VALUE "N".
+000260     88  CF-VALIDA           VALUE "Y".
+000270
+000280 LINKAGE SECTION.
+000290 01  CF-ACCION                PIC X(40).
+000300 01  CF-RESPUESTA             PIC X.
+000310
+000320 PROCEDURE DIVISION USING CF-ACCION CF-RESPUESTA.
+000330
+000340 0000-MAINLINE.
+000350     PERFORM 1000-PREGUNTAR UNTIL CF-VALIDA
+000360     GOBACK.
+000370
+000380*----------------------------------------------------------------
+000390* 1000-PREGUNTAR - DISPLAY THE PROMPT AND ACCEPT ONE ANSWER;
+000400*                  RE-PROMPT ON ANYTHING OTHER THAN S/N/s/n.
+000410*----------------------------------------------------------------
+000420 1000-PREGUNTAR.
+000430     DISPLAY CF-ACCION " ? (S/N)"
+000440     ACCEPT CF-RESPUESTA
+000450     EVALUATE CF-RESPUESTA
+000460         WHEN "S" WHEN "s" WHEN "N" WHEN "n"
+000470             MOVE "Y" TO CF-VALIDA-SW
+000480         WHEN OTHER
+000490             DISPLAY "INTRODUCE N O S"
+000500     END-EVALUATE.
+000510
+000520 END PROGRAM CONFIRM.
